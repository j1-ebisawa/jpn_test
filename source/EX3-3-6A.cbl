@@ -19,16 +19,26 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX3-3-6A.RES".
+       COPY RESLOG.
        01  W-I                PIC 999.
        01  P                  PIC 999.
        01  L                  PIC 999.
+       01  W-SPLIT-DISP       PIC 99.
+       01  W-EXPECT-A         PIC X(10).
+       01  W-EXPECT-G         PIC N(10).
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  W-L-GRP-10     REDEFINES L-A.
@@ -99,6 +109,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX3-3-6A)".
       *  �P�[�X1.���{��/���{��ҏW (1:3)
       *
@@ -107,7 +118,9 @@
             
             IF L-G(3:2) = "����"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG;" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
@@ -115,7 +128,9 @@
             
             IF L-GE(3:2) = "���^"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
@@ -124,7 +139,9 @@
             
             IF L-G = "��������������������"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-04"             TO CASE-ID.
@@ -133,7 +150,9 @@
             
             IF L-GE = "���^�H�^��"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:"  L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-020. 
@@ -145,7 +164,9 @@
             MOVE 2 TO L.
             IF L-G(P:L) = "����"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:"  L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
@@ -154,7 +175,9 @@
             MOVE 2 TO L.
             IF L-GE(P:L) = "���^"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-03"             TO CASE-ID.
@@ -164,7 +187,9 @@
             MOVE "������"               TO L-G(P:L).
             IF L-G = "��������������������"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-04"             TO CASE-ID.
@@ -174,7 +199,9 @@
             MOVE "�P�Q"                 TO L-GE(P:L).
             IF L-GE = "���^�P�Q��"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -185,7 +212,9 @@
             MOVE 2 TO L.
             IF L-G(P * 2 :  L + 3) = "����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:"  L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
@@ -194,7 +223,9 @@
             MOVE 1 TO L.
             IF L-GE(P * 2 : L + 1) = "�^��"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-03"             TO CASE-ID.
@@ -204,7 +235,9 @@
             MOVE "������"               TO L-G(P + 1:L * 2).
             IF L-G = "���������@����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-04"             TO CASE-ID.
@@ -214,7 +247,9 @@
             MOVE "�H"                   TO L-GE(P:L*2).
             IF L-GE = "���^�H�@��"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-040. 
       *  �P�[�X4.���{�ꁨ���{��
@@ -224,42 +259,54 @@
             MOVE "��������������������" TO L-G-5(1:3).
             IF L-G-5 = "����������"    
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:"  L-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"        TO CASE-ID.
             MOVE "����������"        TO L-G-5.
             MOVE "����"            TO L-G-5(2:3).
             IF L-G-5 = "�������@��"     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:"  L-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-03"        TO CASE-ID.
             MOVE "������"           TO L-GE.
             MOVE "����������"       TO L-GE(1:2).
             IF L-GE = "�������^��"     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-04"        TO CASE-ID.
             MOVE "������"          TO L-GE.
             MOVE "����"            TO L-GE(1:3).
             IF L-GE = "�����@�^��"    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-05"        TO CASE-ID.
             MOVE "��������������������" TO R-G-5.
             MOVE "����"                 TO R-G-5(2:2).
             IF R-G-5 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                   DISPLAY CASE-ID "NG:" R-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-06"        TO CASE-ID.
             MOVE "��������������������" TO R-GJ-5.
             MOVE "����"                 TO R-GJ-5(2:2).
             IF R-GJ-5 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                    DISPLAY CASE-ID "NG:" R-GJ-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-050. 
@@ -269,28 +316,36 @@
             MOVE "����������"   TO R-G-5.
             MOVE "ABCDE"    TO R-G-5(3:3).
             IF R-G-5 = "�����`�a�b"    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                 DISPLAY CASE-ID "NG:" R-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-02"        TO CASE-ID.
             MOVE "����������" TO R-G-5.
             MOVE "��"     TO R-G-5(1:3).
             IF R-G-5 = "�A�C�@����"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                   DISPLAY CASE-ID "NG:" R-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-03"        TO CASE-ID.
             MOVE "������" TO R-GE.
             MOVE "ABCDE"  TO R-GE(1:3).
             IF R-GE = "�`�a�b�^��"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" R-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-04"        TO CASE-ID.
             MOVE "������" TO R-GE.
             MOVE "��"     TO R-GE(1:3).
             IF R-GE = "�A�C�@�^��"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" R-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             *>ACCEPT OMIT-W K.   
@@ -302,28 +357,36 @@
             MOVE ALL "��"   TO R-G-5.
             MOVE SPACE      TO R-G-5(3:3).
             IF R-G-5 = "�����@�@�@"    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" R-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-02"        TO CASE-ID.
             MOVE ALL "��"  TO R-G-5.
             MOVE ALL "�H"  TO R-G-5(1:3).
             IF R-G-5 = "�H�H�H����"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                   DISPLAY CASE-ID "NG:" R-G-5
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-03"        TO CASE-ID.
             MOVE ALL "��" TO R-GE.
             MOVE QUOTES   TO R-GE(1:3).
             IF R-GE = "�h�h�h�^��"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" R-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-04"        TO CASE-ID.
             MOVE ALL "��" TO R-GE.
             MOVE ALL ZERO TO R-GE(1:3).
             IF R-GE = "�O�O�O�^��"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" R-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-070. 
@@ -333,28 +396,36 @@
             MOVE "��������������������" TO L-G.
             IF L-G(1:3) = "�������@�@�@�@�@�@�@"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-02"        TO CASE-ID.
             MOVE "������" TO L-G.
             IF L-G(1:5) = "������"    
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-03"        TO CASE-ID.
             MOVE ALL "��"          TO L-GE.
             IF L-GE(1:3) = "���^���@�@�@�@"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-04"        TO CASE-ID.
             MOVE "����"            TO L-GE(1:5).
             IF L-GE(1:5) = "����"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-080. 
@@ -364,63 +435,79 @@
             MOVE SPACE TO L-G.
             IF L-G(1:3) = SPACE
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-02"        TO CASE-ID.
             MOVE ALL "������" TO L-G.
             IF L-G(1:5) = ALL "������"    
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-03"        TO CASE-ID.
             MOVE QUOTE             TO L-GE.
             IF L-GE(1:3) = "�h�^�h"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-04"        TO CASE-ID.
             MOVE ALL QUOTE         TO L-GE(1:5).
             IF L-GE(1:5) = ALL QUOTE
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:" L-GE
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
        P-090. 
       *  �P�[�X09.���{��/���{��ҏW ���{���r(�C���j
             MOVE "P-090-01"        TO CASE-ID.
             MOVE "��������������������" TO L-G.
             IF L-G OF W-L-GRP(1:3) = "�������@�@�@�@�@�@�@"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:"
                                            L-G OF W-L-GRP(1:3)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-090-02"        TO CASE-ID.
             MOVE "������" TO L-G.
             IF L-G OF W-L-GRP(1:5) = "������"    
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:"
                                            L-G OF W-L-GRP(1:5)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-090-03"        TO CASE-ID.
             MOVE ALL "��"          TO L-GE OF W-L-GRP(1:3).
             IF L-GE OF W-L-GRP(1:3) = "�������@�@�@�@"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:"
                                            L-GE OF W-L-GRP(1:3)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-090-04"        TO CASE-ID.
             MOVE "����"            TO L-GE OF W-L-GRP(1:5).
             IF L-GE OF W-L-GRP(1:5) = "����"
                                    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                DISPLAY CASE-ID "NG:"
                                            L-GE OF W-L-GRP(1:5) 
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-100. 
@@ -431,8 +518,10 @@
             MOVE "����������"      TO W-OCC-G(1).
             IF W-OCC-G(1)(3:2) = "����"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                              W-OCC-G(1)(3:2)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-100-02"        TO CASE-ID.
@@ -440,16 +529,20 @@
             MOVE "����������"      TO W-OCC-G(W-I).
             IF W-OCC-G(W-I)(2:4) = "��������"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                              W-OCC-G(W-I)(2:4)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-100-03"        TO CASE-ID.
             MOVE "������"          TO W-OCC-GE(1)(3:3).
             IF W-OCC-GE(1)(3:3) = "������"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                              W-OCC-GE(1)(3:3)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-100-04"        TO CASE-ID.
@@ -457,8 +550,10 @@
             MOVE "����"            TO W-OCC-GE(W-I)(1:3).
             IF W-OCC-GE(W-I)(1:3) = "�����@"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                              W-OCC-GE(W-I)(1:3)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *  �P�[�X11.���{��/���{��ҏW ���{���r(�C��+�Y�����j
@@ -468,8 +563,10 @@
             MOVE "����������"      TO W-OCC-G(1).
             IF W-OCC-G OF W-OCC-GRP(1)(3:2) = "����"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                      W-OCC-G OF W-OCC-GRP(1)(3:2)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-02"        TO CASE-ID.
@@ -477,16 +574,20 @@
             MOVE "����������"      TO W-OCC-G(W-I).
             IF W-OCC-G OF W-OCC-GRP(W-I)(2:4) = "��������"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                      W-OCC-G OF W-OCC-GRP(W-I)(2:4)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-03"        TO CASE-ID.
             MOVE "������"          TO W-OCC-GE(1)(3:2).
             IF W-OCC-GE OF W-OCC-GRP(1)(3:2) = "����"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                      W-OCC-GE OF W-OCC-GRP(1)(3:2)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-04"        TO CASE-ID.
@@ -494,13 +595,62 @@
             MOVE "����"            TO W-OCC-GE(W-I)(1:3).
             IF W-OCC-GE OF W-OCC-GRP(W-I)(1:3) = "�����@"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" 
                                      W-OCC-GE OF W-OCC-GRP(W-I)(1:3) 
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
+      *
+            PERFORM P-120-RUN-SPLIT
+               VARYING P FROM 1 BY 1
+                  UNTIL P > 9.
       *
              DISPLAY "TEST END   (EX3-3-6A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      *
+      *    上のW-L-GRP-10/W-L-GRP-4は分割位置を4/6バイトに固定して
+      *    いる。REDEFINESの分割位置はコンパイル時に固定されるため、
+      *    バイトオフセット1〜9まで(オフセット10は末尾に1バイト以上
+      *    残せないため対象外)を歩かせるにはここで部分参照(reference
+      *    modification)を使う――上のP-030がP/Lでオフセットをパラ
+      *    メータ化しているのと同じ考え方である。単一バイト側の
+      *    グループ(L-A)と複数バイト側のグループ(L-G)の両方につい
+      *    て、分割位置ごとに1回ずつ確認する。
+       P-120-RUN-SPLIT.
+            COMPUTE L = 10 - P.
+            MOVE P                      TO W-SPLIT-DISP.
+            STRING "P-120-"             DELIMITED BY SIZE
+                   W-SPLIT-DISP         DELIMITED BY SIZE
+                              INTO CASE-ID.
+            MOVE ALL "A"                TO L-A.
+            MOVE ALL "B"                TO L-A(P + 1:L).
+            MOVE ALL "A"                TO W-EXPECT-A.
+            MOVE ALL "B"                TO W-EXPECT-A(P + 1:L).
+            IF L-A = W-EXPECT-A
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" L-A
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            STRING "P-120-"             DELIMITED BY SIZE
+                   W-SPLIT-DISP         DELIMITED BY SIZE
+                   "G"                  DELIMITED BY SIZE
+                              INTO CASE-ID.
+            MOVE ALL "あ"               TO L-G.
+            MOVE ALL "い"               TO L-G(P + 1:L).
+            MOVE ALL "あ"               TO W-EXPECT-G.
+            MOVE ALL "い"               TO W-EXPECT-G(P + 1:L).
+            IF L-G = W-EXPECT-G
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" L-G
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
 
