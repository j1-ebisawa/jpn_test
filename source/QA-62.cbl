@@ -10,13 +10,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK           PIC X.
        01  CASE-ID           PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-62.RES".
+       COPY RESLOG.
        01  X-01              PIC X(10).
        01  G-01              PIC N(10).
       ******************************************************************
@@ -24,10 +31,31 @@
       ******************************************************************
        MAIN                  SECTION.
       * 
+            PERFORM 9800-OPEN-RESULT.
             perform S01-PROC.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
        S01-PROC.
+            MOVE "QA62-01"        TO CASE-ID.
+            MOVE "ABCDEFGHIJ"     TO X-01.
             display X-01.
+            IF X-01 = "ABCDEFGHIJ"
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" X-01
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "QA62-02"        TO CASE-ID.
+            MOVE "あいうえお"     TO G-01.
+            IF G-01 = "あいうえお"
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
