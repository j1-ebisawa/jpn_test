@@ -21,14 +21,31 @@
        OBJECT-COMPUTER.      PC.
       *  SPECIAL-NAMES.
       *       CURRENCY SIGN IS "$".
+      *    注記:SPECIAL-NAMESのCURRENCY SIGN句を有効にすると、既定の
+      *    通貨記号がまるごと置き換わってしまう――一度宣言すると、
+      *    新しく選んだ記号自身が"$"でない限り、"$"も"\"も編集用の
+      *    PICTURE文字として使えなくなる。上のP-010-01/06はCURRENCY
+      *    SIGN句を一切指定しない状態で$と\が使えることを確かめる
+      *    ためのケースなので、ここで句を有効にしてユーロや원を
+      *    通そうとすると、既存のケースを黙って壊してしまう。そこで
+      *    下のユーロ・ウォンのケース(NEDIT-03/NEDIT-04)は、浮動
+      *    PICTUREの通貨記号ではなく、通貨記号リテラルとゼロ抑制済
+      *    み数字編集項目を連結する方式で確認する。
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "CS-03.RES".
+       COPY RESLOG.
       *
        01  NUM-01        PIC S9(5).
        01  NUM-02        PIC S9(5).
@@ -38,12 +55,24 @@
            05 NEDIT-01   PIC $$$,$$9.
        01  NEDIT-02X.
            05  NEDIT-02  PIC \\\,\\9.  *>#002 C-SIGN only 1 character
+      *
+       01  NEDIT-03-SIGN PIC X(03)  VALUE "€".
+       01  NEDIT-03-AMT  PIC ZZZ,ZZ9.
+       01  NEDIT-03X     PIC X(10).
+       01  NEDIT-04-SIGN PIC X(03)  VALUE "₩".
+       01  NEDIT-04-AMT  PIC ZZZ,ZZ9.
+       01  NEDIT-04X     PIC X(10).
        01  WK-I          PIC S9(3).
+      *
+       01  NUM-04        PIC S9(5).
+       01  WK-SIZE-ERROR-SW  PIC X     VALUE "N".
+           88  WK-SIZE-ERROR               VALUE "Y".
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (CS-03)".
       *�P�[�X1.
             MOVE "P-010-01"        TO CASE-ID.
@@ -51,7 +80,9 @@
             MOVE NUM-01 TO NEDIT-01.
             IF NEDIT-01X = "     $1"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"        TO CASE-ID.
@@ -59,7 +90,9 @@
             MOVE NUM-01 TO NEDIT-01.
             IF NEDIT-01X = " $1,234"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"        TO CASE-ID.
@@ -68,7 +101,9 @@
             MOVE NEDIT-01 TO NUM-02.
             IF NUM-02 = 1234
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NUM-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X1.
             MOVE "P-010-04"        TO CASE-ID.
@@ -76,7 +111,9 @@
             MOVE NUM-01 TO NEDIT-02.
             IF NEDIT-02X = "     \1"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-05"        TO CASE-ID.
@@ -84,7 +121,9 @@
             MOVE NUM-01 TO NEDIT-02.
             IF NEDIT-01X = " \1,234"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-06"        TO CASE-ID.
@@ -93,11 +132,138 @@
             MOVE NEDIT-02 TO NUM-02.
             IF NUM-02 = 1234
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" NUM-02
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース7.ユーロ記号
+            MOVE "P-010-07"          TO CASE-ID.
+            MOVE      1 TO NUM-01.
+            MOVE NUM-01 TO NEDIT-03-AMT.
+            STRING NEDIT-03-SIGN     DELIMITED BY SIZE
+                   NEDIT-03-AMT      DELIMITED BY SIZE
+                              INTO NEDIT-03X.
+            IF NEDIT-03X = "€      1"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-03X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-010-08"          TO CASE-ID.
+            MOVE   1234 TO NUM-01.
+            MOVE NUM-01 TO NEDIT-03-AMT.
+            STRING NEDIT-03-SIGN     DELIMITED BY SIZE
+                   NEDIT-03-AMT      DELIMITED BY SIZE
+                              INTO NEDIT-03X.
+            IF NEDIT-03X = "€  1,234"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-03X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-010-09"          TO CASE-ID.
+            MOVE   1234       TO NUM-01.
+            MOVE NUM-01       TO NEDIT-03-AMT.
+            MOVE NEDIT-03-AMT TO NUM-02.
+            IF NUM-02 = 1234
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NUM-02
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース8.ウォン記号
+            MOVE "P-010-10"          TO CASE-ID.
+            MOVE      1 TO NUM-01.
+            MOVE NUM-01 TO NEDIT-04-AMT.
+            STRING NEDIT-04-SIGN     DELIMITED BY SIZE
+                   NEDIT-04-AMT      DELIMITED BY SIZE
+                              INTO NEDIT-04X.
+            IF NEDIT-04X = "₩      1"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-04X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-010-11"          TO CASE-ID.
+            MOVE   1234 TO NUM-01.
+            MOVE NUM-01 TO NEDIT-04-AMT.
+            STRING NEDIT-04-SIGN     DELIMITED BY SIZE
+                   NEDIT-04-AMT      DELIMITED BY SIZE
+                              INTO NEDIT-04X.
+            IF NEDIT-04X = "₩  1,234"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-04X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-010-12"          TO CASE-ID.
+            MOVE   1234       TO NUM-01.
+            MOVE NUM-01       TO NEDIT-04-AMT.
+            MOVE NEDIT-04-AMT TO NUM-03.
+            IF NUM-03 = 1234
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NUM-03
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース9.通貨編集項目へのCOMPUTEが桁あふれしたらON SIZE ERRORが
+      *        働き、結果の編集項目は書き換わらないこと。
+            MOVE "P-010-13"          TO CASE-ID.
+            MOVE "N"                 TO WK-SIZE-ERROR-SW.
+            MOVE      1 TO NUM-01.
+            MOVE NUM-01 TO NEDIT-01.
+            MOVE  99999 TO NUM-01.
+            COMPUTE NEDIT-01 = NUM-01 * NUM-01
+                ON SIZE ERROR         SET WK-SIZE-ERROR TO TRUE
+            END-COMPUTE.
+            IF WK-SIZE-ERROR AND NEDIT-01X = "     $1"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース10.桁あふれしない範囲の計算ならON SIZE ERRORへは分岐せず、
+      *         通貨編集項目へ正しく結果が反映されること。
+            MOVE "P-010-14"          TO CASE-ID.
+            MOVE "N"                 TO WK-SIZE-ERROR-SW.
+            MOVE    100 TO NUM-01.
+            MOVE    200 TO NUM-04.
+            COMPUTE NEDIT-01 = NUM-01 + NUM-04
+                ON SIZE ERROR         SET WK-SIZE-ERROR TO TRUE
+            END-COMPUTE.
+            IF NOT WK-SIZE-ERROR AND NEDIT-01X = "   $300"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース11.NOT ON SIZE ERROR句でも、桁あふれしなかった場合にだけ
+      *         正しく分岐できること。
+            MOVE "P-010-15"          TO CASE-ID.
+            MOVE "N"                 TO WK-SIZE-ERROR-SW.
+            MOVE    500 TO NUM-01.
+            COMPUTE NEDIT-01 = NUM-01
+                ON SIZE ERROR         SET WK-SIZE-ERROR TO TRUE
+                NOT ON SIZE ERROR     MOVE "N" TO WK-SIZE-ERROR-SW
+            END-COMPUTE.
+            IF NOT WK-SIZE-ERROR AND NEDIT-01X = "   $500"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" NEDIT-01X
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (CS-03)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
