@@ -17,19 +17,27 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK           PIC X.
        01  CASE-ID           PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-4-3.RES".
+       COPY RESLOG.
        01  G-01              PIC N(10).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
       * 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-4-3)".
             MOVE "5-4-3"          TO CASE-ID.
             MOVE "あいうえお"     TO G-01.
@@ -37,9 +45,12 @@
             display CASE-ID " NG:" G-01        .
       *
             DISPLAY "TEST END   (EX5-4-3)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
       
                   
       
