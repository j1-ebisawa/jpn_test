@@ -0,0 +1,137 @@
+      ******************************************************************
+      *    テストケース：QA-80
+      *    プログラム名：日本語化テスト （UPPER-CASE／LOWER-CASEの
+      *                  半角・全角英字に対する挙動）
+      *    処理概要　　：QA-74のケース5はPIC X(半角)のFUNCTION
+      *                  UPPER-CASEが半角カタカナを変化させない
+      *                  ことのみを確認している。本ケースは半角
+      *                  英字(PIC X)では大文字小文字の変換が正しく
+      *                  行われる一方、全角英字(PIC N)では変換が
+      *                  行われない(素通りする)ことを確認し、また
+      *                  半角カタカナについてもLOWER-CASE側で素通り
+      *                  することを確認して、QA-74のケース5を補完
+      *                  する。
+      *  --------------------------------------------------------------
+      *   テストケース:１  半角英字(小文字)にUPPER-CASEを適用すると
+      *                    大文字に変換されること
+      *   テストケース:２  半角英字(大文字)にLOWER-CASEを適用すると
+      *                    小文字に変換されること
+      *   テストケース:３  全角英字(小文字)にUPPER-CASEを適用しても
+      *                    変換されず素通りすること
+      *   テストケース:４  全角英字(大文字)にLOWER-CASEを適用しても
+      *                    変換されず素通りすること
+      *   テストケース:５  半角カタカナにLOWER-CASEを適用しても
+      *                    変化しないこと(QA-74ケース5のUPPER-CASE
+      *                    側の裏返し)
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-80.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-13.
+       DATE-COMPILED.        2011-12-13.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-80.RES".
+       COPY RESLOG.
+      *
+      *    半角英字(PIC X)。
+       01  HAN-LOWER          PIC X(05)  VALUE "abcde".
+       01  HAN-UPPER          PIC X(05)  VALUE "ABCDE".
+       01  HAN-RESULT         PIC X(05).
+      *
+      *    半角カタカナ(PIC X)。QA-74のHK-SRCと同じ値。
+       01  HK-SRC             PIC X(15)  VALUE "ｱｲｳｴｵ".
+      *
+      *    全角英字(PIC N)。大文字小文字それぞれの参照値を持つ。
+       01  ZEN-LOWER          PIC N(05)  VALUE "ａｂｃｄｅ".
+       01  ZEN-UPPER          PIC N(05)  VALUE "ＡＢＣＤＥ".
+       01  ZEN-RESULT         PIC N(05).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-80)".
+      *
+      *ケース1.半角英字(小文字)にUPPER-CASEを適用すると大文字に
+      *        変換されること。
+            MOVE "P-010-01"        TO CASE-ID.
+            MOVE FUNCTION UPPER-CASE(HAN-LOWER)   TO HAN-RESULT.
+            IF HAN-RESULT = HAN-UPPER
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" HAN-RESULT
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.半角英字(大文字)にLOWER-CASEを適用すると小文字に
+      *        変換されること。
+            MOVE "P-010-02"        TO CASE-ID.
+            MOVE FUNCTION LOWER-CASE(HAN-UPPER)   TO HAN-RESULT.
+            IF HAN-RESULT = HAN-LOWER
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" HAN-RESULT
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.全角英字(小文字)にUPPER-CASEを適用しても変換されず
+      *        素通りすること(半角とは異なりPIC N項目にこの処理系の
+      *        UPPER-CASEは作用しない)。
+            MOVE "P-010-03"        TO CASE-ID.
+            MOVE FUNCTION UPPER-CASE(ZEN-LOWER)   TO ZEN-RESULT.
+            IF ZEN-RESULT = ZEN-LOWER
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.全角英字(大文字)にLOWER-CASEを適用しても変換されず
+      *        素通りすること。
+            MOVE "P-010-04"        TO CASE-ID.
+            MOVE FUNCTION LOWER-CASE(ZEN-UPPER)   TO ZEN-RESULT.
+            IF ZEN-RESULT = ZEN-UPPER
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース5.半角カタカナにLOWER-CASEを適用しても変化しないこと
+      *        (QA-74ケース5のUPPER-CASE側の裏返し)。
+            MOVE "P-010-05"        TO CASE-ID.
+            IF FUNCTION LOWER-CASE(HK-SRC) = HK-SRC
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-80)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
