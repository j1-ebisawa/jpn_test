@@ -0,0 +1,127 @@
+      ******************************************************************
+      *    テストケース：QA-74
+      *    プログラム名：日本語化テスト （半角カタカナ）
+      *    処理概要　　：PIC Xに格納した半角カタカナが、全角カナ
+      *                  (PIC N)や半角英字とは別バイト列として扱われ、
+      *                  格納・比較・編集で値が保たれることを確認する。
+      *  --------------------------------------------------------------
+      *   テストケース:１〜２ 基本の格納・長さ
+      *   テストケース:３    全角カナ(PIC N)との不一致
+      *   テストケース:４    半角英字とのバイト値比較
+      *   テストケース:５    UPPER-CASEでの不変
+      *   テストケース:６    PIC Nへ移すと往復できない(既知の制限)
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-74.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-12.
+       DATE-COMPILED.        2011-09-12.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-74.RES".
+       COPY RESLOG.
+      *
+       01  HK-SRC             PIC X(15)  VALUE "ｱｲｳｴｵ".
+       01  HK-DST             PIC X(15).
+       01  AN-ASCII           PIC X(15)  VALUE "ABCDE".
+      *
+       01  ZEN-KANA           PIC N(05)  VALUE "アイウエオ".
+       01  ZEN-KANA-X  REDEFINES ZEN-KANA  PIC X(15).
+      *
+       01  HK-VIA-N           PIC N(05).
+       01  HK-VIA-N-X  REDEFINES HK-VIA-N  PIC X(15).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-74)".
+      *
+      *ケース1.半角カタカナをPIC X同士でMOVEしても値が保たれる
+      *        こと。
+            MOVE "P-010-01"        TO CASE-ID.
+            MOVE HK-SRC             TO HK-DST.
+            IF HK-DST = HK-SRC
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" HK-DST
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース2.半角カタカナ5文字は15バイトで保持されること。
+            MOVE "P-010-02"        TO CASE-ID.
+            IF FUNCTION LENGTH(HK-SRC) = 15
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.半角カタカナ(PIC X)と同じ読みの全角カナ(PIC N)
+      *        は別バイト列であり一致しないこと。
+            MOVE "P-010-03"        TO CASE-ID.
+            IF HK-SRC NOT = ZEN-KANA-X
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" HK-SRC
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.半角カタカナは半角英字よりバイト値として大きい
+      *        (読みの順ではなくコード順の比較)こと。
+            MOVE "P-010-04"        TO CASE-ID.
+            IF HK-SRC > AN-ASCII
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース5.半角カタカナはFUNCTION UPPER-CASEを通しても
+      *        変化しないこと。
+            MOVE "P-010-05"        TO CASE-ID.
+            IF FUNCTION UPPER-CASE(HK-SRC) = HK-SRC
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース6.半角カタカナをPIC Nへ一旦移すと(REDEFINESで)
+      *        PIC Xへ戻してもバイト列が保たれない(半角データを
+      *        全角項目へ移すのは想定外の使い方である)こと。
+            MOVE "P-010-06"        TO CASE-ID.
+            MOVE HK-SRC             TO HK-VIA-N.
+            IF HK-VIA-N-X NOT = HK-SRC
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" HK-VIA-N-X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-74)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
