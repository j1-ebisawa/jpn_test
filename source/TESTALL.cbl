@@ -0,0 +1,435 @@
+      ******************************************************************
+      *    テストケース：TESTALL
+      *    プログラム名：日本語化テスト 一括実行ドライバ
+      *    処理概要　　：QA/EXテスト一式をCALLで順次起動し、各プログラム
+      *                  の結果ファイル(<PROGRAM-ID>.RES)を読み直して
+      *                  件数/OK/NG件数の集計表を表示する。
+      *  --------------------------------------------------------------
+      *   新しいコンパイラで一式を流したとき、47本を1本ずつ起動する
+      *   代わりにこのプログラム1本で済ませるためのドライバである。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           TESTALL.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-11-15.
+       DATE-COMPILED.        2011-11-15.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT NG-DIGEST-FILE       ASSIGN TO "NGDIGEST.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALL-DIGEST-FILE      ASSIGN TO "ALLDIGEST.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE      ASSIGN TO "TESTALL.CKP"
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WK-CKP-FS.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  NG-DIGEST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DIGEST-REC.
+           05  DIGEST-PROGRAM         PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  DIGEST-CASE-ID         PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  DIGEST-STATUS          PIC X(40).
+      *
+      *    BASECMPが次回実行との回帰比較に使う、OK/NG問わず全件を
+      *    残すスナップショット。NGDIGEST.TXTはNGのみの一覧のため
+      *    目的が異なる(そちらは画面表示用の要約、こちらは回帰
+      *    検出用の完全な台帳)。
+       FD  ALL-DIGEST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ALL-DIGEST-REC.
+           05  ALLD-PROGRAM           PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  ALLD-CASE-ID           PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  ALLD-STATUS            PIC X(40).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC             PIC X(10).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  WK-RESULT-FILE-NAME      PIC X(20).
+       01  WK-EOF-SW          PIC X       VALUE "N".
+           88  WK-EOF                     VALUE "Y".
+      *
+      *    夜間一括実行が47本の途中で止まったとき、前日までに完了した
+      *    分から再実行できるよう、プログラムが1本終わるたびに
+      *    「最後に完了したPROGRAM-ID」をTESTALL.CKPへ書き直す。実働の
+      *    JCLリスタートステップと同じ考え方で、次回起動時はこの値を
+      *    読み、テーブル上でそれより前のプログラムはスキップする。
+      *    全件が正常に完了した実行の最後でチェックポイントを消し、
+      *    次回はテーブルの先頭から通しで流れるようにする。
+       01  WK-CKP-FS          PIC XX.
+           88  WK-CKP-FOUND               VALUE "00".
+       01  WK-CKP-LAST-PROGRAM     PIC X(10)  VALUE SPACES.
+       01  WK-SKIPPING-SW     PIC X       VALUE "N".
+           88  WK-SKIPPING                VALUE "Y"  FALSE "N".
+       COPY KNOWNSEV.
+       01  WK-KNOWN-SEV-MATCH-SW   PIC X   VALUE "N".
+           88  WK-KNOWN-SEV-MATCH             VALUE "Y"  FALSE "N".
+      *
+      *    一括起動するPROGRAM-ID一覧。コンパイルが通らない検証専用の
+      *    エラーチェック用プログラム(EX4-4C,EX5-1-1B,EX5-1-1D,
+      *    EX5-5A/B/C,EX5-5F)はソース自体がCALL可能な形になり得ない
+      *    ため表から除いてある。それ以外は将来コンパイルが通るように
+      *    なった時点で自動的に拾えるよう表に残してあり、まだ実行
+      *    モジュールが揃っていないものはP-025-CALL-AND-CHECKPOINTの
+      *    CALL ON EXCEPTIONで捕捉して1行のダイジェストに落とし、
+      *    プロセス全体を止めないようにしている。
+       01  WK-PROGRAM-TABLE-DEF.
+           05  FILLER   PIC X(10)  VALUE "CS-03".
+           05  FILLER   PIC X(10)  VALUE "DDXREF".
+           05  FILLER   PIC X(10)  VALUE "EX3-3-6A".
+           05  FILLER   PIC X(10)  VALUE "EX3-4".
+           05  FILLER   PIC X(10)  VALUE "EX3-5A".
+           05  FILLER   PIC X(10)  VALUE "EX3-5B".
+           05  FILLER   PIC X(10)  VALUE "EX3-5C".
+           05  FILLER   PIC X(10)  VALUE "EX4-1A".
+           05  FILLER   PIC X(10)  VALUE "EX4-2A".
+           05  FILLER   PIC X(10)  VALUE "EX4-2B".
+           05  FILLER   PIC X(10)  VALUE "EX4-3A".
+           05  FILLER   PIC X(10)  VALUE "EX4-4A".
+           05  FILLER   PIC X(10)  VALUE "EX4-4B".
+           05  FILLER   PIC X(10)  VALUE "EX5-1-1C".
+           05  FILLER   PIC X(10)  VALUE "EX5-1-1E".
+           05  FILLER   PIC X(10)  VALUE "EX5-1-1G".
+           05  FILLER   PIC X(10)  VALUE "EX5-1-2A".
+           05  FILLER   PIC X(10)  VALUE "EX5-1-2B".
+           05  FILLER   PIC X(10)  VALUE "EX5-2".
+           05  FILLER   PIC X(10)  VALUE "EX5-3".
+           05  FILLER   PIC X(10)  VALUE "EX5-4-2".
+           05  FILLER   PIC X(10)  VALUE "EX5-4-3".
+           05  FILLER   PIC X(10)  VALUE "EX5-4-5".
+           05  FILLER   PIC X(10)  VALUE "EX5-4A".
+           05  FILLER   PIC X(10)  VALUE "EX5-4B".
+           05  FILLER   PIC X(10)  VALUE "EX5-4C".
+           05  FILLER   PIC X(10)  VALUE "EX5-4D".
+           05  FILLER   PIC X(10)  VALUE "EX5-5D".
+           05  FILLER   PIC X(10)  VALUE "EX5-6A".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-1".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-2".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-3".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-4".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B".
+           05  FILLER   PIC X(10)  VALUE "EX5-7A".
+           05  FILLER   PIC X(10)  VALUE "IDLINT".
+           05  FILLER   PIC X(10)  VALUE "IF_TEST".
+           05  FILLER   PIC X(10)  VALUE "Jpn_01".
+           05  FILLER   PIC X(10)  VALUE "QA-24".
+           05  FILLER   PIC X(10)  VALUE "QA-27".
+           05  FILLER   PIC X(10)  VALUE "QA-FILE".
+           05  FILLER   PIC X(10)  VALUE "QA-33".
+           05  FILLER   PIC X(10)  VALUE "QA-35".
+           05  FILLER   PIC X(10)  VALUE "QA-39".
+           05  FILLER   PIC X(10)  VALUE "QA-41".
+           05  FILLER   PIC X(10)  VALUE "QA-62".
+           05  FILLER   PIC X(10)  VALUE "QA-70".
+           05  FILLER   PIC X(10)  VALUE "QA-71".
+           05  FILLER   PIC X(10)  VALUE "QA-72".
+           05  FILLER   PIC X(10)  VALUE "QA-73".
+           05  FILLER   PIC X(10)  VALUE "QA-74".
+           05  FILLER   PIC X(10)  VALUE "QA-75".
+           05  FILLER   PIC X(10)  VALUE "QA-76".
+           05  FILLER   PIC X(10)  VALUE "QA-77".
+           05  FILLER   PIC X(10)  VALUE "QA-78".
+           05  FILLER   PIC X(10)  VALUE "QA-79".
+           05  FILLER   PIC X(10)  VALUE "QA-80".
+           05  FILLER   PIC X(10)  VALUE "QA-81".
+           05  FILLER   PIC X(10)  VALUE "QA-98".
+           05  FILLER   PIC X(10)  VALUE "QA-98B".
+       01  WK-PROGRAM-TABLE  REDEFINES WK-PROGRAM-TABLE-DEF.
+           05  WK-PROGRAM-NAME  PIC X(10)  OCCURS 60 TIMES
+                                            INDEXED BY IDX-PROG.
+       01  WK-PROGRAM-COUNT   PIC 9(03)  COMP  VALUE 60.
+       01  WK-CALL-NAME       PIC X(10).
+       01  WK-CASE-TOTAL      PIC 9(05).
+       01  WK-CASE-OK         PIC 9(05).
+       01  WK-CASE-NG         PIC 9(05).
+       01  WK-GRAND-TOTAL     PIC 9(07).
+       01  WK-GRAND-OK        PIC 9(07).
+       01  WK-GRAND-NG        PIC 9(07).
+       01  WK-HAS-RESULT-SW   PIC X.
+           88  WK-HAS-RESULT             VALUE "Y".
+      *
+      *    IF_TESTとEX5-6B-1は「不正な構文をコンパイラが撥ねるか」を
+      *    確認するためだけの、結果ファイルを持たない検証専用プログラム
+      *    である。本来ならコンパイルが通らずCALL自体が不可能になる
+      *    はずだが、もし新しいコンパイラがこれを黙って受理しCALLが
+      *    正常終了してしまった場合はそれ自体が警報であり、単なる
+      *    "N/A"表示に埋もれさせず一覧とNGダイジェストの両方に出す。
+       01  WK-NEGATIVE-SW     PIC X.
+           88  WK-NEGATIVE                VALUE "Y".
+      *
+      *    実行モジュールが未配置/未コンパイルでCALLが例外を起こした
+      *    ことを示すスイッチ。プロセスを落とさずダイジェストへ1行
+      *    残して次のプログラムへ進むための目印である。
+       01  WK-CALL-FAILED-SW  PIC X.
+           88  WK-CALL-FAILED             VALUE "Y".
+      *
+       01  WK-RPT-NAME        PIC X(10).
+       01  WK-RPT-TOTAL       PIC ZZZZ9.
+       01  WK-RPT-OK          PIC ZZZZ9.
+       01  WK-RPT-NG          PIC ZZZZ9.
+       01  WK-RPT-NA          PIC X(05)  VALUE "  N/A".
+       01  WK-RPT-ALARM       PIC X(05)  VALUE "ALARM".
+       01  WK-RPT-NOMOD       PIC X(05)  VALUE "NOMOD".
+       01  WK-NG-DIGEST-COUNT PIC 9(05)  VALUE ZERO.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            DISPLAY "TESTALL START".
+            MOVE ZERO       TO WK-GRAND-TOTAL WK-GRAND-OK WK-GRAND-NG.
+            PERFORM P-002-READ-CHECKPOINT.
+            OPEN OUTPUT NG-DIGEST-FILE.
+            OPEN OUTPUT ALL-DIGEST-FILE.
+            DISPLAY "PROGRAM-ID  TOTAL     OK     NG".
+            PERFORM P-020-RUN-ONE
+               VARYING IDX-PROG FROM 1 BY 1
+                  UNTIL IDX-PROG > WK-PROGRAM-COUNT.
+            CLOSE NG-DIGEST-FILE.
+            CLOSE ALL-DIGEST-FILE.
+            PERFORM P-004-CLEAR-CHECKPOINT.
+            DISPLAY "-------------------------------".
+            DISPLAY "GRAND TOTAL " WK-GRAND-TOTAL
+                    "  OK=" WK-GRAND-OK "  NG=" WK-GRAND-NG.
+            PERFORM P-080-PRINT-DIGEST.
+            PERFORM P-085-RUN-BASECMP.
+            DISPLAY "TESTALL END".
+            *>ACCEPT OMIT-WK.
+            MOVE WK-GRAND-NG    TO RETURN-CODE.
+            GOBACK
+            .
+      *
+      *    前回の実行が残したチェックポイントがあれば、そのPROGRAM-ID
+      *    までテーブル上をスキップする。見つからない(FS=35など)場合は
+      *    先頭から通しで流す。
+       P-002-READ-CHECKPOINT.
+            MOVE "N"                         TO WK-SKIPPING-SW.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WK-CKP-FOUND
+                READ CHECKPOINT-FILE INTO WK-CKP-LAST-PROGRAM
+                    AT END MOVE SPACES       TO WK-CKP-LAST-PROGRAM
+                END-READ
+                CLOSE CHECKPOINT-FILE
+                IF WK-CKP-LAST-PROGRAM NOT = SPACES
+                    DISPLAY "RESUMING AFTER " WK-CKP-LAST-PROGRAM
+                    SET WK-SKIPPING          TO TRUE
+                END-IF
+            END-IF.
+      *
+       P-004-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+      *
+       P-006-WRITE-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            MOVE WK-CALL-NAME                TO CHECKPOINT-REC.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+      *
+       P-020-RUN-ONE.
+            MOVE WK-PROGRAM-NAME(IDX-PROG)   TO WK-CALL-NAME.
+            IF WK-SKIPPING
+                IF WK-CALL-NAME = WK-CKP-LAST-PROGRAM
+                    SET WK-SKIPPING          TO FALSE
+                END-IF
+                DISPLAY WK-CALL-NAME "  SKIPPED (already completed)"
+            ELSE
+                PERFORM P-025-CALL-AND-CHECKPOINT
+            END-IF.
+      *
+       P-025-CALL-AND-CHECKPOINT.
+            MOVE "N"                         TO WK-NEGATIVE-SW.
+            MOVE "N"                         TO WK-CALL-FAILED-SW.
+            CALL WK-CALL-NAME
+                ON EXCEPTION
+                    SET WK-CALL-FAILED       TO TRUE
+            END-CALL.
+            IF WK-CALL-FAILED
+                MOVE "N"                     TO WK-HAS-RESULT-SW
+                PERFORM P-046-MODULE-NOT-FOUND-ALARM
+            ELSE
+                MOVE "Y"                     TO WK-HAS-RESULT-SW
+                PERFORM P-026-CHECK-KNOWN-SEV
+                IF WK-KNOWN-SEV-MATCH
+                    MOVE "N"                 TO WK-HAS-RESULT-SW
+                    SET WK-NEGATIVE          TO TRUE
+                    PERFORM P-045-NEGATIVE-ALARM
+                END-IF
+            END-IF.
+            IF WK-HAS-RESULT
+                PERFORM P-030-SCAN-RESULT
+            ELSE
+                MOVE ZERO                    TO WK-CASE-TOTAL
+                                                 WK-CASE-OK
+                                                 WK-CASE-NG
+            END-IF.
+            PERFORM P-040-PRINT-ROW.
+            PERFORM P-006-WRITE-CHECKPOINT.
+      *
+      *    WK-CALL-NAMEがKNOWNSEVのNGエントリ(負のコントロール)と
+      *    一致するかどうかをテーブル検索で判定する。新しいエントリ
+      *    をKNOWNSEV.CPYへ足すだけでここの判定に反映される。
+       P-026-CHECK-KNOWN-SEV.
+            SET WK-KNOWN-SEV-MATCH            TO FALSE.
+            PERFORM P-027-SCAN-KNOWN-SEV
+               VARYING IDX-KNOWN-SEV FROM 1 BY 1
+                  UNTIL IDX-KNOWN-SEV > WK-KNOWN-SEV-COUNT
+                     OR WK-KNOWN-SEV-MATCH.
+      *
+       P-027-SCAN-KNOWN-SEV.
+            IF WK-CALL-NAME = WK-KNOWN-SEV-NAME(IDX-KNOWN-SEV)
+               AND WK-KNOWN-SEV-CODE(IDX-KNOWN-SEV) = "NG"
+                SET WK-KNOWN-SEV-MATCH        TO TRUE
+            END-IF.
+      *
+      *    負のコントロールプログラムがCALLから正常に戻ってきたという
+      *    こと自体が「本来撥ねられるべき構文をコンパイラが受理した」
+      *    証拠になるため、NGダイジェストに警報行として記録する。
+       P-045-NEGATIVE-ALARM.
+            MOVE SPACES                      TO DIGEST-REC.
+            MOVE WK-CALL-NAME                TO DIGEST-PROGRAM.
+            MOVE "(negative-path)"           TO DIGEST-CASE-ID.
+            MOVE "ALARM: negative-path program ran clean"
+                                              TO DIGEST-STATUS.
+            WRITE DIGEST-REC.
+            ADD 1                            TO WK-NG-DIGEST-COUNT.
+            MOVE SPACES                      TO ALL-DIGEST-REC.
+            MOVE WK-CALL-NAME                TO ALLD-PROGRAM.
+            MOVE "(negative-path)"           TO ALLD-CASE-ID.
+            MOVE "NG - ALARM: negative-path program ran clean"
+                                              TO ALLD-STATUS.
+            WRITE ALL-DIGEST-REC.
+      *
+      *    実行モジュールが未配置/未コンパイルでCALLが例外を起こした
+      *    場合の記録。P-045-NEGATIVE-ALARMと違い「コンパイルが通って
+      *    はいけないものが通った」のではなく「まだ実行モジュールが
+      *    揃っていない」ことを示すため、別メッセージで区別する。
+       P-046-MODULE-NOT-FOUND-ALARM.
+            MOVE SPACES                      TO DIGEST-REC.
+            MOVE WK-CALL-NAME                TO DIGEST-PROGRAM.
+            MOVE "(no module)"                TO DIGEST-CASE-ID.
+            MOVE "NG - module not found, CALL raised exception"
+                                              TO DIGEST-STATUS.
+            WRITE DIGEST-REC.
+            ADD 1                            TO WK-NG-DIGEST-COUNT.
+            MOVE SPACES                      TO ALL-DIGEST-REC.
+            MOVE WK-CALL-NAME                TO ALLD-PROGRAM.
+            MOVE "(no module)"                TO ALLD-CASE-ID.
+            MOVE "NG - module not found, CALL raised exception"
+                                              TO ALLD-STATUS.
+            WRITE ALL-DIGEST-REC.
+      *
+       P-030-SCAN-RESULT.
+            MOVE SPACES         TO WK-RESULT-FILE-NAME.
+            STRING WK-CALL-NAME DELIMITED BY SPACE
+                   ".RES"       DELIMITED BY SIZE
+                              INTO WK-RESULT-FILE-NAME.
+            MOVE ZERO           TO WK-CASE-TOTAL WK-CASE-OK WK-CASE-NG.
+            MOVE "N"             TO WK-EOF-SW.
+            OPEN INPUT RESULT-FILE.
+            PERFORM P-050-READ-ONE UNTIL WK-EOF.
+            CLOSE RESULT-FILE.
+            ADD WK-CASE-TOTAL    TO WK-GRAND-TOTAL.
+            ADD WK-CASE-OK       TO WK-GRAND-OK.
+            ADD WK-CASE-NG       TO WK-GRAND-NG.
+      *
+       P-050-READ-ONE.
+            READ RESULT-FILE
+                AT END        SET WK-EOF          TO TRUE
+                NOT AT END    PERFORM P-060-TALLY-ONE
+            END-READ.
+      *
+       P-060-TALLY-ONE.
+            ADD 1               TO WK-CASE-TOTAL.
+            PERFORM P-065-WRITE-ALL-DIGEST.
+            IF RES-STATUS(1:2) = "OK"
+                ADD 1           TO WK-CASE-OK
+            ELSE
+                ADD 1           TO WK-CASE-NG
+                PERFORM P-070-WRITE-DIGEST
+            END-IF.
+      *
+      *    OK/NGを問わず、スキャンした結果ファイルの全件をそのまま
+      *    ALLDIGEST.TXTへ書き出す(BASECMPが次回比較するスナップ
+      *    ショットになる)。
+       P-065-WRITE-ALL-DIGEST.
+            MOVE SPACES              TO ALL-DIGEST-REC.
+            MOVE WK-CALL-NAME        TO ALLD-PROGRAM.
+            MOVE RES-CASE-ID         TO ALLD-CASE-ID.
+            MOVE RES-STATUS          TO ALLD-STATUS.
+            WRITE ALL-DIGEST-REC.
+      *
+       P-070-WRITE-DIGEST.
+            MOVE SPACES              TO DIGEST-REC.
+            MOVE WK-CALL-NAME        TO DIGEST-PROGRAM.
+            MOVE RES-CASE-ID         TO DIGEST-CASE-ID.
+            MOVE RES-STATUS          TO DIGEST-STATUS.
+            WRITE DIGEST-REC.
+            ADD 1                    TO WK-NG-DIGEST-COUNT.
+      *
+       P-080-PRINT-DIGEST.
+            DISPLAY " ".
+            DISPLAY "NG DIGEST (" WK-NG-DIGEST-COUNT " case(s))".
+            IF WK-NG-DIGEST-COUNT = ZERO
+                DISPLAY "  (none)"
+            ELSE
+                MOVE "N"             TO WK-EOF-SW
+                OPEN INPUT NG-DIGEST-FILE
+                PERFORM P-090-PRINT-DIGEST-ONE UNTIL WK-EOF
+                CLOSE NG-DIGEST-FILE
+            END-IF.
+      *
+       P-090-PRINT-DIGEST-ONE.
+            READ NG-DIGEST-FILE
+                AT END        SET WK-EOF          TO TRUE
+                NOT AT END    DISPLAY "  " DIGEST-PROGRAM "  "
+                                      DIGEST-CASE-ID "  " DIGEST-STATUS
+            END-READ.
+      *
+      *    ALLDIGEST.TXTを閉じた直後、前回のBASELINE.TXTとの回帰
+      *    比較をBASECMPへ任せる。ALLDIGEST.TXTが完成する前に
+      *    呼ぶと読み合いになるため、必ずCLOSEの後に呼び出すこと。
+       P-085-RUN-BASECMP.
+            CALL "BASECMP".
+      *
+       P-040-PRINT-ROW.
+            MOVE WK-CALL-NAME    TO WK-RPT-NAME.
+            IF WK-NEGATIVE
+                DISPLAY WK-RPT-NAME "  " WK-RPT-ALARM
+                        "  " WK-RPT-ALARM "  " WK-RPT-ALARM
+            ELSE
+                IF WK-CALL-FAILED
+                    DISPLAY WK-RPT-NAME "  " WK-RPT-NOMOD
+                            "  " WK-RPT-NOMOD "  " WK-RPT-NOMOD
+                ELSE
+                    IF WK-HAS-RESULT
+                        MOVE WK-CASE-TOTAL  TO WK-RPT-TOTAL
+                        MOVE WK-CASE-OK     TO WK-RPT-OK
+                        MOVE WK-CASE-NG     TO WK-RPT-NG
+                        DISPLAY WK-RPT-NAME "  " WK-RPT-TOTAL
+                                "  " WK-RPT-OK "  " WK-RPT-NG
+                    ELSE
+                        DISPLAY WK-RPT-NAME "  " WK-RPT-NA
+                                "  " WK-RPT-NA "  " WK-RPT-NA
+                    END-IF
+                END-IF
+            END-IF.
