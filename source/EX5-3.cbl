@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-3.RES".
+       COPY RESLOG.
        01  A-01               PIC N(5) VALUE "����������".
        01  A-02               PIC N(5) VALUE "����������".
        01  A-03.
@@ -59,38 +66,58 @@
            05  A-12-3         PIC 999           VALUE 123.
            05  A-12-4         PIC N/N/N         VALUE "�P�^�Q�^�R".
            05  A-12-5         PIC XX/XX/XX      VALUE "11/22/33".
+       01  A-13.
+           05  A-13-1         PIC X(5)          VALUE "ABCDE".
+           05  A-13-2.
+               10  A-13-2-1   PIC NNN           VALUE "山田".
+               10  A-13-2-2.
+                   15  A-13-2-2-1  PIC N(6)      VALUE "花子様".
+                   15  A-13-2-2-2  PIC 999       VALUE 123.
+       01  A-14-GRP.
+           05  A-14           OCCURS 3.
+               10  A-14-1     PIC N(3)           VALUE "太郎".
+               10  A-14-2     PIC X(3)           VALUE "XXX".
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-3)".
       *�P�[�X1.��Ӗ��P�����{�ꍀ�ڂ̂Ƃ��i�����w�肪�Ȃ��A�܂���DEFAULT�w��̂Ƃ��j
             MOVE "P-010-01"        TO CASE-ID.
             INITIALIZE A-01.
             IF A-01 = "�@�@�@�@�@"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-01=" A-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2�F��Ӗ��P�����{�ꍀ�ڂ̂Ƃ��iTO VALUE�w��̂Ƃ��j
             MOVE "P-020-01"        TO CASE-ID.
             MOVE SPACE       TO A-02.
             INITIALIZE A-02 replacing NATIONAL TO VALUE.
             IF A-02 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-02=" A-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X3�F��Ӗ��P�����{�ꍀ�ڂ̂Ƃ��iREPLACING��Ӗ��w��̂Ƃ��j
             MOVE "P-030-01"        TO CASE-ID.
             MOVE SPACE       TO A-03-1.
             INITIALIZE A-03-1 REPLACING NATIONAL BY A-03-2.
             IF A-03-1 = "����������" DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE               DISPLAY CASE-ID "NG" "A-03-1=" A-03-1
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X4�F��Ӗ��P�����{�ꍀ�ڂ̂Ƃ��iREPLACING�萔�w��̂Ƃ��j
             MOVE "P-040-01"        TO CASE-ID.
             MOVE SPACE       TO A-04.
             INITIALIZE A-04 REPLACING NATIONAL BY "����������".
             IF A-04 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-04=" A-04
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�F��Ӗ��P�����{��ҏW���ڂ̂Ƃ��i�����w�肪�Ȃ��A
       *         �܂���DEFAULT�w��̂Ƃ��j
@@ -98,7 +125,9 @@
             INITIALIZE A-05.
             IF A-05 = "�@�^�@�^�@"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-05=" A-05
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�F��Ӗ��P�����{��ҏW���ڂ̂Ƃ��iTO VALUE�w��̂Ƃ��j
             MOVE "P-060-01"        TO CASE-ID.
@@ -106,21 +135,27 @@
             INITIALIZE A-06 replacing NATIONAL-EDITED TO VALUE.
             IF A-06 = "�P�^�Q�^�R"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-06=" A-06
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�F��Ӗ��P�����{��ҏW���ڂ̂Ƃ��iREPLACING��Ӗ��w��̂Ƃ��j
             MOVE "P-070-01"        TO CASE-ID.
             INITIALIZE A-07-1 REPLACING NATIONAL-EDITED BY A-07-2.
             IF A-07-1 = "���^���^��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-07=" A-07
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X8�F��Ӗ��P�����{��ҏW���ڂ̂Ƃ��iREPLACING�萔�w��̂Ƃ��j
             MOVE "P-080-01"        TO CASE-ID.
             INITIALIZE A-08 REPLACING NATIONAL-EDITED BY "������".
             IF A-08 = "���^���^��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-08=" A-08
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X9�F�������ڂ����{�ꍀ�ڂ̂Ƃ��iWITH FILLER�ŏ���������邩�j
             MOVE "P-090-01"        TO CASE-ID.
@@ -129,7 +164,9 @@
                                  NATIONAL-EDITED BY "�P�Q�R".
             IF A-09 = "�����������P�^�Q�^�R"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-09=" A-09
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X10�F�W�c���ڂ��w�肳�ꂽ�Ƃ�(DEFAULT�܂��͉����w�肳��Ȃ��Ƃ��j
             MOVE "P-100-01"        TO CASE-ID.
@@ -140,7 +177,9 @@
                A-10-4 = "�@�^�@�^�@" AND
                A-10-5 = "  /  /  "
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-10=" A-10
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X11�F�W�c���ڂ��w�肳�ꂽ�Ƃ�(TO�@VALUE���w�肳�ꂽ�Ƃ��j
             MOVE "P-110-01"        TO CASE-ID.
@@ -152,7 +191,9 @@
                A-11-4 = "�P�^�Q�^�R" AND
                A-11-5 = "11/22/33"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-11=" A-11
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X12�F�W�c���ڂ��w�肳�ꂽ�Ƃ�(REPLACING���w�肳�ꂽ�Ƃ��j
             MOVE "P-120-01"        TO CASE-ID.
@@ -165,11 +206,46 @@
                A-12-4 = "���^���^��" AND
                A-12-5 = "********"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-12=" A-12
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース13：本人項目が2段以上ネストした集団項目のとき
+      *         （REPLACING指定があるとき、深い階層まで及ぶか）
+            MOVE "P-130-01"        TO CASE-ID.
+            MOVE ALL "*" TO A-13.
+            INITIALIZE A-13 REPLACING NATIONAL BY "花子".
+            IF A-13-1 = "*****"           AND
+               A-13-2-1 = "花子"          AND
+               A-13-2-2-1 = "花子      "  AND
+               A-13-2-2-2(1:3) = "***"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE               DISPLAY CASE-ID "NG" "A-13=" A-13
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース14：本人項目を含む表（OCCURS）にREPLACING指定したとき
+      *         （全ての添字の値が置き換わるか）
+            MOVE "P-140-01"        TO CASE-ID.
+            MOVE ALL "*" TO A-14-GRP.
+            INITIALIZE A-14-GRP REPLACING NATIONAL BY "花子".
+            IF A-14-1(1) = "花子"   AND
+               A-14-2(1) = "***"    AND
+               A-14-1(2) = "花子"   AND
+               A-14-2(2) = "***"    AND
+               A-14-1(3) = "花子"   AND
+               A-14-2(3) = "***"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE            DISPLAY CASE-ID "NG" "A-14=" A-14(1)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX5-3)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
