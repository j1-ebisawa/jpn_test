@@ -3,7 +3,7 @@
       *    プログラム名：日本語化テスト （データ部）USAGE句
       *    処理概要　　：USAGE句を指定できるかをチェックする。
       *  --------------------------------------------------------------
-      *   テストケース:１〜２
+      *   テストケース:１〜３
       ******************************************************************
       * REPLACE ==BYTE-LENGTH== BY ==LENGTH-AN==.
        IDENTIFICATION        DIVISION.
@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-3A.RES".
+       COPY RESLOG.
        01  G-01               PICTURE N        USAGE NATIONAL.
        01  G-02               PIC NNN          USAGE NATIONAL.
        01  G-03               PIC N(10)        USAGE NATIONAL.
@@ -37,11 +44,25 @@
        01  GE-03              PIC N0N          USAGE NATIONAL.
        01  GE-04              PIC N/NBN0N      USAGE NATIONAL.
        01  wk-len             pic 999.
+      *
+      *    請求書抽出バッチで得意先名称の項目を誤ってUSAGE NATIONAL
+      *    で宣言したところ、後続の金額集計処理でその項目を算術式に
+      *    使ってしまいコンパイルが通らなくなった事象があった。
+      *    G-01〜G-04、GE-01〜GE-04のようなUSAGE NATIONAL項目は
+      *    ADD／SUBTRACT／MULTIPLY／DIVIDE／COMPUTEの対象にはできず、
+      *    「is not a numeric name」「is not numeric」で撥ねられる
+      *    ことを確認済み（USAGE NATIONALは数値項目の分類に属さない
+      *    ため、他コンパイラでも同様に撥ねられるはず）。数値を保持
+      *    したい項目は最初からPIC 9／USAGE DISPLAYで宣言すること。
+      *    以下のケース3はその正しい宣言であれば算術演算が問題なく
+      *    行えることを回帰確認する。
+       01  wk-arith           pic 9(05).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-3A)".
       *  ケース1.日本語データ（N）
       *
@@ -50,7 +71,9 @@
             IF G-01 = "あ" 
                AND FUNCTION BYTE-LENGTH(G-01) = 2
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
@@ -58,7 +81,9 @@
             IF G-02 = "あいう" 
                AND FUNCTION BYTE-LENGTH(G-02) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
@@ -66,7 +91,9 @@
             IF G-03 = "あいうえおかきくけこ"
                AND FUNCTION BYTE-LENGTH(G-03) = 20
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-04"             TO CASE-ID.
@@ -74,7 +101,9 @@
             IF G-04 = "１２３４５６７８９０１２" 
                AND FUNCTION BYTE-LENGTH(G-04) = 24
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-020. 
@@ -86,8 +115,10 @@
             IF GE-01 = "あ　い"
                AND FUNCTION BYTE-LENGTH(GE-01) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-01 
                                                         "WK-L=" wk-len
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
@@ -95,7 +126,9 @@
             IF GE-02 = "あ／い"
                AND FUNCTION BYTE-LENGTH(GE-02) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-03"             TO CASE-ID.
@@ -103,7 +136,9 @@
             IF GE-03 = "あ０い"
                AND FUNCTION BYTE-LENGTH(GE-03) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-03
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-04"             TO CASE-ID.
@@ -111,13 +146,42 @@
             IF GE-04 = "１／２　３０４"
                AND FUNCTION BYTE-LENGTH(GE-04) = 14
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-04
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       P-030.
+      *  ケース3.PIC 9／USAGE DISPLAYで宣言した項目に対する算術演算
+      *  （USAGE NATIONALではなくこちらを使うのが正しい宣言である
+      *    ことの回帰確認）
+      *
+            MOVE "P-030-01"             TO CASE-ID.
+            MOVE 100                    TO wk-arith.
+            ADD 23                      TO wk-arith.
+            IF wk-arith = 123
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" wk-arith
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-030-02"             TO CASE-ID.
+            COMPUTE wk-arith = wk-arith - 23
+            IF wk-arith = 100
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" wk-arith
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *
             DISPLAY "TEST END   (EX4-3A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
