@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX3-5A.RES".
+       COPY RESLOG.
        01  W-I                PIC 999.
        01  P                  PIC 999.
        01  L                  PIC 999.
@@ -41,6 +48,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX3-5A)".
       *  �P�[�X1.���{�ꗘ�p�Ҍ�̌p��
       *
@@ -49,7 +57,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
@@ -57,7 +67,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
@@ -65,7 +77,9 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-020. 
@@ -76,7 +90,9 @@
       -     "�`�a"   TO G-01
             IF G-01 = "���{��`�a"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
@@ -84,7 +100,9 @@
             & "�`"   TO G-01
             IF G-01 = "���{��h�`"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:"  G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -95,7 +113,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
@@ -104,7 +124,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-03"             TO CASE-ID.
@@ -113,7 +135,9 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-040. 
       *  �P�[�X4.���{�ꗘ�p�Ҍ�̌p��(�ԂɃR�����g�s�j
@@ -124,7 +148,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"             TO CASE-ID.
@@ -133,7 +159,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-03"             TO CASE-ID.
@@ -142,12 +170,17 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX3-5A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
