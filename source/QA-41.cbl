@@ -14,13 +14,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-41.RES".
+       COPY RESLOG.
       *
        01  G-01               PIC N(10).
        01  X-01               PIC X(20).
@@ -34,6 +41,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "QA-41 test start".
       *
             MOVE "QA41-01"        TO CASE-ID.
@@ -41,7 +49,9 @@
             INSPECT G-01 REPLACING ALL "��" BY "��".
             IF G-01 = "��������������������"   
                              DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE          DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA41-02"        TO CASE-ID.
@@ -49,7 +59,9 @@
             INSPECT X-01 REPLACING ALL "��" BY "��".
             IF X-01 = "��������������������"
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA41-03"        TO CASE-ID.
@@ -57,7 +69,9 @@
             INSPECT X-01 REPLACING ALL "��" BY "��".
             IF X-01 = "a������������������b"
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "QA41-04"        TO CASE-ID.
@@ -66,7 +80,9 @@
             INSPECT G-01 TALLYING WK-TALLY FOR ALL "��".
             IF WK-TALLY = 2
                              DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE          DISPLAY CASE-ID "NG:" WK-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA41-05"        TO CASE-ID.
@@ -75,7 +91,9 @@
             INSPECT X-01 TALLYING WK-TALLY FOR ALL "��".
             IF WK-TALLY = 2
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" WK-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA41-06"        TO CASE-ID.
@@ -84,7 +102,9 @@
             INSPECT X-01 TALLYING WK-TALLY FOR ALL "��".
             IF WK-TALLY = 2
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" WK-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "QA41-07"        TO CASE-ID.
@@ -92,11 +112,16 @@
             INSPECT G-01 REPLACING ALL X-02 BY X-03.
             IF G-01 = "��������������������"   
                              DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE          DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "QA-41 test end".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
