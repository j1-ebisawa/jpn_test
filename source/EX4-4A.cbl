@@ -19,26 +19,36 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-4A.RES".
+       COPY RESLOG.
        78  C-01      VALUE "������".
        78  C-02      VALUE "�P�Q�R".
        78  C-03      VALUE "�P�^�Q�^�R".
        78  C-04      VALUE "�`�a�b123".
+       78  C-05      VALUE "商品A-1".
 
        01  G-01      PIC NNN    VALUE C-02.
        01  GE-01     PIC N/N/N  VALUE "�`�^�a�^�b".
        01  X-03      PIC X(9).
+       01  X-04      PIC X(9).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-4A)".
       *  �P�[�X1.78�萔���w���VALUE��
       *
@@ -46,26 +56,46 @@
             MOVE C-01 TO G-01.
             IF G-01 = "������" 
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
             MOVE C-02               TO GE-01.
             IF GE-01 = C-03
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
             MOVE C-04 TO X-03.
             IF X-03 = "�`�a�b123"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *  ケース４.78定数で漢字と英数字が混在した値を指定した場合
+      *
+            MOVE "P-010-04"             TO CASE-ID.
+            MOVE C-05 TO X-04.
+            IF X-04 = "商品A-1"
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX4-4A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
