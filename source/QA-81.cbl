@@ -0,0 +1,185 @@
+      ******************************************************************
+      *    テストケース：QA-81
+      *    プログラム名：日本語化テスト （COBOL→UTF-8のCSV出力）
+      *    処理概要　　：PIC N(日本語)項目を使って社員データのCSV行
+      *                  (カンマ区切り、見出し行付き)を組み立て、
+      *                  QA-72と同じ要領でREPORT WRITERを使い通常の
+      *                  順テキストファイルへ書き出す。書き出した
+      *                  物理ファイルを別SELECTで単純なPIC X項目として
+      *                  読み直し、見出し行・明細行の内容が実際に
+      *                  UTF-8のバイト列として正しく書き出されている
+      *                  ことをバイト単位で確認する。
+      *  --------------------------------------------------------------
+      *   注意：この処理系ではPIC N項目の文字数とPICTURE句の桁数が
+      *   ちょうど一致していると、REPORT WRITERで書き出した際に
+      *   末尾の1文字が欠落することを確認済みのため、CSV行用の
+      *   PIC N項目・見出し用のPIC N項目とも実際の文字数より1桁
+      *   多めの桁数を宣言し、欠落を避けている。
+      *  --------------------------------------------------------------
+      *   テストケース:１  見出し行（氏名,所属,社員番号）の内容
+      *   テストケース:２〜４ 明細行（社員3名分）それぞれの内容
+      *   テストケース:５  明細行のカンマ区切りの個数（CSVとして
+      *                    区切られていること）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-81.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-14.
+       DATE-COMPILED.        2011-12-14.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT CSV-FILE               ASSIGN TO "QA-81.CSV"
+                                          ORGANIZATION IS LINE
+                                          SEQUENTIAL.
+           SELECT CSV-SCAN-FILE          ASSIGN TO "QA-81.CSV"
+                                          ORGANIZATION IS LINE
+                                          SEQUENTIAL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  CSV-FILE
+           REPORT IS RPT-01.
+       FD  CSV-SCAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-SCAN-REC               PIC X(40).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-81.RES".
+       COPY RESLOG.
+      *
+      *    明細行(社員名,所属,社員番号)を組み立てる作業領域。
+      *    ※桁数はヘッダコメントのとおり実際の文字数より1桁多い。
+       01  WK-ROW             PIC N(14).
+      *
+      *    社員3名分のCSV行データ(社員名,所属,社員番号)。
+       01  QA81-CSV-TABLE-DEF.
+           05  FILLER   PIC N(14)  VALUE "山田太郎,営業部,0001".
+           05  FILLER   PIC N(14)  VALUE "鈴木花子,経理部,0002".
+           05  FILLER   PIC N(14)  VALUE "佐藤次郎,総務部,0003".
+       01  QA81-CSV-TAB  REDEFINES QA81-CSV-TABLE-DEF.
+           05  QA81-CSV-ROW  PIC N(14)  OCCURS 3 TIMES
+                                         INDEXED BY IDX-Q81.
+       01  QA81-ROW-COUNT     PIC 9(03)  COMP  VALUE 3.
+      *
+       01  WK-COMMA-CNT       PIC 9(03).
+      ******************************************************************
+       REPORT                SECTION.
+      ******************************************************************
+       RD  RPT-01
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 2.
+       01  HDG-LINE  TYPE PAGE HEADING.
+           05  LINE 1  COLUMN  1  PIC N(11)  VALUE
+                                  "氏名,所属,社員番号".
+       01  DET-LINE  TYPE DETAIL.
+           05  LINE PLUS 1  COLUMN 1  PIC N(14)  SOURCE WK-ROW.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-81)".
+      *
+            PERFORM P-020-WRITE-CSV.
+            PERFORM P-030-CHECK-CSV.
+      *
+            DISPLAY "TEST END   (QA-81)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+      *    見出し行・明細行3件をREPORT WRITERでCSVファイルへ書き出す。
+       P-020-WRITE-CSV.
+            OPEN OUTPUT CSV-FILE.
+            INITIATE RPT-01.
+            PERFORM P-025-GENERATE-ROW
+               VARYING IDX-Q81 FROM 1 BY 1
+                  UNTIL IDX-Q81 > QA81-ROW-COUNT.
+            TERMINATE RPT-01.
+            CLOSE CSV-FILE.
+      *
+       P-025-GENERATE-ROW.
+            MOVE QA81-CSV-ROW(IDX-Q81)    TO WK-ROW.
+            GENERATE DET-LINE.
+      *
+      *    書き出した物理ファイルを通常の順テキストとして読み直し、
+      *    見出し行・明細行の内容がUTF-8のバイト列として正しいか
+      *    (バイト単位の突き合わせで)確認する。
+       P-030-CHECK-CSV.
+            OPEN INPUT CSV-SCAN-FILE.
+      *
+      *ケース1.1行目＝見出し行(氏名,所属,社員番号)の内容。
+            MOVE "P-030-01"        TO CASE-ID.
+            READ CSV-SCAN-FILE.
+            IF CSV-SCAN-REC(1:26) = "氏名,所属,社員番号"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" CSV-SCAN-REC
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.2行目＝1件目の明細行(山田太郎,営業部,0001)の内容。
+            MOVE "P-030-02"        TO CASE-ID.
+            READ CSV-SCAN-FILE.
+            IF CSV-SCAN-REC(1:27) = "山田太郎,営業部,0001"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" CSV-SCAN-REC
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *    明細行のカンマの個数を数えておく(ケース5で使う)。
+            MOVE ZERO              TO WK-COMMA-CNT.
+            INSPECT CSV-SCAN-REC TALLYING WK-COMMA-CNT FOR ALL ",".
+      *
+      *ケース3.3行目＝2件目の明細行(鈴木花子,経理部,0002)の内容。
+            MOVE "P-030-03"        TO CASE-ID.
+            READ CSV-SCAN-FILE.
+            IF CSV-SCAN-REC(1:27) = "鈴木花子,経理部,0002"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" CSV-SCAN-REC
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.4行目＝3件目の明細行(佐藤次郎,総務部,0003)の内容。
+            MOVE "P-030-04"        TO CASE-ID.
+            READ CSV-SCAN-FILE.
+            IF CSV-SCAN-REC(1:27) = "佐藤次郎,総務部,0003"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" CSV-SCAN-REC
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース5.明細行はカンマ2個で氏名・所属・社員番号の3欄に
+      *        区切られていること(固定長の単純な書き出しでなく、
+      *        CSVとして区切られていることの裏取り)。
+            MOVE "P-030-05"        TO CASE-ID.
+            IF WK-COMMA-CNT = 2
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-COMMA-CNT
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            CLOSE CSV-SCAN-FILE.
+      ******************************************************************
+       COPY RESPRC.
