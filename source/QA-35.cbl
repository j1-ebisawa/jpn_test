@@ -14,13 +14,24 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-35.RES".
+       COPY RESLOG.
+      *
+       COPY KNOWNDIF.
+       01  WK-KNOWN-DIF-MATCH-SW   PIC X   VALUE "N".
+           88  WK-KNOWN-DIF-MATCH             VALUE "Y"  FALSE "N".
       *
        01  AN-01              PIC X(10).
        01  AN-02-G.
@@ -42,6 +53,37 @@
            05  G-03             REDEFINES G-03V
                                 PIC N(5).
       *
+      *    半角ANKのNUL位置を変えてPIC X->PIC Nへ移し、
+      *    (REDEFINESで)PIC Xへ戻してバイト列が保たれる
+      *    かを確認する表。QA35-01/02は全角データの固定
+      *    位置NULしか見ていない。ここでは先頭/中間/
+      *    末尾/連続2バイト/全バイトの違いを見る。
+       01  QA35-NUL-CASE-TABLE-DEF.
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA35-03 NUL-LEADING".
+               10  FILLER   PIC X(10)  VALUE X"00" & "ABCDEFGHI".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA35-04 NUL-MIDDLE".
+               10  FILLER   PIC X(10)  VALUE "ABCDE" & X"00" & "FGHI".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA35-05 NUL-TRAILING".
+               10  FILLER   PIC X(10)  VALUE "ABCDEFGHI" & X"00".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA35-06 NUL-PAIR".
+               10  FILLER   PIC X(10)  VALUE "ABCD" & X"0000" & "GHI".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA35-07 NUL-ALL".
+               10  FILLER   PIC X(10)  VALUE ALL X"00".
+       01  QA35-NUL-CASE-TAB  REDEFINES QA35-NUL-CASE-TABLE-DEF.
+           05  QA35-NUL-CASE  OCCURS 5 TIMES INDEXED BY IDX-Q35N.
+               10  QA35-NUL-CASE-ID   PIC X(30).
+               10  QA35-NUL-PATTERN   PIC X(10).
+       01  QA35-NUL-CASE-COUNT  PIC 9(03)  COMP  VALUE 5.
+      *
+       01  AN-NUL               PIC X(10).
+       01  G-NUL                PIC N(05).
+       01  G-NUL-X  REDEFINES G-NUL  PIC X(10).
+      *
       *****************************************************
        LINKAGE SECTION.
        01  BASE-CHAR    PIC X(10).
@@ -50,26 +92,73 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "QA-35 test start".
       *  �P�[�X4.�p�����f�[�^�̓��{��ւ̓]�L�i�PB���QB�ϊ��AILLEGAL DATA�j
       *
             MOVE "QA35-01"        TO CASE-ID.
             MOVE "��" & X"00" & "��" TO AN-01.
             MOVE AN-01 TO G-01.
-            IF G-01 = "��" & X"0000" & "��"   
+            IF G-01 = "��" & X"0000" & "��"
                                      DISPLAY CASE-ID "OK"
-               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  PERFORM P-090-LOG-NG-OR-KNOWN
             END-IF.
-      *     
+      *
             MOVE "QA35-02"        TO CASE-ID.
             MOVE AN-02 TO G-02.
-            IF G-02 = G-03 
+            IF G-02 = G-03
                                      DISPLAY CASE-ID "OK"
-               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  PERFORM P-090-LOG-NG-OR-KNOWN
             END-IF.
+      *
+            PERFORM P-020-RUN-NUL-CASE
+               VARYING IDX-Q35N FROM 1 BY 1
+                  UNTIL IDX-Q35N > QA35-NUL-CASE-COUNT.
       *
             DISPLAY "QA-35 test end".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      *
+      *    NULの位置を変えたANKパターンをPIC X->PIC N->
+      *    (REDEFINESで)PIC Xと往復させ、元のバイト列が
+      *    保たれるかを表の行ごとに確認する。
+       P-020-RUN-NUL-CASE.
+            MOVE QA35-NUL-CASE-ID(IDX-Q35N)   TO CASE-ID.
+            MOVE QA35-NUL-PATTERN(IDX-Q35N)   TO AN-NUL.
+            MOVE AN-NUL                       TO G-NUL.
+            IF G-NUL-X = QA35-NUL-PATTERN(IDX-Q35N)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  PERFORM P-090-LOG-NG-OR-KNOWN
+            END-IF.
+      *
+      *    CASE-IDがKNOWNDIFに載っている既知のOC/MF挙動差なら合格
+      *    (OK)として扱い、載っていない新規の食い違いだけをNGへ回す。
+       P-090-LOG-NG-OR-KNOWN.
+            PERFORM P-095-CHECK-KNOWN-DIF.
+            IF WK-KNOWN-DIF-MATCH
+                DISPLAY CASE-ID "NG (KNOWN OC/MF DIVERGENCE)"
+                PERFORM 9810-LOG-OK
+            ELSE
+                DISPLAY CASE-ID "NG"
+                PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       P-095-CHECK-KNOWN-DIF.
+            SET WK-KNOWN-DIF-MATCH            TO FALSE.
+            PERFORM P-096-SCAN-KNOWN-DIF
+               VARYING IDX-KNOWN-DIF FROM 1 BY 1
+                  UNTIL IDX-KNOWN-DIF > WK-KNOWN-DIF-COUNT
+                     OR WK-KNOWN-DIF-MATCH.
+      *
+       P-096-SCAN-KNOWN-DIF.
+            IF CASE-ID = WK-KNOWN-DIF-CASE-ID(IDX-KNOWN-DIF)
+                SET WK-KNOWN-DIF-MATCH        TO TRUE
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
 
