@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-1A.RES".
+       COPY RESLOG.
        01  G-01               PIC N(5).
        01  GE-01              PIC N/N/N.
        01  G-J-01             PIC N(5) JUST.
@@ -33,12 +40,15 @@
        01  L-J-3              PIC N(3).
        01  L-X-10             PIC X(10).
        01  L-X-3              PIC X(3).
-       
+       01  L-X-13             PIC X(13).
+       01  L-X-7              PIC X(7).
+
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-1A)".
       *  �P�[�X1.���{��f�[�^�iJUST��Ȃ��j
       *
@@ -46,45 +56,82 @@
             MOVE "��������������������" TO G-01.
             IF G-01 = "����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
             MOVE "������"               TO G-01.
             IF G-01 = "�������@�@"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
             MOVE "����������"           TO GE-01.
             IF GE-01 = "���^���^��"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-04"             TO CASE-ID.
             MOVE "��"                   TO GE-01.
             IF GE-01 = "���^�@�^�@"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" GE-01
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *  上流EDI連携で漢字項目の後ろを半角スペースで埋めた、単バイト
+      *  と倍バイトが混在するデータをJUST項目へ移送したときの境界
+      *  ケース。切り詰めが必要なとき先頭側から削られ、末尾側の
+      *  倍バイト文字が分断されないこと、収まるときは末尾側の半角
+      *  スペースを保持したまま右詰めされることを確認する。
+      *
+            MOVE "P-010-05"             TO CASE-ID.
+            MOVE "あいうえ "             TO L-X-13.
+            MOVE L-X-13 TO G-J-01.
+            IF G-J-01 = "いうえ "
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" G-J-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
-       P-020. 
+            MOVE "P-010-06"             TO CASE-ID.
+            MOVE "うえ "                 TO L-X-7.
+            MOVE L-X-7 TO G-J-01.
+            IF G-J-01 = "   うえ "
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" G-J-01
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       P-020.
       *  �P�[�X2.���{��萔�����{��f�[�^�iJUST�傠��j
       *
             MOVE "P-020-01"             TO CASE-ID.
             MOVE "��������������������" TO G-J-01
             IF G-J-01 = "����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
             MOVE "������"               TO G-J-01.  
             IF G-J-01 = "�@�@������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -94,7 +141,9 @@
             MOVE L-J-10 TO G-J-01.
             IF G-J-01 = "����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
@@ -102,7 +151,9 @@
             MOVE L-J-3 TO G-J-01  
             IF G-J-01 = "�@�@������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-040. 
       *  �P�[�X4.�p�����f�[�^�����{��f�[�^�iJUST�傠��j
@@ -112,7 +163,9 @@
             MOVE L-X-10 TO G-J-01.
             IF G-J-01 = "�J�L�N�P�R"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-J-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"             TO CASE-ID.
@@ -120,13 +173,18 @@
             MOVE L-X-3 TO G-J-01
             IF G-J-01 = "�@�@�A�C�E"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-J-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *
             DISPLAY "TEST END   (EX4-1A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
