@@ -0,0 +1,127 @@
+      ******************************************************************
+      *    テストケース：QA-73
+      *    プログラム名：日本語化テスト （DISPLAYとCOMP-3）
+      *    処理概要　　：ゾーン10進とパック10進を混在させても
+      *                  値と符号が保たれることを確認する。
+      *  --------------------------------------------------------------
+      *   テストケース:１〜２ 正の値のMOVE往復
+      *   テストケース:３〜４ 負の値のMOVE往復
+      *   テストケース:５〜６ ADD/COMPUTEでの混在演算
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-73.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-09.
+       DATE-COMPILED.        2011-09-09.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-73.RES".
+       COPY RESLOG.
+      *
+       01  DISP-POS           PIC S9(5)V99  VALUE 12345.67.
+       01  PACK-POS           PIC S9(5)V99  COMP-3.
+       01  PACK-POS-X  REDEFINES PACK-POS   PIC X(04).
+       01  DISP-NEG           PIC S9(5)V99  VALUE -12345.67.
+       01  PACK-NEG           PIC S9(5)V99  COMP-3.
+       01  PACK-NEG-X  REDEFINES PACK-NEG   PIC X(04).
+       01  DISP-BACK          PIC S9(5)V99.
+      *
+       01  PACK-ACC           PIC S9(5)V99  COMP-3  VALUE 100.00.
+       01  DISP-ADD           PIC S9(5)V99  VALUE 50.25.
+       01  DISP-SUM           PIC S9(5)V99.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-73)".
+      *
+      *ケース1.正のDISPLAYをCOMP-3へMOVEするとパック後のバイト
+      *        列(符号ニブルC)が期待どおりになること。
+            MOVE "P-010-01"        TO CASE-ID.
+            MOVE DISP-POS          TO PACK-POS.
+            IF PACK-POS-X = X"1234567C"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" PACK-POS-X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース2.COMP-3からDISPLAYへ戻しても値が保たれること。
+            MOVE "P-010-02"        TO CASE-ID.
+            MOVE PACK-POS           TO DISP-BACK.
+            IF DISP-BACK = DISP-POS
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" DISP-BACK
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.負のDISPLAYをCOMP-3へMOVEすると符号ニブルがD
+      *        になること。
+            MOVE "P-010-03"        TO CASE-ID.
+            MOVE DISP-NEG           TO PACK-NEG.
+            IF PACK-NEG-X = X"1234567D"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" PACK-NEG-X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース4.負の値も符号込みでDISPLAYへ戻せること。
+            MOVE "P-010-04"        TO CASE-ID.
+            MOVE PACK-NEG           TO DISP-BACK.
+            IF DISP-BACK = DISP-NEG
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" DISP-BACK
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース5.COMP-3項目へDISPLAY項目をADDして正しく加算
+      *        できること。
+            MOVE "P-010-05"        TO CASE-ID.
+            ADD DISP-ADD            TO PACK-ACC.
+            MOVE PACK-ACC           TO DISP-BACK.
+            IF DISP-BACK = 150.25
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" DISP-BACK
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース6.COMPUTE式でDISPLAYとCOMP-3を混在させても正しく
+      *        計算できること。
+            MOVE "P-010-06"        TO CASE-ID.
+            COMPUTE DISP-SUM = PACK-ACC + DISP-POS.
+            IF DISP-SUM = 12495.92
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" DISP-SUM
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-73)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
