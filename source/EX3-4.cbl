@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX3-4.RES".
+       COPY RESLOG.
        01  W-I                PIC 999.
        01  P                  PIC 999.
        01  L                  PIC 999.
@@ -43,25 +50,32 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX3-4)".
       *  �P�[�X1.�p�����f�[�^���ڂ̒�`��VALUE��
       *
             MOVE "P-010-01"             TO CASE-ID.
             IF AN-01 = "����a"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
             IF AN-02 = "��1234"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
             IF AN-03 = "��abcd"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-020. 
@@ -71,21 +85,27 @@
             MOVE "����x" TO AN-01.
             IF AN-01 = "����x"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
             MOVE "��9876" TO AN-02.
             IF AN-02 = "��9876"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-03"             TO CASE-ID.
             MOVE "��xyzw" TO AN-03.
             IF AN-03 = "��xyzw"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -95,7 +115,9 @@
             MOVE AN-01 TO G-01.
             IF G-01 = "������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
@@ -103,7 +125,9 @@
             MOVE AN-02 TO G-02.
             IF G-02 = "���X�W�V�U"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-03"             TO CASE-ID.
@@ -111,7 +135,9 @@
             MOVE AN-03 TO G-03.
             IF G-03 = "����������"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-03
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-040. 
       *  �P�[�X4.�p�����f�[�^�̓��{��ւ̓]�L�i�PB���QB�ϊ��AILLEGAL DATA�j
@@ -121,7 +147,9 @@
             MOVE AN-01 TO G-01.
             IF G-01 = "��" & X"0000" & "��"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"        TO CASE-ID.
@@ -129,7 +157,9 @@
             MOVE AN-02 TO G-02.
             IF G-02 = "��" & X"FFFF" & "��"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-03"        TO CASE-ID.
@@ -137,7 +167,9 @@
             MOVE AN-03 TO G-03.
             IF G-03 = "��" & X"8140" & "��"     
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-03
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-04"        TO CASE-ID.
@@ -145,7 +177,9 @@
             MOVE AN-04 TO G-04.
             IF G-04 = "��" & X"8140" & "��"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-04
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-050. 
@@ -156,7 +190,9 @@
             MOVE AN-01 TO G-01.
             IF G-01 = "��" & X"0000" & "��"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-02"        TO CASE-ID.
@@ -164,7 +200,9 @@
             MOVE AN-02 TO G-02.
             IF G-02 = "��" & X"FFFF" & "��"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-03"        TO CASE-ID.
@@ -172,7 +210,9 @@
             MOVE AN-03 TO G-03.
             IF G-03 = "��" & X"81408140" & "��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-03
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-04"        TO CASE-ID.
@@ -180,12 +220,17 @@
             MOVE AN-04 TO G-04.
             IF G-04 = "��" & X"81408140" & "��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" G-04
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX3-4)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
