@@ -20,26 +20,72 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-24.RES".
+       COPY RESLOG.
        01  G-09               PIC N(16383).
       * 01  GE-09              PIC N(16382)/.     *>N(16383)/.
        01  G-99               PIC N(16384).
       * 01  GE-99              PIC N(16383)/.     *>N(16383)/.
        01  W-L                PIC 99999999.
+      *
+      *    自動限界探査用。固定２サイズ(16383/16384)を決め打ちする
+      *    代わりに16380から16389まで１文字ずつ大きさを変えたPIC N
+      *    項目を10個並べ、FUNCTION BYTE-LENGTHが常に２×文字数と
+      *    一致するかを調べる。PICTURE句のサイズは実行時に変えられ
+      *    ないため(かつ、この処理系はNATIONAL項目を参照変更した
+      *    ものへのBYTE-LENGTHが全体長を返してしまい参照変更経由の
+      *    可変サイズ探査には使えない)、10個の固定サイズ項目を
+      *    順番に検査し、最初に食い違ったサイズをWK-PROBE-LIMITへ
+      *    記録するかたちで「上限が動いたら気づく」仕組みにする。
+       01  G-16380            PIC N(16380).
+       01  G-16381            PIC N(16381).
+       01  G-16382            PIC N(16382).
+       01  G-16383            PIC N(16383).
+       01  G-16384            PIC N(16384).
+       01  G-16385            PIC N(16385).
+       01  G-16386            PIC N(16386).
+       01  G-16387            PIC N(16387).
+       01  G-16388            PIC N(16388).
+       01  G-16389            PIC N(16389).
+       01  WK-PROBE-RESULT-TAB.
+           05  WK-PROBE-RESULT  PIC X(01)  OCCURS 10 TIMES
+                                            INDEXED BY IDX-PROBE.
+       01  WK-PROBE-LIMIT     PIC 9(05)  VALUE ZERO.
+       01  WK-PROBE-LIMIT-SW  PIC X      VALUE "N".
+           88  WK-PROBE-LIMIT-FOUND         VALUE "Y".
+      *
+      *    BYTE-LENGTHの期待値(32766等)は「PIC N項目は実行時表現が
+      *    1文字あたり2バイト」という前提で決め打ちしてある。この
+      *    前提がコンパイラ/実行環境側の設定で変わっていないかを
+      *    NGになったときにすぐ切り分けられるよう、1文字のPIC N項目
+      *    へBYTE-LENGTHをかけた実測値を「稼働中エンコーディング」の
+      *    メタ情報としてTEST START時と各NG行に添えて出力する。
+       01  WK-ENC-PROBE-N     PIC N(01).
+       01  WK-ENC-BYTES-CHAR  PIC 9(02).
 
-       
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
-            DISPLAY "TEST START (QA-24)".
+            PERFORM 9800-OPEN-RESULT.
+            MOVE "Ａ"                   TO WK-ENC-PROBE-N.
+            COMPUTE WK-ENC-BYTES-CHAR = FUNCTION BYTE-LENGTH
+                                                 (WK-ENC-PROBE-N).
+            DISPLAY "TEST START (QA-24) ACTIVE-ENCODING BYTES/CHAR="
+                    WK-ENC-BYTES-CHAR.
       *
        P-050. 
       *  ケース5.限界系（データサイズ）
@@ -50,7 +96,10 @@
             IF G-09 = ALL "０１２３４５６７８９"
                AND W-L = 32766
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"  W-L
+                                          " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-050-02"             TO CASE-ID.
@@ -72,7 +121,10 @@
             IF G-99 = ALL "０１２３４５６７８９"
                AND W-L = 32768
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"  W-L
+                                          " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-051-02"             TO CASE-ID.
@@ -83,10 +135,166 @@
       *                                  DISPLAY CASE-ID "OK"
       *         ELSE                     DISPLAY CASE-ID "NG"
       *      END-IF.
+      *
+       P-052.
+      *  ケース6.PIC N長の上限を16380から16389まで自動で踏んで探す
+      *
+            MOVE "P-052-01"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16380.
+            MOVE FUNCTION BYTE-LENGTH(G-16380) TO W-L.
+            IF W-L = 32760
+                                     MOVE "Y" TO WK-PROBE-RESULT(1)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(1)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-02"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16381.
+            MOVE FUNCTION BYTE-LENGTH(G-16381) TO W-L.
+            IF W-L = 32762
+                                     MOVE "Y" TO WK-PROBE-RESULT(2)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(2)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-03"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16382.
+            MOVE FUNCTION BYTE-LENGTH(G-16382) TO W-L.
+            IF W-L = 32764
+                                     MOVE "Y" TO WK-PROBE-RESULT(3)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(3)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-04"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16383.
+            MOVE FUNCTION BYTE-LENGTH(G-16383) TO W-L.
+            IF W-L = 32766
+                                     MOVE "Y" TO WK-PROBE-RESULT(4)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(4)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-05"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16384.
+            MOVE FUNCTION BYTE-LENGTH(G-16384) TO W-L.
+            IF W-L = 32768
+                                     MOVE "Y" TO WK-PROBE-RESULT(5)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(5)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-06"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16385.
+            MOVE FUNCTION BYTE-LENGTH(G-16385) TO W-L.
+            IF W-L = 32770
+                                     MOVE "Y" TO WK-PROBE-RESULT(6)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(6)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-07"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16386.
+            MOVE FUNCTION BYTE-LENGTH(G-16386) TO W-L.
+            IF W-L = 32772
+                                     MOVE "Y" TO WK-PROBE-RESULT(7)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(7)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-08"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16387.
+            MOVE FUNCTION BYTE-LENGTH(G-16387) TO W-L.
+            IF W-L = 32774
+                                     MOVE "Y" TO WK-PROBE-RESULT(8)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(8)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-09"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16388.
+            MOVE FUNCTION BYTE-LENGTH(G-16388) TO W-L.
+            IF W-L = 32776
+                                     MOVE "Y" TO WK-PROBE-RESULT(9)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(9)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-052-10"             TO CASE-ID.
+            MOVE ALL "０１２３４５６７８９"  TO G-16389.
+            MOVE FUNCTION BYTE-LENGTH(G-16389) TO W-L.
+            IF W-L = 32778
+                                     MOVE "Y" TO WK-PROBE-RESULT(10)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  MOVE "N" TO WK-PROBE-RESULT(10)
+                                     DISPLAY CASE-ID "NG:" W-L
+                                     " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            PERFORM P-052-SCAN-LIMIT
+               VARYING IDX-PROBE FROM 1 BY 1
+                  UNTIL IDX-PROBE > 10
+                     OR WK-PROBE-LIMIT-FOUND.
+            MOVE "P-052-99"             TO CASE-ID.
+            IF WK-PROBE-LIMIT-FOUND
+                                     DISPLAY CASE-ID "NG:"
+                                             WK-PROBE-LIMIT
+                                             " ENC=" WK-ENC-BYTES-CHAR
+                                     PERFORM 9820-LOG-NG
+               ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            END-IF.
       *
             DISPLAY "TEST END   (QA-24)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      *
+       P-052-SCAN-LIMIT.
+            IF WK-PROBE-RESULT(IDX-PROBE) = "N"
+                SET WK-PROBE-LIMIT-FOUND       TO TRUE
+                COMPUTE WK-PROBE-LIMIT = 16379 + IDX-PROBE
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
 
