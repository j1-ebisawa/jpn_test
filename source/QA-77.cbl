@@ -0,0 +1,114 @@
+      ******************************************************************
+      *    テストケース：QA-77
+      *    プログラム名：日本語化テスト （大サイズPIC N項目の処理
+      *                  時間計測）
+      *    処理概要　　：QA-24が扱う最大クラスのPIC N(16384)項目に
+      *                  対してFUNCTION BYTE-LENGTHを繰り返し実行し、
+      *                  想定時間内に完了することを確認する。サイズ
+      *                  の大きいNATIONAL項目の扱いが将来変わって
+      *                  極端に遅くなった場合の歯止め(退行検知)と
+      *                  して置く、実時間のしきい値チェックである。
+      *  --------------------------------------------------------------
+      *   テストケース:１  LOOP-LIMIT回の繰り返しがしきい値未満の
+      *                    経過時間で完了すること
+      *   テストケース:２  繰り返しの合計バイト長が期待値と一致し、
+      *                    ループが実際に毎回計測対象を処理した
+      *                    こと（計測が空回りでないことの裏取り）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-77.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-08.
+       DATE-COMPILED.        2011-12-08.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-77.RES".
+       COPY RESLOG.
+      *
+      *    QA-24のG-99と同サイズのPIC N(16384)項目。
+       01  G-BIG              PIC N(16384).
+      *
+       01  WK-LOOP-CTR        PIC 9(08)  COMP.
+       01  WK-LOOP-LIMIT      PIC 9(08)  COMP  VALUE 20000.
+       01  WK-ONE-LEN         PIC 9(08)  COMP.
+       01  WK-BYTE-TOTAL      PIC 9(12)  COMP  VALUE ZERO.
+       01  WK-EXPECT-TOTAL    PIC 9(12)  COMP.
+      *
+      *    ACCEPT FROM TIMEはHHMMSSCC(99時間制・日跨ぎなし)形式。
+      *    日跨ぎで終了時刻が開始時刻より小さくなった場合は
+      *    24時間分(8640000センチ秒)を足して補正する。
+       01  W-TIME-START       PIC 9(08).
+       01  W-TIME-END         PIC 9(08).
+       01  W-ELAPSED-CS       PIC S9(08).
+       01  WK-THRESHOLD-CS    PIC 9(08)  VALUE 500.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-77)".
+      *
+            ACCEPT W-TIME-START          FROM TIME.
+            PERFORM P-020-ONE-BYTE-LENGTH
+               VARYING WK-LOOP-CTR FROM 1 BY 1
+                  UNTIL WK-LOOP-CTR > WK-LOOP-LIMIT.
+            ACCEPT W-TIME-END            FROM TIME.
+            PERFORM P-030-COMPUTE-ELAPSED.
+      *
+      *ケース1.しきい値未満の経過時間で完了すること。
+            MOVE "P-010-01"        TO CASE-ID.
+            IF W-ELAPSED-CS < WK-THRESHOLD-CS
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" W-ELAPSED-CS
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.ループが毎回BYTE-LENGTHを実測していたこと
+      *        (合計値が回数×32768バイトと一致すること)。
+            MOVE "P-010-02"        TO CASE-ID.
+            COMPUTE WK-EXPECT-TOTAL = WK-LOOP-LIMIT * 32768.
+            IF WK-BYTE-TOTAL = WK-EXPECT-TOTAL
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-BYTE-TOTAL
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-77)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-ONE-BYTE-LENGTH.
+            MOVE FUNCTION BYTE-LENGTH(G-BIG)  TO WK-ONE-LEN.
+            ADD WK-ONE-LEN                    TO WK-BYTE-TOTAL.
+      *
+       P-030-COMPUTE-ELAPSED.
+            COMPUTE W-ELAPSED-CS = W-TIME-END - W-TIME-START.
+            IF W-ELAPSED-CS < 0
+                ADD 8640000            TO W-ELAPSED-CS
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
