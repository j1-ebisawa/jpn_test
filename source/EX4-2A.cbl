@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-2A.RES".
+       COPY RESLOG.
        01  G-01               PICTURE N.
        01  G-02               PIC NNN.
        01  G-03               PIC N(10).
@@ -36,7 +43,7 @@
        01  G-07               PIC N(20)N(20)N(20)N(20)N(20)N(20).
        01  G-08               PIC N(20)N(20)NNNNNNNNNNNNNNNN(20).
        01  G-09               PIC N(16383).
-       
+      *
        01  GE-01              PICTURE NBN.
        01  GE-02              PIC N/N.
        01  GE-03              PIC N0N.
@@ -52,6 +59,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-2A)".
       *  ケース1.日本語データ（N）
       *
@@ -60,7 +68,9 @@
             IF G-01 = "あ" 
                AND FUNCTION BYTE-LENGTH(G-01) = 2
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"             TO CASE-ID.
@@ -68,7 +78,9 @@
             IF G-02 = "あいう" 
                AND FUNCTION BYTE-LENGTH(G-02) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"             TO CASE-ID.
@@ -76,7 +88,9 @@
             IF G-03 = "あいうえおかきくけこ"
                AND FUNCTION BYTE-LENGTH(G-03) = 20
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-04"             TO CASE-ID.
@@ -84,7 +98,9 @@
             IF G-04 = "１２３４５６７８９０１２" 
                AND FUNCTION BYTE-LENGTH(G-04) = 24
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-020. 
@@ -95,7 +111,9 @@
             IF GE-01 = "あ　い"
                AND FUNCTION BYTE-LENGTH(GE-01) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
@@ -103,7 +121,9 @@
             IF GE-02 = "あ／い"
                AND FUNCTION BYTE-LENGTH(GE-02) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-03"             TO CASE-ID.
@@ -111,7 +131,9 @@
             IF GE-03 = "あ０い"
                AND FUNCTION BYTE-LENGTH(GE-03) = 6
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-04"             TO CASE-ID.
@@ -119,7 +141,9 @@
             IF GE-04 = "１／２　３０４"
                AND FUNCTION BYTE-LENGTH(GE-04) = 14
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -129,7 +153,9 @@
             IF G-05 = ALL "あい"
                AND FUNCTION BYTE-LENGTH(G-05) = 60
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
@@ -137,7 +163,9 @@
             IF G-06 = ALL "あいう"
                AND FUNCTION BYTE-LENGTH(G-06) = 32
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-03"             TO CASE-ID.
@@ -145,7 +173,9 @@
             IF G-07 = ALL "０１２３４５６７８９"
                AND FUNCTION BYTE-LENGTH(G-07) = 240
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-04"             TO CASE-ID.
@@ -153,7 +183,9 @@
             IF G-08 = ALL "０１２３４５６７８９"
                AND FUNCTION BYTE-LENGTH(G-08) = 150
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-040. 
       *  ケース4.日本語編集データ（PIC文字列30字）
@@ -164,7 +196,9 @@
         "あ　い　う　え　お　か　き　く　け　こ　さ　し　す　せ　そ　"
                AND FUNCTION BYTE-LENGTH(GE-05) = 60
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"             TO CASE-ID.
@@ -172,7 +206,9 @@
             IF GE-06 = ALL "あいう／"
                AND FUNCTION BYTE-LENGTH(GE-06) = 48
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-03"             TO CASE-ID.
@@ -180,7 +216,9 @@
             IF GE-07 = ALL "ＡＢＣＤＥＦＧＨＩＪＡＢＣＤＥＦＧＨＩＪ０"       *>20111012 QA-25
                AND FUNCTION BYTE-LENGTH(GE-07) = 210
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-04"             TO CASE-ID.
@@ -188,7 +226,9 @@
             IF GE-08 = ALL "１２３４５６７８９０　"
                AND FUNCTION BYTE-LENGTH(GE-08) = 92
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-050. 
@@ -199,7 +239,9 @@
             IF G-09 = ALL "０１２３４５６７８９"
                AND FUNCTION BYTE-LENGTH(G-09) = 32766
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-02"             TO CASE-ID.
@@ -208,12 +250,17 @@
                GE-09(16384:1) = "／"
                AND FUNCTION BYTE-LENGTH(GE-09) = 32768
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX4-2A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
