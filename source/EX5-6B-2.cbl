@@ -20,14 +20,21 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  OVER-SW            PIC 9.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-6B-2.RES".
+       COPY RESLOG.
        01  W-PTR    PIC 999.
        01  W-INTO   PIC N(10).
        01  W-INTO-2 PIC N(20).
@@ -48,6 +55,7 @@
        MAIN                  SECTION.
        P-010. 
       * �P�[�X1.��Ӗ��R���ҏW�^�C�v�̏ꍇ
+            PERFORM 9800-OPEN-RESULT.
            MOVE "ABCDE" TO X-01.
            MOVE "A" TO X-02.
            MOVE "��" TO G-02-1.
@@ -72,6 +80,9 @@
            DISPLAY X-03.  
       ****
            
-           *>ACCEPT OMIT-WK.
+           PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
            GOBACK
            .
+      ******************************************************************
+       COPY RESPRC.
