@@ -19,17 +19,25 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        78  C-01      VALUE "あいう".
        78  C-02      VALUE "１２３".
        78  C-03      VALUE "１２３".
        78  C-04      VALUE "ＡＢＣ123".
+       78  C-05      VALUE "商品A-1".
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-4B.RES".
+       COPY RESLOG.
        01  G-01      PIC NNN    VALUE C-02.
        01  G-02      PIC NNN    VALUE "かきく".
        01  G-03      PIC NNN    VALUE "さし".
@@ -40,7 +48,8 @@
       *01  G-08      PIC NNN    VALUE "１２３４５".              *>20111019
        01  G-08      PIC NNN    VALUE "１２３".
        01  G-09      PIC NNN    VALUE "ABC".
-       
+       01  X-05      PIC X(9)   VALUE C-05.
+
        01  GE-01      PIC N/N/N    VALUE C-03.
        01  GE-02      PIC N/N/N    VALUE "かきく".
        01  GE-03      PIC N/N/N    VALUE "さし".
@@ -73,49 +82,64 @@
       ******************************************************************
        MAIN                  SECTION.
        P-020. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-4B)".
       *  ケース２.日本語項目への初期値(正常系）
       *
             MOVE "P-020-01"             TO CASE-ID.
             IF G-01 = "１２３" 
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"             TO CASE-ID.
             IF G-02 = "かきく"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-03"             TO CASE-ID.
             IF G-03 = "さし　"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-04"             TO CASE-ID.
             IF G-04 = "　たち"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-05"             TO CASE-ID.
             IF G-05 = "　　　"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-06"             TO CASE-ID.
             IF G-06 = ALL "＊"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-07"             TO CASE-ID.
             IF G-07 = ALL "１２３"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-030. 
@@ -124,56 +148,80 @@
             MOVE "P-030-01"             TO CASE-ID.
             IF G-08 = "１２３" 
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"             TO CASE-ID.
             IF G-09 = "ＡＢＣ"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG:" G-09
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-030-03"             TO CASE-ID.
+            IF X-05 = "商品A-1"
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG:" X-05
+                                     PERFORM 9820-LOG-NG
             END-IF.
-       P-040. 
+       P-040.
       *  ケース４.日本語編集項目への初期値(正常系）
       *
             MOVE "P-040-01"             TO CASE-ID.
             IF GE-01 = "１／２／３" 
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-01
             END-IF.
       *
             MOVE "P-040-02"             TO CASE-ID.
             IF GE-02 = "か／き／く"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-02
             END-IF.
       *
             MOVE "P-040-03"             TO CASE-ID.
             IF GE-03 = "さ／し／　"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-03
             END-IF.
       *
             MOVE "P-040-05"             TO CASE-ID.
             IF GE-05 = "　／　／　"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-05
             END-IF.
       *
             MOVE "P-040-06"             TO CASE-ID.
             IF GE-06 = "＊／＊／＊"                          *>20111019
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-06
             END-IF.
       *
             MOVE "P-040-07"             TO CASE-ID.
             IF GE-07 = "１２３１２／３１２３１"              *>20111019
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-07
             END-IF.
       *
@@ -183,14 +231,18 @@
             MOVE "P-050-01"             TO CASE-ID.
             IF GE-08 = "１／２／３" 
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-08
             END-IF.
       *
             MOVE "P-050-02"             TO CASE-ID.
             IF GE-09 = "ＡＢＣ"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                                         display GE-09
             END-IF.
       *
@@ -201,7 +253,9 @@
             IF GRP-G1-1 = "あいう" AND GRP-G1-2 = "１／２／３" AND
                GRP-X1-1 = "abcdef" AND GRP-X1-2 = "1234567890"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-070. 
@@ -216,7 +270,9 @@
                END-IF                          *>20111019
             END-PERFORM.
             IF W-I > 5                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-080. 
@@ -231,12 +287,37 @@
                END-IF                              *>20111019
             END-PERFORM.
             IF W-I > 5                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       P-090.
+      *  ケース９.OCCURS...DEPENDING ONを上限いっぱい(100件)まで
+      *           広げたときも、末尾のPIC N要素まで正しく格納・
+      *           取出しできるか(wide-tableケース)。
+      *
+            MOVE "P-090-01"             TO CASE-ID.
+            MOVE 100                    TO W-OCV-CNT.
+            PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-OCV-CNT
+               MOVE "123"                TO OCV-X1(W-I)
+               MOVE "わをん"             TO OCV-G1(W-I)
+            END-PERFORM.
+            IF OCV-X1(1)   = "123" AND OCV-G1(1)   = "わをん" AND
+               OCV-X1(50)  = "123" AND OCV-G1(50)  = "わをん" AND
+               OCV-X1(100) = "123" AND OCV-G1(100) = "わをん"
+                                        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX4-4B)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
