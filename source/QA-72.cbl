@@ -0,0 +1,165 @@
+      ******************************************************************
+      *    テストケース：QA-72
+      *    プログラム名：日本語化テスト （REPORT WRITERの日本語見出し・
+      *                  明細行）
+      *    処理概要　　：REPORT SECTIONのTYPE PAGE HEADING／TYPE DETAIL
+      *                  へPIC N項目を割り付け、見出し行・明細行とも
+      *                  マルチバイト文字が正しい桁位置でレポートファ
+      *                  イルへ書き出されることを確認する。書き出した
+      *                  ファイルは別SELECTで単純な順テキストとして
+      *                  読み直し、行の内容をバイト単位で突き合わせる。
+      *  --------------------------------------------------------------
+      *   テストケース:１ TYPE PAGE HEADING行の内容
+      *   テストケース:２〜４ TYPE DETAIL行（氏名・所属の2欄）の内容
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-72.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-08.
+       DATE-COMPILED.        2011-09-08.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT RPT-FILE              ASSIGN TO "QA-72.RPT"
+                                         ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-SCAN-FILE         ASSIGN TO "QA-72.RPT"
+                                         ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  RPT-FILE
+           REPORT IS RPT-01.
+       FD  RPT-SCAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-SCAN-REC              PIC X(40).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-72.RES".
+       COPY RESLOG.
+      *
+       01  WK-NAME            PIC N(08).
+       01  WK-DEPT            PIC N(08).
+       01  WK-EOF-SW          PIC X      VALUE "N".
+           88  WK-EOF                    VALUE "Y".
+      ******************************************************************
+       REPORT                SECTION.
+      ******************************************************************
+       RD  RPT-01
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 2.
+       01  HDG-LINE  TYPE PAGE HEADING.
+           05  LINE 1  COLUMN  1  PIC N(08)
+                                  VALUE "社員一覧表".
+       01  DET-LINE  TYPE DETAIL.
+           05  LINE PLUS 1  COLUMN  1  PIC N(08) SOURCE WK-NAME.
+           05            COLUMN 20  PIC N(08) SOURCE WK-DEPT.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-72)".
+            PERFORM P-020-WRITE-REPORT.
+            PERFORM P-030-CHECK-REPORT.
+            DISPLAY "TEST END   (QA-72)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-WRITE-REPORT.
+            OPEN OUTPUT RPT-FILE.
+            INITIATE RPT-01.
+            MOVE "山田太郎"           TO WK-NAME.
+            MOVE "営業部"             TO WK-DEPT.
+            GENERATE DET-LINE.
+            MOVE "鈴木花子"           TO WK-NAME.
+            MOVE "経理部"             TO WK-DEPT.
+            GENERATE DET-LINE.
+            MOVE "佐藤次郎"           TO WK-NAME.
+            MOVE "総務部"             TO WK-DEPT.
+            GENERATE DET-LINE.
+            TERMINATE RPT-01.
+            CLOSE RPT-FILE.
+      *
+      *    REPORT WRITERが書き出した物理ファイルを、今度は通常の
+      *    順テキストとして読み直し、見出し行・明細行がそれぞれ
+      *    期待どおりのバイト列で出力されているかをチェックする。
+       P-030-CHECK-REPORT.
+            OPEN INPUT RPT-SCAN-FILE.
+      *
+      *ケース1.1行目＝TYPE PAGE HEADINGの内容（社員一覧表）。
+            MOVE "P-030-01"            TO CASE-ID.
+            READ RPT-SCAN-FILE
+                AT END                 SET WK-EOF TO TRUE
+            END-READ.
+            IF NOT WK-EOF AND
+               RPT-SCAN-REC(1:15) = "社員一覧表"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " RPT-SCAN-REC
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.2行目＝1件目の明細行（氏名：山田太郎／所属：営業部）。
+      *        所属はCOLUMN 20から始まるので、19桁目までは全角の
+      *        氏名分（12バイト）＋余白で埋まっている。
+            MOVE "P-030-02"            TO CASE-ID.
+            READ RPT-SCAN-FILE
+                AT END                 SET WK-EOF TO TRUE
+            END-READ.
+            IF NOT WK-EOF AND
+               RPT-SCAN-REC(1:12)  = "山田太郎" AND
+               RPT-SCAN-REC(20:9)  = "営業部"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " RPT-SCAN-REC
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.3行目＝2件目の明細行（氏名：鈴木花子／所属：経理部）。
+            MOVE "P-030-03"            TO CASE-ID.
+            READ RPT-SCAN-FILE
+                AT END                 SET WK-EOF TO TRUE
+            END-READ.
+            IF NOT WK-EOF AND
+               RPT-SCAN-REC(1:12)  = "鈴木花子" AND
+               RPT-SCAN-REC(20:9)  = "経理部"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " RPT-SCAN-REC
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.4行目＝3件目の明細行（氏名：佐藤次郎／所属：総務部）。
+            MOVE "P-030-04"            TO CASE-ID.
+            READ RPT-SCAN-FILE
+                AT END                 SET WK-EOF TO TRUE
+            END-READ.
+            IF NOT WK-EOF AND
+               RPT-SCAN-REC(1:12)  = "佐藤次郎" AND
+               RPT-SCAN-REC(20:9)  = "総務部"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " RPT-SCAN-REC
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            CLOSE RPT-SCAN-FILE.
+      ******************************************************************
+       COPY RESPRC.
