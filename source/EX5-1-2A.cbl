@@ -21,13 +21,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-1-2A.RES".
+       COPY RESLOG.
        01  W-G.
       *�P�[�X1�F���{��{���{��萔1��
            05  A-01           PIC N(5).
@@ -101,6 +108,13 @@
                  15  A-19-1   PIC N(5).
                      88  C-19-1     VALUE LOW-VALUE.
                  15  A-19-2   PIC X(5).
+      *ケース22：本人（算術演算結果を全角数字に変換した値）＋本人定数
+       01  A-22               PIC N(6).
+               88  C-22       VALUE "１２３４".
+       01  W-ARITH-GRP.
+           05  W-ARITH-A      PIC 9(4)  VALUE 1111.
+           05  W-ARITH-B      PIC 9(4)  VALUE 0123.
+           05  W-ARITH-SUM    PIC 9(4).
       *�P�[�X20�F(�G���[�j���{��{�����萔
        01  A-20              PIC NNN.
               88 C-20-1      VALUE 123.
@@ -114,183 +128,246 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-1-2A)".
       *�P�[�X1�F���{��{���{��萔1��
             MOVE "P-010-01"        TO CASE-ID.
             MOVE "����������" TO A-01.
             IF C-01                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2�F���{��{���{��萔2�iTHRU�Ȃ�)
             MOVE "P-020-01"        TO CASE-ID.
             MOVE "����������" TO A-02.
             IF C-02                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X3�F���{��{���{��萔2�iTHRU����)
             MOVE "P-030-01"        TO CASE-ID.
             MOVE "�U"         TO A-03.
             IF C-03                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-030-02"        TO CASE-ID.
             MOVE "�`"         TO A-03.
             IF C-03                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X4�F���{��{���{��萔n�i�g�ݍ��킹)
             MOVE "P-040-01"        TO CASE-ID.
             MOVE "�U"          TO A-04.
             IF C-04                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-040-02"        TO CASE-ID.
             MOVE "�R"          TO A-04.
             IF C-04                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�F���{��{ALL ���{��萔
             MOVE "P-050-01"        TO CASE-ID.
             MOVE ALL "������"  TO A-05.
             IF C-05                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�F���{��{�\�Ӓ萔
             MOVE "P-060-01"        TO CASE-ID.
             MOVE SPACE         TO A-06.
             IF C-06-1                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-060-02"        TO CASE-ID.
             MOVE QUOTE         TO A-06.
             IF C-06-2                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-060-03"        TO CASE-ID.
             MOVE ZERO          TO A-06.
             IF C-06-3                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-060-04"        TO CASE-ID.
             MOVE HIGH-VALUE    TO A-06.
             IF C-06-4                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-060-05"        TO CASE-ID.
             MOVE LOW-VALUE     TO A-06.
             IF C-06-5                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�F���{��{���{��萔�i�������������j
             MOVE "P-070-01"        TO CASE-ID.
             MOVE "������"     TO A-07.
             IF C-07                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
                
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *�P�[�X8�F���{��{���{��萔�i�������傫���j
             MOVE "P-080-01"        TO CASE-ID.
             MOVE "������������" TO A-08.
             IF C-08                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X9�F���{��ҏW�{���{��萔1��
             MOVE "P-090-01"        TO CASE-ID.
             MOVE "������    " TO A-09.
             IF C-09                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X10�F���{��ҏW�{���{��萔2�iTHRU�Ȃ�)
             MOVE "P-100-01"        TO CASE-ID.
             MOVE "������"     TO A-10.
             IF C-10                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X11�F���{��ҏW�{���{��萔2�iTHRU����)
             MOVE "P-110-01"        TO CASE-ID.
             MOVE "������"     TO A-11.
             IF C-11                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-110-02"        TO CASE-ID.
             MOVE "������"     TO A-11.
             IF C-11                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X12�F���{��ҏW�{���{��萔n�i�g�ݍ��킹)
             MOVE "P-120-01"        TO CASE-ID.
             MOVE "�Q�Q�Q"     TO A-12.
             IF C-12                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-120-02"        TO CASE-ID.
             MOVE "�W�W�W"     TO A-12.
             IF C-12                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X13�F���{��ҏW�{ALL ���{��萔
             MOVE "P-130-01"        TO CASE-ID.
             MOVE ALL "��"     TO A-13.
             IF C-13                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X14�F���{��ҏW�{�\�Ӓ萔
             MOVE "P-140-01"        TO CASE-ID.
             MOVE SPACE         TO A-14.
             IF C-14-1                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-140-02"        TO CASE-ID.
             MOVE QUOTE         TO A-14.
             IF C-14-2                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-140-03"        TO CASE-ID.
             MOVE ZERO          TO A-14.
             IF C-14-3                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-140-04"        TO CASE-ID.
             MOVE HIGH-VALUE    TO A-14.
             IF C-14-4                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
             MOVE "P-140-05"        TO CASE-ID.
             MOVE LOW-VALUE     TO A-14.
             IF C-14-5                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X15�F���{��ҏW�{���{��萔�i�������������j
             MOVE "P-150-05"        TO CASE-ID.
             MOVE "������"       TO A-15.
             IF C-15                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X16�F���{��ҏW�{���{��萔�i�������傫���j
             MOVE "P-160-01"        TO CASE-ID.
             MOVE "������"       TO A-16.
             IF C-16                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X17�F(�Q�Ɖӏ��jPERFORM���߂�UNTIL
             MOVE "P-170-01"        TO CASE-ID.
             MOVE HIGH-VALUE     TO A-17.
             PERFORM UNTIL C-17
                                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-PERFORM.
             IF A-17 = HIGH-VALUE
                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *�P�[�X18�F(�Q�Ɖӏ��jEVALUATE���߂�WHEN
             MOVE "P-180-01"        TO CASE-ID.
             MOVE "�R"            TO A-18.
             EVALUATE TRUE
               WHEN C-18-1           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               WHEN C-18-2           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               WHEN C-18-3           DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
               WHEN OTHER            DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-EVALUATE.
       *�P�[�X19�F(�Q�Ɖӏ��jSEARCH���߂�WHEN
             MOVE "P-190-01"        TO CASE-ID.
@@ -307,16 +384,49 @@
             SET IDX-01 TO 1.
             SEARCH A-19 VARYING IDX-01
                    AT END     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                    WHEN C-19-1(IDX-01)
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-SEARCH.
+      *ケース22：本人（算術演算結果を全角数字に変換した値）＋本人定数
+      *  算術演算の結果を、本処理系で確立済みの半角/全角相互変換の
+      *  やり方（本人項目への文字列MOVE）で全角数字に変換し、条件名
+      *  の比較で正しく等号・不等号判定ができることを確認する。
+            COMPUTE W-ARITH-SUM = W-ARITH-A + W-ARITH-B.
+      *
+            MOVE "P-220-01"        TO CASE-ID.
+            EVALUATE W-ARITH-SUM
+                WHEN 1234             MOVE "１２３４" TO A-22
+                WHEN OTHER            MOVE SPACES     TO A-22
+            END-EVALUATE.
+            IF C-22                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "P-220-02"        TO CASE-ID.
+            COMPUTE W-ARITH-SUM = W-ARITH-A - 1.
+            EVALUATE W-ARITH-SUM
+                WHEN 1110             MOVE "１１１０" TO A-22
+                WHEN OTHER            MOVE SPACES     TO A-22
+            END-EVALUATE.
+            IF C-22                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+               ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            END-IF.
       *�P�[�X20�F(�G���[�j���{��{�����萔
       *      �R���p�C�����G���[�A�Ȃ�OK
 
       *�P�[�X21�F(�G���[�j���{��ҏW�{�����萔
       *      �R���p�C�����G���[�A�Ȃ�OK
             DISPLAY "TEST END   (EX5-1-2A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
