@@ -21,13 +21,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-1-1C.RES".
+       COPY RESLOG.
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  W-L-GRP-10     REDEFINES L-A.
@@ -80,6 +87,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-017. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-1-1C)".
       *  �P�[�X17.�i���Ӂj���{��萔�{�i�E�Ӂj�W�c����
             MOVE "����������"        TO W-R-GRP.
@@ -87,19 +95,25 @@
             MOVE "P-170-01"        TO CASE-ID.
             IF "����������" = W-R-GRP-10
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-170-02"        TO CASE-ID.
             IF "����������" > W-R-GRP-4   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-170-03"        TO CASE-ID.
             IF "����������" < W-R-GRP         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-018. 
@@ -110,17 +124,23 @@
       *
             MOVE "P-180-01"        TO CASE-ID.
             IF "����������" = R-AN   DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-180-02"        TO CASE-ID.
             IF "����������" > R-ANE  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-180-03"        TO CASE-ID.
             IF "����������" < R-NE   DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-019. 
@@ -128,12 +148,16 @@
       *           �R���p�C���G���[�ƂȂ邩
            MOVE "P-190-01"        TO CASE-ID.
            IF "����������" = R-A    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
            END-IF.
       *
            MOVE "P-190-02"        TO CASE-ID.
            IF "����������" > R-ZONE DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
            END-IF.
       *
        P-200. 
@@ -142,17 +166,23 @@
       *
             MOVE "P-200-01"        TO CASE-ID.
             IF "����������" = R-G    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-200-02"        TO CASE-ID.
             IF "����������" > R-G-3  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-200-03"        TO CASE-ID.
             IF "������" < R-G        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-210. 
@@ -161,20 +191,26 @@
       *
             MOVE "P-210-01"        TO CASE-ID.
             IF "���^���^��" = R-GE   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-210-02"        TO CASE-ID.
             IF "���^���^��" > R-GE-3 DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-210-03"        TO CASE-ID.
             IF "���^��" < R-GE       DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
        P-220. 
       *  �P�[�X22.�i���Ӂj���{��萔�{�i�E�Ӂj���{��萔
@@ -183,17 +219,23 @@
             MOVE "P-220-01"        TO CASE-ID.
             IF "����������" =  "����������"       
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-220-02"        TO CASE-ID.
             IF "����������" > "����" DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-220-03"        TO CASE-ID.
             IF "����" < "����������" DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *
@@ -204,18 +246,24 @@
             MOVE "P-230-01"        TO CASE-ID.
             IF "����������" =  ALL "����"     
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-230-02"        TO CASE-ID.
             IF "������" > ALL "����" DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-230-03"        TO CASE-ID.
             IF "������������" < ALL "����"      
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-240. 
@@ -223,17 +271,23 @@
       *
             MOVE "P-240-01"        TO CASE-ID.
             IF "�f" =  QUOTES        DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-240-02"        TO CASE-ID.
             IF "�f" > SPACES         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-240-03"        TO CASE-ID.
             IF "�f" < ZEROES         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-250. 
@@ -243,19 +297,25 @@
             MOVE "P-250-01"        TO CASE-ID.
             IF ALL "������" = W-R-GRP-10        
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-250-02"        TO CASE-ID.
             IF ALL "������" > W-R-GRP-4   
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-250-03"        TO CASE-ID.
             IF ALL "������" < W-R-GRP        
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-260. 
@@ -267,32 +327,42 @@
       *
             MOVE "P-260-01"        TO CASE-ID.
             IF ALL "������" = R-AN   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-260-02"        TO CASE-ID.
             IF ALL "������" > R-ANE  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-260-03"        TO CASE-ID.
             IF ALL "������" < R-NE   DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
        P-270. 
       *  �P�[�X27.�i���ӁjALL ���{��萔�{�i�E�Ӂj�p���E����
       *           �R���p�C���G���[�ƂȂ邩
            MOVE "P-270-01"        TO CASE-ID.
            IF ALL "������" = R-A    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
            END-IF.
       *
            MOVE "P-270-02"        TO CASE-ID.
            IF ALL "������" > R-ZONE DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
            END-IF.
       *
        P-280. 
@@ -302,17 +372,23 @@
       *
             MOVE "P-280-01"        TO CASE-ID.
             IF ALL "������" = R-G    DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-280-02"        TO CASE-ID.
             IF ALL "������" > R-G-3  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-280-03"        TO CASE-ID.
             IF ALL "������" < R-G    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-290. 
@@ -323,19 +399,25 @@
             MOVE "P-290-01"        TO CASE-ID.
             IF ALL "���^���^��" = R-GE           
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-290-02"        TO CASE-ID.
             IF ALL "���^���^��" > R-GE-3         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-290-03"        TO CASE-ID.
             IF ALL "���^���^��" < R-GE         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-300. 
@@ -345,19 +427,25 @@
             MOVE "P-300-01"        TO CASE-ID.
             IF ALL "������" = "������������"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-300-02"        TO CASE-ID.
             IF ALL "������" > "����������"       
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-300-03"        TO CASE-ID.
             IF ALL "������" < "����" 
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-310. 
@@ -367,19 +455,25 @@
             MOVE "P-310-01"        TO CASE-ID.
             IF ALL "������" = ALL "������"   
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-310-02"        TO CASE-ID.
             IF ALL "������" > ALL "����"   
                                      DISPLAY CASE-ID "OK"      *>20110921�C��
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"      *>20110921�C��
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-310-03"        TO CASE-ID.
             IF ALL "������" < ALL "����" 
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-320. 
@@ -388,21 +482,30 @@
       *
             MOVE "P-320-01"        TO CASE-ID.
             IF ALL "�h" = QUOTES     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-02"        TO CASE-ID.
             IF ALL "��" > QUOTES     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-03"        TO CASE-ID.
             IF ALL "�O" < ZERO       DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             DISPLAY "TEST END   (EX5-1-1C)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
