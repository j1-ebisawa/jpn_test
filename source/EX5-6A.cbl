@@ -19,14 +19,21 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  OVER-SW            PIC 9.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-6A.RES".
+       COPY RESLOG.
        01  W-PTR    PIC 999.
        01  W-INTO   PIC N(10).
        01  W-INTO-2 PIC N(20).
@@ -39,11 +46,13 @@
        01  X-01     PIC X(5).
        01  N-01     PIC 9(5).
        01  W-INTO-X PIC X(20).
+       01  W-INTO-5 PIC N(5).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-6A)".
       *�P�[�X1.�P�[�X1.��Ӗ��P�A�萔1�ADELIMITED�w��Ȃ�
             MOVE "P-010-01"        TO CASE-ID.
@@ -52,7 +61,9 @@
             STRING G-01 INTO W-INTO.
             IF W-INTO = "�������@�@����������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
             MOVE "P-010-02"        TO CASE-ID.
@@ -60,7 +71,9 @@
             STRING "������" INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2�F��Ӗ��P�A�萔1�ADELIMITED BY SIZE
             MOVE "P-020-01"        TO CASE-ID.
@@ -70,7 +83,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
             MOVE "P-020-02"        TO CASE-ID.
@@ -79,7 +94,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X3�F��Ӗ��P�A�萔1�ADELIMITED BY �萔�Q
             MOVE "P-030-01"        TO CASE-ID.
@@ -89,7 +106,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
             MOVE "P-030-02"        TO CASE-ID.
@@ -98,7 +117,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X4�F��Ӗ��P�A�萔1�ADELIMITED BY �\�Ӓ萔.ALL�萔
             MOVE "P-040-01"        TO CASE-ID.
@@ -108,7 +129,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
             MOVE "P-040-02"        TO CASE-ID.
@@ -118,7 +141,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�F��Ӗ��P�A�萔1�ADELIMITED BY ��Ӗ��Q�A.ALL ��Ӗ��Q
             MOVE "P-050-01"        TO CASE-ID.
@@ -129,7 +154,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-050-02"        TO CASE-ID.
@@ -140,7 +167,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�F��Ӗ��P�A�萔1�ADELIMITED BY 2�����萔�Q
             MOVE "P-060-01"        TO CASE-ID.
@@ -150,7 +179,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
             MOVE "P-060-02"        TO CASE-ID.
@@ -159,7 +190,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�F��Ӗ��P�A�萔1�ADELIMITED BY ALL 2�����萔
             MOVE "P-070-01"        TO CASE-ID.
@@ -170,7 +203,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-070-02"        TO CASE-ID.
@@ -180,7 +215,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X8�F��Ӗ��P�A�萔1�ADELIMITED BY ��Ӗ��Q�AALL ��Ӗ��Q
             MOVE "P-080-01"        TO CASE-ID.
@@ -191,7 +228,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-080-02"        TO CASE-ID.
@@ -202,7 +241,9 @@
                         INTO W-INTO.
             IF W-INTO = "��������������������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X9�F��Ӗ��P�A�萔1�ADELIMITED�w��Ȃ��AWITH POINTER
             MOVE "P-090-01"        TO CASE-ID.
@@ -214,7 +255,9 @@
             IF W-INTO = "�������@�@����������"
                AND W-PTR = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-090-02"        TO CASE-ID.
@@ -225,7 +268,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X10�F��Ӗ��P�A�萔1�ADELIMITED BY SIZE�AWITH POINTER
             MOVE "P-100-01"        TO CASE-ID.
@@ -238,7 +283,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-100-02"        TO CASE-ID.
@@ -250,7 +297,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X11�F��Ӗ��P�A�萔1�ADELIMITED BY �萔�Q�AWITH POINTER
             MOVE "P-110-01"        TO CASE-ID.
@@ -263,7 +312,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 7
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-110-01"        TO CASE-ID.
@@ -275,7 +326,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X12�F��Ӗ��P�A�萔1�ADELIMITED BY �\�Ӓ萔.ALL�萔�AWITH POINTER
             MOVE "P-120-01"        TO CASE-ID.
@@ -288,7 +341,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-120-02"        TO CASE-ID.
@@ -301,9 +356,11 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *�P�[�X13�F��Ӗ��P�A�萔1�ADELIMITED BY ��Ӗ��Q�A.ALL ��Ӗ��Q�AWITH POINTER
             MOVE "P-130-01"        TO CASE-ID.
             MOVE "������" TO G-01.
@@ -316,7 +373,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-130-02"        TO CASE-ID.
@@ -330,7 +389,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X14�F��Ӗ��P�A�萔1�ADELIMITED BY 2�����萔�Q�AWITH POINTER
             MOVE "P-140-01"        TO CASE-ID.
@@ -343,7 +404,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-140-02"        TO CASE-ID.
@@ -355,7 +418,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X15�F��Ӗ��P�A�萔1�ADELIMITED BY ALL 2�����萔�AWITH POINTER
             MOVE "P-150-01"        TO CASE-ID.
@@ -369,7 +434,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 7
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-150-02"        TO CASE-ID.
@@ -382,7 +449,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X16�F��Ӗ��P�A�萔1�ADELIMITED BY ��Ӗ��Q�AALL�@��Ӗ��Q�AWITH POINTER
             MOVE "P-160-01"        TO CASE-ID.
@@ -396,7 +465,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-160-02"        TO CASE-ID.
@@ -410,7 +481,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X17�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED�w��Ȃ��AWITH POINTER
             MOVE "P-170-01"        TO CASE-ID.
@@ -423,7 +496,9 @@
             IF W-INTO = "�������@�@�������@�@"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-170-02"        TO CASE-ID.
@@ -434,7 +509,9 @@
             IF W-INTO = "��������������������"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X18�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY SIZE�AWITH POINTER
             MOVE "P-180-01"        TO CASE-ID.
@@ -449,7 +526,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 13
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-180-02"        TO CASE-ID.
@@ -462,7 +541,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 15
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X19�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY �萔�Q�AWITH POINTER
             MOVE "P-190-01"        TO CASE-ID.
@@ -477,7 +558,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-190-02"        TO CASE-ID.
@@ -490,7 +573,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 7
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X20�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY �\�Ӓ萔.ALL�萔�AWITH POINTER
             MOVE "P-200-01"        TO CASE-ID.
@@ -505,7 +590,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 13
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-200-02"        TO CASE-ID.
@@ -520,7 +607,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X21�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY ��Ӗ��Q�A.ALL�@��Ӗ��Q�AWITH POINTER
             MOVE "P-210-01"        TO CASE-ID.
@@ -536,7 +625,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 13
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-210-02"        TO CASE-ID.
@@ -552,7 +643,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X22�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY 2�����萔�Q�AWITH POINTER
             MOVE "P-220-01"        TO CASE-ID.
@@ -567,7 +660,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 9
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-220-02"        TO CASE-ID.
@@ -580,7 +675,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 14
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X23�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY ALL 2�����萔�AWITH POINTER
             MOVE "P-230-01"        TO CASE-ID.
@@ -597,7 +694,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-230-02"        TO CASE-ID.
@@ -612,7 +711,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X24�F��Ӗ��P�A�萔1�A�J��Ԃ��ADELIMITED BY ��Ӗ��Q�AALL�@��Ӗ��Q�AWITH POINTER
             MOVE "P-240-01"        TO CASE-ID.
@@ -628,7 +729,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 13
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-240-02"        TO CASE-ID.
@@ -644,7 +747,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND W-PTR = 15
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X25�FON OVERFLOW��
             MOVE "P-250-01"        TO CASE-ID.
@@ -663,7 +768,9 @@
             IF W-INTO-2 = "����������������������������������������"
                AND OVER-SW = 0 AND W-PTR = 13
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
             END-IF.
             
             MOVE "P-250-02"        TO CASE-ID.
@@ -680,11 +787,59 @@
             IF W-INTO-2 = "����������������������������������������"
                AND OVER-SW = 1 AND W-PTR = 21
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-PTR " " W-INTO-2
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      ***
+      *ケース26：STRINGの結果が短いPIC N受取り項目に収まりきらない
+      *    場合のON OVERFLOW（漢字のDELIMITED BY定数を使用）
+      *    このコンパイラのWITH POINTERは受取り項目の内部バイト数を
+      *    基準に動くため、PIC N(5)（10バイト）にちょうど収まる
+      *    場合はポインタが11まで進んでオーバーフローは発生せず、
+      *    同じ内容をもう一度続けて転記しようとした場合に初めて
+      *    オーバーフローが発生し、ポインタはあふれが起きた時点の
+      *    位置で止まることを確認済み。
+            MOVE "P-260-01"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01.
+            MOVE ALL "＊"   TO W-INTO-5.
+            MOVE 1 TO W-PTR.
+            MOVE 0 TO OVER-SW.
+            STRING G-01 DELIMITED BY "終"
+                        INTO W-INTO-5
+                        WITH POINTER W-PTR
+                   ON OVERFLOW MOVE 1 TO OVER-SW
+            END-STRING.
+            IF OVER-SW = 0 AND W-PTR = 11
+                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            ELSE  DISPLAY CASE-ID "NG:" W-PTR " " OVER-SW
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+
+            MOVE "P-260-02"        TO CASE-ID.
+            MOVE "あいうえお" TO G-01.
+            MOVE ALL "＊"   TO W-INTO-5.
+            MOVE 1 TO W-PTR.
+            MOVE 0 TO OVER-SW.
+            STRING G-01 DELIMITED BY "終"
+                   G-01 DELIMITED BY "終"
+                        INTO W-INTO-5
+                        WITH POINTER W-PTR
+                   ON OVERFLOW MOVE 1 TO OVER-SW
+            END-STRING.
+            IF OVER-SW = 1 AND W-PTR = 11
+                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            ELSE  DISPLAY CASE-ID "NG:" W-PTR " " OVER-SW
+                                     PERFORM 9820-LOG-NG
             END-IF.
       ***
             DISPLAY "TEST END    (EX5-6A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
