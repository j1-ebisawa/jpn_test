@@ -1,46 +1,151 @@
        IDENTIFICATION             DIVISION.
        PROGRAM-ID.                Jpn_01.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA DIVISION.
+       FILE                       SECTION.
+       COPY RESFD.
        WORKING-STORAGE SECTION.
+       01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "Jpn_01.RES".
+       COPY RESLOG.
+      *
        01  N-01    PIC N(10) VALUE ALL "あ".
        01  N-02    PIC N(4)  VALUE "い".
        01  NE-01   PIC NN/NN/NN VALUE "ＡＡＢＢＣＣ".
        01  LENG    PIC 9(3).
+      *
+      *    FUNCTION LENGTHはPIC N項目の文字数、FUNCTION BYTE-LENGTHは
+      *    その実バイト数を返す。国別文字は１文字２バイトなので、
+      *    正常であればBYTE-LENGTHはLENGTHのちょうど２倍になるはず
+      *    である。以前はLENGTHの値をDISPLAYするだけでこの関係を
+      *    確認していなかったので、ここでOK/NG判定に昇格させる。
+       01  BLENG   PIC 9(3).
+       01  WK-EXPECT-BLEN   PIC 9(3).
        01  omit-wk pic x.
+      *
+      *    ジョブ起動時に環境変数からまとめて取り込む設定項目の一覧。
+      *    項目を増やしたいときはこの表に１行足し、対応するターゲット
+      *    項目をP-05-ACCEPT-ENVのEVALUATEに１行足すだけでよい。
+       01  CFG-ENV-TABLE-DEF.
+           05  FILLER   PIC X(20)  VALUE "X_CONFIG".
+           05  FILLER   PIC X(20)  VALUE "X_RUNDATE".
+           05  FILLER   PIC X(20)  VALUE "X_COMPANY".
+           05  FILLER   PIC X(20)  VALUE "X_OUTDIR".
+       01  CFG-ENV-TABLE  REDEFINES CFG-ENV-TABLE-DEF.
+           05  CFG-ENV-NAME  PIC X(20)  OCCURS 4 TIMES
+                                         INDEXED BY IDX-CFG.
+       01  CFG-ENV-COUNT  PIC 9(03)  COMP  VALUE 4.
+      *
+       01  CFG-RUNDATE    PIC X(08).
+       01  CFG-COMPANY    PIC N(10).
+       01  CFG-OUTDIR     PIC X(40).
        PROCEDURE                  DIVISION.
          P-01.
+           PERFORM 9800-OPEN-RESULT.
            DISPLAY "TEST START  (JPN_TEST)".
            DISPLAY "X_CONFIG"   UPON ENVIRONMENT-NAME.
            DISPLAY "あいうえお" UPON ENVIRONMENT-VALUE.
-           .       
-           MOVE SPACE TO N-01.
-           DISPLAY "X_CONFIG" UPON ENVIRONMENT-NAME.
-           ACCEPT N-01        FROM ENVIRONMENT-VALUE.
+           .
+           PERFORM P-05-ACCEPT-ENV
+              VARYING IDX-CFG FROM 1 BY 1
+                 UNTIL IDX-CFG > CFG-ENV-COUNT.
            DISPLAY N-01.
+           DISPLAY CFG-RUNDATE.
+           DISPLAY CFG-COMPANY.
+           DISPLAY CFG-OUTDIR.
            *>go to P-EXIT.
       *
            MOVE FUNCTION LENGTH(N-01) TO LENG.
            DISPLAY LENG ":" N-01.
+           MOVE "P-01-N01-BLEN"        TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-N01.
       *
            MOVE FUNCTION LENGTH(N-02) TO LENG.
            DISPLAY LENG ":" N-02.
+           MOVE "P-01-N02-BLEN"        TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-N02.
       *
            MOVE FUNCTION LENGTH(NE-01) TO LENG.
            DISPLAY LENG ":" NE-01.
+           MOVE "P-01-NE01-BLEN"       TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-NE01.
+      *
         P-02.
            MOVE ALL "Ｘ" TO N-01.
            MOVE FUNCTION LENGTH(N-01) TO LENG.
            DISPLAY LENG ":" N-01.
+           MOVE "P-02-N01-BLEN"        TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-N01.
       *
            MOVE "うえ"   TO N-02.
            MOVE FUNCTION LENGTH(N-02) TO LENG.
            DISPLAY LENG ":" N-02.
+           MOVE "P-02-N02-BLEN"        TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-N02.
       *
            MOVE "１２３４５６" TO NE-01.
            MOVE FUNCTION LENGTH(NE-01) TO LENG.
            DISPLAY LENG ":" NE-01.
+           MOVE "P-02-NE01-BLEN"       TO CASE-ID.
+           PERFORM P-09-CHECK-BLEN-NE01.
       *
         P-EXIT.
            DISPLAY "TEST END    (JPN_TEST)".
-           *>accept omit-wk.
+           PERFORM 9895-PAUSE-IF-REQUESTED.
+           PERFORM 9890-CLOSE-RESULT.
            GOBACK.
+      *
+      *    FUNCTION BYTE-LENGTHが直前にMOVE済みのLENGの２倍と一致する
+      *    かをOK/NGとして判定し、結果ファイルへ書き出す。呼び出し側
+      *    でCASE-IDとLENGを設定してからPERFORMすること。
+       P-09-CHECK-BLEN-N01.
+           MOVE FUNCTION BYTE-LENGTH(N-01)  TO BLENG.
+           COMPUTE WK-EXPECT-BLEN = LENG * 2.
+           IF BLENG = WK-EXPECT-BLEN
+                                       DISPLAY CASE-ID "OK"
+                                    PERFORM 9810-LOG-OK
+              ELSE                    DISPLAY CASE-ID "NG:" BLENG
+                                    PERFORM 9820-LOG-NG
+           END-IF.
+      *
+       P-09-CHECK-BLEN-N02.
+           MOVE FUNCTION BYTE-LENGTH(N-02)  TO BLENG.
+           COMPUTE WK-EXPECT-BLEN = LENG * 2.
+           IF BLENG = WK-EXPECT-BLEN
+                                       DISPLAY CASE-ID "OK"
+                                    PERFORM 9810-LOG-OK
+              ELSE                    DISPLAY CASE-ID "NG:" BLENG
+                                    PERFORM 9820-LOG-NG
+           END-IF.
+      *
+       P-09-CHECK-BLEN-NE01.
+           MOVE FUNCTION BYTE-LENGTH(NE-01) TO BLENG.
+           COMPUTE WK-EXPECT-BLEN = LENG * 2.
+           IF BLENG = WK-EXPECT-BLEN
+                                       DISPLAY CASE-ID "OK"
+                                    PERFORM 9810-LOG-OK
+              ELSE                    DISPLAY CASE-ID "NG:" BLENG
+                                    PERFORM 9820-LOG-NG
+           END-IF.
+      *
+      *    設定項目ごとに環境変数名を切り替え、対応するPIC N/PIC X
+      *    ターゲットへ直接ACCEPTする。単一変数の確認だった旧処理を
+      *    複数変数まとめての取り込みへ拡張したもの。
+       P-05-ACCEPT-ENV.
+           DISPLAY CFG-ENV-NAME(IDX-CFG)   UPON ENVIRONMENT-NAME.
+           EVALUATE IDX-CFG
+               WHEN 1
+                   MOVE SPACE                TO N-01
+                   ACCEPT N-01               FROM ENVIRONMENT-VALUE
+               WHEN 2
+                   ACCEPT CFG-RUNDATE        FROM ENVIRONMENT-VALUE
+               WHEN 3
+                   ACCEPT CFG-COMPANY        FROM ENVIRONMENT-VALUE
+               WHEN 4
+                   ACCEPT CFG-OUTDIR         FROM ENVIRONMENT-VALUE
+           END-EVALUATE.
+      *
+       COPY RESPRC.
