@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    テストケース：QA-71 (呼び出されるサブプログラム)
+      *    プログラム名：日本語化テスト （CALL境界でのPIC N受け渡し）
+      *    処理概要　　：QA-71からCALLされ、LINKAGE SECTIONで受け取っ
+      *                  たPIC N項目へ固定の全角文字列をMOVEして返す
+      *                  だけの小さなサブプログラム。BY REFERENCE /
+      *                  BY CONTENTの違いや、呼び出し元の項目長との
+      *                  不一致（参照変更で渡された場合の窓の外側）
+      *                  を呼び出し側（QA-71）で検証するための土台。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-71S.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-05.
+       DATE-COMPILED.        2011-09-05.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       DATA                  DIVISION.
+      ******************************************************************
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       LINKAGE               SECTION.
+       01  LS-WIDE            PIC N(05).
+       01  LS-NARROW          PIC N(03).
+      ******************************************************************
+       PROCEDURE             DIVISION     USING LS-WIDE LS-NARROW.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            MOVE "あいうえお"         TO LS-WIDE.
+            MOVE "かきく"             TO LS-NARROW.
+            GOBACK
+            .
