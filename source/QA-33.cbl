@@ -14,26 +14,114 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT CMP-MATRIX-FILE     ASSIGN TO "QA-33.CMP"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  CMP-MATRIX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CMP-MATRIX-REC.
+           05  CMP-CASE-ID            PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  CMP-OC-RESULT          PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  CMP-MF-RESULT          PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  CMP-MATCH-FLAG         PIC X(08).
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-33.RES".
+       COPY RESLOG.
       *
-       01  A-01     PIC AAA   VALUE "１２３".
-      *    OC Warning: Value does not fit the picture string
-      *    MF fatal  : value-size over
-       01  A-02     PIC AAA   VALUE "１".
-      *    OC Warning: Value does not fit the picture string
-      *    MF no-error:
-       01  N-ZONE   PIC 999   VALUE "１".
-      *    OC Warning: Numeric value is expected
-      *    MF Fatal  : illegal value or picture conbination
-       01  N-EDIT   PIC --9.9 VALUE "１２".
-      *    Warning:  : Value does not fit the picture string
-      *    MF no error:
+      *    境界値の入力データ一覧。全角文字を各PICTUREへ流し込んだ
+      *    ときのOC/MFの挙動差を見るための表。新しい境界値を追加
+      *    したいときはこの表に１行追加するだけでよく、手続き部を
+      *    変更したり再コンパイルの計画を立てたりする必要はない。
+      *    QA33-KIND の値でどのターゲット項目へ流し込むかを決める。
+      *        "A" ... 英字項目   (A-01  PIC AAA)
+      *        "Z" ... ゾーン数字項目 (N-ZONE PIC 999)
+      *        "E" ... 編集数字項目  (N-EDIT PIC --9.9)
+      *    OC/MFの既知の挙動差は、以前はここに凍結したコメントとして
+      *    書かれ、コンパイラの点バージョンが上がっても誰も更新して
+      *    いなかった。QA33-MF-SEV/QA33-OC-NOTE/QA33-MF-NOTEとして
+      *    表のデータに昇格させ、P-030-EMIT-MATRIXが実行のたびに
+      *    実際のOC(このビルド)の挙動と突き合わせてMATCH/MISMATCHを
+      *    機械的に判定できるようにしてある。
+      *        QA33-MF-SEV "F" ... MFはfatalで止まる
+      *        QA33-MF-SEV "W" ... MFはwarningのみで先へ進む
+      *        QA33-MF-SEV "N" ... MFはエラーなしで先へ進む
+       01  QA33-CASE-TABLE-DEF.
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE
+                   "Alphbetic value '123'".
+               10  FILLER   PIC X(10)  VALUE "１２３".
+               10  FILLER   PIC X(01)  VALUE "A".
+               10  FILLER   PIC X(01)  VALUE "F".
+               10  FILLER   PIC X(40)  VALUE
+                   "OC Warning: value does not fit picture".
+               10  FILLER   PIC X(40)  VALUE
+                   "MF Fatal: value-size over".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE
+                   "Alphbetic value '1'".
+               10  FILLER   PIC X(10)  VALUE "１".
+               10  FILLER   PIC X(01)  VALUE "A".
+               10  FILLER   PIC X(01)  VALUE "N".
+               10  FILLER   PIC X(40)  VALUE
+                   "OC Warning: value does not fit picture".
+               10  FILLER   PIC X(40)  VALUE
+                   "MF no-error".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE
+                   "N-ZONE    value 'G'".
+               10  FILLER   PIC X(10)  VALUE "１".
+               10  FILLER   PIC X(01)  VALUE "Z".
+               10  FILLER   PIC X(01)  VALUE "F".
+               10  FILLER   PIC X(40)  VALUE
+                   "OC Warning: numeric value is expected".
+               10  FILLER   PIC X(40)  VALUE
+                   "MF Fatal: illegal value or picture combo".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE
+                   "N-EDIT    value 'G'".
+               10  FILLER   PIC X(10)  VALUE "１２".
+               10  FILLER   PIC X(01)  VALUE "E".
+               10  FILLER   PIC X(01)  VALUE "N".
+               10  FILLER   PIC X(40)  VALUE
+                   "OC Warning: value does not fit picture".
+               10  FILLER   PIC X(40)  VALUE
+                   "MF no-error".
+       01  QA33-CASE-TABLE  REDEFINES QA33-CASE-TABLE-DEF.
+           05  QA33-CASE  OCCURS 4 TIMES INDEXED BY IDX-Q33.
+               10  QA33-CASE-ID    PIC X(30).
+               10  QA33-INPUT      PIC X(10).
+               10  QA33-KIND       PIC X(01).
+                   88  QA33-KIND-ALPHA        VALUE "A".
+                   88  QA33-KIND-ZONE         VALUE "Z".
+                   88  QA33-KIND-EDIT         VALUE "E".
+               10  QA33-MF-SEV     PIC X(01).
+                   88  QA33-MF-IS-FATAL       VALUE "F".
+                   88  QA33-MF-IS-WARN        VALUE "W".
+                   88  QA33-MF-IS-CLEAN       VALUE "N".
+               10  QA33-OC-NOTE    PIC X(40).
+               10  QA33-MF-NOTE    PIC X(40).
+       01  QA33-CASE-COUNT  PIC 9(03)  COMP  VALUE 4.
+      *
+       COPY KNOWNDIF.
+       01  WK-KNOWN-DIF-MATCH-SW   PIC X   VALUE "N".
+           88  WK-KNOWN-DIF-MATCH             VALUE "Y"  FALSE "N".
+      *
+       01  A-01     PIC AAA.
+       01  N-ZONE   PIC 999.
+       01  N-EDIT   PIC --9.9.
       *****************************************************
        LINKAGE SECTION.
        01  BASE-CHAR    PIC X(10).
@@ -41,23 +129,84 @@
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
-       P-010. 
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            OPEN OUTPUT CMP-MATRIX-FILE.
             DISPLAY "QA-33 test start".
-      *ケース1:
-            MOVE "Alphbetic value '１２３'" TO CASE-ID.
-            DISPLAY CASE-ID "A-01=" A-01.
-      *ケース1-2:
-            MOVE "Alphbetic value '１'" TO CASE-ID.
-            DISPLAY CASE-ID "A-02=" A-02.
-      *ケース3:
-            MOVE "N-ZONE    value 'Ｇ'" TO CASE-ID.
-            DISPLAY CASE-ID "N-ZONE=" N-ZONE.
-      *ケース4:
-            MOVE "N-EDIT    value 'Ｇ'" TO CASE-ID.
-            DISPLAY CASE-ID "N-EDIT=" N-EDIT.
-      *     
+            PERFORM P-020-RUN-CASE
+               VARYING IDX-Q33 FROM 1 BY 1
+                  UNTIL IDX-Q33 > QA33-CASE-COUNT.
             DISPLAY "QA-33 test end".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            CLOSE CMP-MATRIX-FILE.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      *
+       P-020-RUN-CASE.
+            MOVE QA33-CASE-ID(IDX-Q33)   TO CASE-ID.
+            EVALUATE TRUE
+                WHEN QA33-KIND-ALPHA(IDX-Q33)
+                     MOVE QA33-INPUT(IDX-Q33)  TO A-01
+                     DISPLAY CASE-ID "A-01=" A-01
+                WHEN QA33-KIND-ZONE(IDX-Q33)
+                     MOVE QA33-INPUT(IDX-Q33)  TO N-ZONE
+                     DISPLAY CASE-ID "N-ZONE=" N-ZONE
+                WHEN QA33-KIND-EDIT(IDX-Q33)
+                     MOVE QA33-INPUT(IDX-Q33)  TO N-EDIT
+                     DISPLAY CASE-ID "N-EDIT=" N-EDIT
+            END-EVALUATE.
+            PERFORM P-030-EMIT-MATRIX.
+      *
+      *    このビルドで実際にMOVEが完走した(=abendしなかった)ことを
+      *    もってOCの生の実行結果とし、表に持たせたMF側の重大度と
+      *    突き合わせて一致/不一致を機械的に書き出す。第二のコンパ
+      *    イラを実際に呼び出すことはこの一式のどこにも前例がなく、
+      *    導入もしないので、比較は「今のOCは常に処理を継続する」
+      *    という観測済みの事実と、記録済みのMF側重大度との突き合
+      *    わせで行う。
+       P-030-EMIT-MATRIX.
+            MOVE SPACES                  TO CMP-MATRIX-REC.
+            MOVE QA33-CASE-ID(IDX-Q33)   TO CMP-CASE-ID.
+            MOVE "PROCEED"                TO CMP-OC-RESULT.
+            IF QA33-MF-IS-FATAL(IDX-Q33)
+                MOVE "FATAL"              TO CMP-MF-RESULT
+                MOVE "MISMATCH"           TO CMP-MATCH-FLAG
+            ELSE
+                MOVE "PROCEED"            TO CMP-MF-RESULT
+                MOVE "MATCH"              TO CMP-MATCH-FLAG
+            END-IF.
+            PERFORM P-035-CHECK-KNOWN-DIF.
+            IF CMP-MATCH-FLAG = "MISMATCH" AND WK-KNOWN-DIF-MATCH
+                MOVE "KNOWN"              TO CMP-MATCH-FLAG
+            END-IF.
+            WRITE CMP-MATRIX-REC.
+            DISPLAY CASE-ID " OC=" CMP-OC-RESULT
+                    " MF=" CMP-MF-RESULT " " CMP-MATCH-FLAG.
+      *
+      *    登録済みの既知差異(KNOWNDIF)に載っているMISMATCHはここで
+      *    "KNOWN"へ書き換えて合格扱いにする。それ以外のMISMATCH
+      *    (まだ一覧に無いもの)は新規の食い違いとしてNGへ回す。
+            IF CMP-MATCH-FLAG = "MISMATCH"
+                PERFORM 9820-LOG-NG
+            ELSE
+                PERFORM 9810-LOG-OK
+            END-IF.
+      *
+      *    WK-CALL-NAMEの代わりにQA33-CASE-ID(IDX-Q33)がKNOWNDIFの
+      *    エントリと一致するかどうかをテーブル検索で判定する。
+       P-035-CHECK-KNOWN-DIF.
+            SET WK-KNOWN-DIF-MATCH            TO FALSE.
+            PERFORM P-036-SCAN-KNOWN-DIF
+               VARYING IDX-KNOWN-DIF FROM 1 BY 1
+                  UNTIL IDX-KNOWN-DIF > WK-KNOWN-DIF-COUNT
+                     OR WK-KNOWN-DIF-MATCH.
+      *
+       P-036-SCAN-KNOWN-DIF.
+            IF QA33-CASE-ID(IDX-Q33) =
+               WK-KNOWN-DIF-CASE-ID(IDX-KNOWN-DIF)
+                SET WK-KNOWN-DIF-MATCH        TO TRUE
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
 
