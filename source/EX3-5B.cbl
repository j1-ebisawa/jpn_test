@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX3-5B.RES".
+       COPY RESLOG.
        01  W-I                PIC 999.
        01  P                  PIC 999.
        01  L                  PIC 999.
@@ -41,6 +48,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-050. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX3-5B)".
       *  �P�[�X5.���{�ꗘ�p�Ҍ�̌p��+�󔒍s
       *
@@ -50,7 +58,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-02"             TO CASE-ID.
@@ -59,7 +69,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-03"             TO CASE-ID.
@@ -68,7 +80,9 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-060. 
@@ -80,7 +94,9 @@
       -     "�`�a"   TO G-01
             IF G-01 = "���{��`�a"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-02"             TO CASE-ID.
@@ -89,7 +105,9 @@
             & "�`"   TO G-01
             IF G-01 = "���{��h�`"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-070. 
@@ -101,7 +119,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-02"             TO CASE-ID.
@@ -111,7 +131,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-03"             TO CASE-ID.
@@ -121,7 +143,9 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-080. 
       *  �P�[�X8.���{�ꗘ�p�Ҍ�̌p��(�ԂɃR�����g�s�j+�󔒍s
@@ -133,7 +157,9 @@
       -                          ���P.
             IF �f�[�^���P = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-02"             TO CASE-ID.
@@ -143,7 +169,9 @@
       -                              bc.
             IF �f�[�^��-abc = "ABC"
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-03"             TO CASE-ID.
@@ -153,13 +181,18 @@
       -                                  �`�a�b.
             IF �����`�a�b = "ABC"    
                                         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                     DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *
             DISPLAY "TEST END   (EX3-5B)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
