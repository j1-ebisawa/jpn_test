@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-98.RES".
+       COPY RESLOG.
        01  W-LENG      PIC S9(5).
 
        01  X-01          PIC X(10).
@@ -78,66 +85,87 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (QA-98)".
       *ケース1.基本データ項目
             MOVE "P-010-01"        TO CASE-ID.
             IF GRP-01-X(1) = "0123456789"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-X(1)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"        TO CASE-ID.
             IF GRP-01-X(5) = "あいうえお"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-X(5)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-03"        TO CASE-ID.
             IF GRP-01-N2(5) = "あいうえお"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N2(5)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-04"        TO CASE-ID.
             IF GRP-01-N2(7) = "ＡＢＣＤＥ"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N2(7)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-05"        TO CASE-ID.
             IF GRP-01-N3(3) = "あいうえおかきくけこ"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N3(3)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-06"        TO CASE-ID.
             IF GRP-01-N3(4) = "ＡＢＣＤＥＦＧＨＩＪ"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N3(4)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-07"        TO CASE-ID.
             IF GRP-01-N4(2) = "あいうえおかきくけこＡＢＣＤＥＦＧＨＩＪ"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N4(2)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-08"        TO CASE-ID.
             IF GRP-01-N5(11) = "あい"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N5(11)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-09"        TO CASE-ID.
             IF GRP-01-N5(13) = "おか"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N5(13)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-10"        TO CASE-ID.
             IF GRP-01-N5(20) = "ＩＪ"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG:" GRP-01-N5(20)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-11"        TO CASE-ID.
@@ -145,25 +173,34 @@
             IF GRP-01-N4(WK-I) = 
                "あいうえおかきくけこＡＢＣＤＥＦＧＨＩＪ"
                                 DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE             DISPLAY CASE-ID "NG:" GRP-01-N4(WK-I)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-12"        TO CASE-ID.
             MOVE 0 TO WK-I
             IF GRP-01-N5(WK-I) = "おか"
                                 DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE             DISPLAY CASE-ID "NG:" GRP-01-N5(WK-I)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-13"        TO CASE-ID.
             MOVE -1 TO WK-I
             IF GRP-01-N5(WK-I) = "おか"
                                 DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE             DISPLAY CASE-ID "NG:" GRP-01-N5(WK-I)
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX6-2)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
