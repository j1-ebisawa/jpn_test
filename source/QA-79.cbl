@@ -0,0 +1,143 @@
+      ******************************************************************
+      *    テストケース：QA-79
+      *    プログラム名：日本語化テスト （EVALUATEによる多分岐判定）
+      *    処理概要　　：日本語(PIC N)の文字を、ひらがな／カタカナ／
+      *                  漢字／その他のいずれかにEVALUATE TRUEの
+      *                  多分岐で振り分け、意図したカテゴリへ正しく
+      *                  分類されることを確認する。QA-33は文字種を
+      *                  英字/ゾーン/編集項目の３通りに分けてMOVE先を
+      *                  切り替えるのにEVALUATEを使っているが、本
+      *                  ケースは分類結果そのものを検証対象にする点
+      *                  が異なる。
+      *  --------------------------------------------------------------
+      *   注意：この処理系ではPIC N項目と行内の文字列定数を直接
+      *   比較すると一致しない（MOVE/VALUE句を経由した項目同士の
+      *   比較でなければ正しく動かない）ことを確認済みのため、
+      *   WHEN句の比較対象は必ずVALUE句で値を持つ参照項目
+      *   (REF-xxx)とし、QA-35のAN-02/G-03と同じ考え方で分類表も
+      *   参照項目のMOVEで組み立てる。
+      *  --------------------------------------------------------------
+      *   テストケース:１〜２  ひらがなの分類
+      *   テストケース:３〜４  カタカナの分類
+      *   テストケース:５      漢字の分類
+      *   テストケース:６      いずれにも当てはまらない文字(その他)
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-79.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-12.
+       DATE-COMPILED.        2011-12-12.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-79.RES".
+       COPY RESLOG.
+      *
+      *    分類の基準となる代表文字。WHEN句の比較相手はこれらの
+      *    参照項目を使う(行内の文字列定数は使わない)。
+       01  REF-HIRA-A         PIC N(01)  VALUE "あ".
+       01  REF-HIRA-I         PIC N(01)  VALUE "い".
+       01  REF-KATA-KA        PIC N(01)  VALUE "カ".
+       01  REF-KATA-KI        PIC N(01)  VALUE "キ".
+       01  REF-KANJI-A        PIC N(01)  VALUE "亜".
+      *
+      *    分類対象の文字と期待される分類結果の組。
+       01  QA79-CASE-TABLE-DEF.
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-01".
+               10  FILLER   PIC N(01)  VALUE "あ".
+               10  FILLER   PIC X(10)  VALUE "HIRAGANA".
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-02".
+               10  FILLER   PIC N(01)  VALUE "い".
+               10  FILLER   PIC X(10)  VALUE "HIRAGANA".
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-03".
+               10  FILLER   PIC N(01)  VALUE "カ".
+               10  FILLER   PIC X(10)  VALUE "KATAKANA".
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-04".
+               10  FILLER   PIC N(01)  VALUE "キ".
+               10  FILLER   PIC X(10)  VALUE "KATAKANA".
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-05".
+               10  FILLER   PIC N(01)  VALUE "亜".
+               10  FILLER   PIC X(10)  VALUE "KANJI".
+           05  FILLER.
+               10  FILLER   PIC X(10)  VALUE "QA79-06".
+               10  FILLER   PIC N(01)  VALUE "Ａ".
+               10  FILLER   PIC X(10)  VALUE "OTHER".
+       01  QA79-CASE-TAB  REDEFINES QA79-CASE-TABLE-DEF.
+           05  QA79-CASE-ROW  OCCURS 6 TIMES INDEXED BY IDX-Q79.
+               10  QA79-CASE-ID        PIC X(10).
+               10  QA79-CHAR           PIC N(01).
+               10  QA79-EXPECT         PIC X(10).
+       01  QA79-CASE-COUNT      PIC 9(03)  COMP  VALUE 6.
+      *
+       01  WK-CHAR            PIC N(01).
+       01  WK-CATEGORY        PIC X(10).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-79)".
+      *
+            PERFORM P-020-RUN-CLASSIFY-CASE
+               VARYING IDX-Q79 FROM 1 BY 1
+                  UNTIL IDX-Q79 > QA79-CASE-COUNT.
+      *
+            DISPLAY "TEST END   (QA-79)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-RUN-CLASSIFY-CASE.
+            MOVE QA79-CASE-ID(IDX-Q79)   TO CASE-ID.
+            MOVE QA79-CHAR(IDX-Q79)      TO WK-CHAR.
+            PERFORM P-030-CLASSIFY.
+            IF WK-CATEGORY = QA79-EXPECT(IDX-Q79)
+                                     DISPLAY CASE-ID "OK:" WK-CATEGORY
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-CATEGORY
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *    ひらがな／カタカナ／漢字／その他の４通りにEVALUATE TRUEで
+      *    振り分ける。ひらがな・カタカナはそれぞれ複数のWHEN句を
+      *    重ねて同じ処理へ合流させる(多分岐の典型形)。
+       P-030-CLASSIFY.
+            EVALUATE TRUE
+                WHEN WK-CHAR = REF-HIRA-A
+                WHEN WK-CHAR = REF-HIRA-I
+                    MOVE "HIRAGANA"      TO WK-CATEGORY
+                WHEN WK-CHAR = REF-KATA-KA
+                WHEN WK-CHAR = REF-KATA-KI
+                    MOVE "KATAKANA"      TO WK-CATEGORY
+                WHEN WK-CHAR = REF-KANJI-A
+                    MOVE "KANJI"         TO WK-CATEGORY
+                WHEN OTHER
+                    MOVE "OTHER"         TO WK-CATEGORY
+            END-EVALUATE.
+      ******************************************************************
+       COPY RESPRC.
