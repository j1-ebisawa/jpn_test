@@ -50,6 +50,8 @@
        01  N-BIN          PIC 9999   COMP    VALUE "�P�Q�R".
        01  N-BIN-DEC      PIC 99V999 COMP    VALUE "�X�W�V".
        01  NE-01          PIC --99.999       VALUE "�X�W�V".
+       78  C-06      VALUE "商品A-1".
+       01  ERR-04     PIC 9999           VALUE C-06.
        
       ******************************************************************
        PROCEDURE             DIVISION.
@@ -79,6 +81,7 @@
             DISPLAY  N-BIN.
             DISPLAY  N-BIN-DEC.
             DISPLAY  NE-01.
+            DISPLAY  ERR-04.
       *
             DISPLAY "TEST END   (EX4-4C)".
             *>ACCEPT OMIT-WK.
