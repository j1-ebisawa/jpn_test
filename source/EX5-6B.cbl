@@ -20,14 +20,21 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  OVER-SW            PIC 9.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-6B.RES".
+       COPY RESLOG.
        01  W-PTR    PIC 999.
        01  W-INTO   PIC N(10).
        01  W-INTO-2 PIC N(20).
@@ -45,6 +52,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-6B)".
       *�P�[�X26.�G���[�`�F�b�N
            MOVE "ABCDE" TO X-01.
@@ -82,6 +90,9 @@
       ****
            DISPLAY "NG?".
             DISPLAY "TEST START (EX5-6B)".
-           *>ACCEPT OMIT-WK.
+           PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
            GOBACK
            .
+      ******************************************************************
+       COPY RESPRC.
