@@ -16,16 +16,25 @@
       ******************************************************************
        CONFIGURATION         SECTION.
        SOURCE-COMPUTER.      PC.
-       OBJECT-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC
+                             PROGRAM COLLATING SEQUENCE IS ALPHA-SEQ.
        SPECIAL-NAMES.
+           ALPHABET  ALPHA-SEQ   IS  "Z"  "A".
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-1-1E.RES".
+       COPY RESLOG.
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  L-AN           PIC X(10).
@@ -70,23 +79,30 @@
       ******************************************************************
        MAIN                  SECTION.
        P-450. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-1-1E)".
       *  �P�[�X45.�i���Ӂj�\�Ӓ萔�{�i�E�Ӂj���{��
             MOVE ALL "�h"          TO R-G.
       *
             MOVE "P-450-01"        TO CASE-ID.
             IF QUOTES = R-G          DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-450-02"        TO CASE-ID.
             IF SPACES > R-G          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-450-03"        TO CASE-ID.
             IF ZEROES < R-G          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-460. 
@@ -95,17 +111,23 @@
       *
             MOVE "P-460-01"        TO CASE-ID.
             IF SPACE = R-GE          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-460-02"        TO CASE-ID.
             IF QUOTES > R-GE         DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-460-03"        TO CASE-ID.
             IF ZEROS < R-GE          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-470. 
@@ -114,19 +136,25 @@
             MOVE "P-470-01"        TO CASE-ID.
             IF SPACES = "�@�@�@�@�@"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-470-02"        TO CASE-ID.
             IF QUOTES >  "����������"         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-470-03"        TO CASE-ID.
             IF ZEROES > "�O�O�O�O�O"         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
        P-480. 
@@ -135,23 +163,66 @@
             MOVE "P-480-01"        TO CASE-ID.
             IF SPACES = ALL "�@"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-480-02"        TO CASE-ID.
             IF QUOTES >  ALL "��"         
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
       *
             MOVE "P-480-03"        TO CASE-ID.
-            IF ZEROES > ALL "�O"         
+            IF ZEROES > ALL "�O"
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             END-IF.
-     *
+      *
+       P-490.
+      *  ケース49.PROGRAM COLLATING SEQUENCE 適用時の比較順序確認
+      *  本節点は SPECIAL-NAMES に ALPHABET ALPHA-SEQ ("Z" が "A" より
+      *  小さいとみなす利用者定義の照合順序) を定義し、OBJECT-COMPUTER
+      *  で PROGRAM COLLATING SEQUENCE として適用している。
+            MOVE "A"               TO L-AN.
+            MOVE "Z"               TO R-AN.
+      *
+            MOVE "P-490-01"        TO CASE-ID.
+      *  半角英数字(PIC X)同士の比較は利用者定義の照合順序に従うため、
+      *  既定のASCII順(A<Z)とは逆転し L-AN(=A) > R-AN(=Z) となる。
+            IF L-AN > R-AN           DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            MOVE "あい"             TO L-G-3.
+            MOVE "アイ"             TO R-G-3.
+      *
+            MOVE "P-490-02"        TO CASE-ID.
+      *  本項目(PIC N)同士の比較は、PROGRAM COLLATING SEQUENCE が有効な
+      *  場合でも影響を受けず、既定の内部バイト順で比較される。本処理系
+      *  では ALPHABET 句に NATIONAL 修飾を指定する構文（利用者定義の
+      *  本項目用照合順序）はコンパイルできないため、外字ソート順を
+      *  照合順序句だけで制御することはできない。
+            IF L-G-3 < R-G-3          DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *      ALPHABET ALPHA-SEQ-N IS NATIONAL "ア" "あ".  *>コンパイル不可
+      *
             DISPLAY "TEST END   (EX5-1-1E)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
