@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-4D.RES".
+       COPY RESLOG.
        01  W-TALLY  PIC 999.
        01  G-01     PIC N(10).
        01  GE-01    PIC NN/NNNN/NN.
@@ -47,6 +54,7 @@
        MAIN                  SECTION.
        P-010. 
       *�P�[�X62.�G���[1�i���{�ꍀ�ވȊO�Ƃ̑g�ݍ��킹�j
+            PERFORM 9800-OPEN-RESULT.
             MOVE "P-620-01"        TO CASE-ID.
             MOVE "��������������������" TO G-01.
           
@@ -74,7 +82,10 @@
       *     �R���p�C���G���[
       *     
             DISPLAY "EX5-4D NG".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
