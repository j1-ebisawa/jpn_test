@@ -0,0 +1,122 @@
+      ******************************************************************
+      *    テストケース：QA-75
+      *    プログラム名：日本語化テスト （REPLACE文による関数名の
+      *                  コンパイル時置換）
+      *    処理概要　　：QA-24・EX4-2A・EX4-3Aに残るコメント付きの
+      *                  REPLACE ==BYTE-LENGTH== BY ==LENGTH-AN==.
+      *                  は長らく未使用のままだった。本ケースでは
+      *                  これを実際に有効化し、同一のPIC N項目に対し
+      *                  BYTE-LENGTHとLENGTH-AN（置換後の名前）と
+      *                  LENGTH（文字数版）の３通りの関数名で結果が
+      *                  想定どおりに変わる／変わらないことを確認する。
+      *  --------------------------------------------------------------
+      *   テストケース:１  置換前のBYTE-LENGTH（バイト数）
+      *   テストケース:２  REPLACE有効時のBYTE-LENGTH記述
+      *                    （コンパイル時にLENGTH-ANへ展開される）
+      *   テストケース:３  REPLACE OFF後はBYTE-LENGTHのまま
+      *                    （置換前と同じ結果に戻ること）
+      *   テストケース:４  LENGTH（文字数）はBYTE-LENGTHと一致しない
+      *                    こと（全角１文字＝２バイトのため）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-75.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-02.
+       DATE-COMPILED.        2011-12-02.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-75.RES".
+       COPY RESLOG.
+      *
+       01  G-KANJI            PIC N(03)  VALUE "アイウ".
+       01  W-BEFORE           PIC 9(05).
+       01  W-REPLACED         PIC 9(05).
+       01  W-RESTORED         PIC 9(05).
+       01  W-CHAR-LEN         PIC 9(05).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-75)".
+      *
+      *ケース1.REPLACEが効く前のBYTE-LENGTHは全角３文字分の
+      *        ６バイトを返すこと。
+            MOVE "P-010-01"        TO CASE-ID.
+            MOVE FUNCTION BYTE-LENGTH(G-KANJI)  TO W-BEFORE.
+            IF W-BEFORE = 6
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" W-BEFORE
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ここから先のソース文字列"BYTE-LENGTH"は、コンパイル時に
+      *LENGTH-ANへ置き換わる（QA-24等に残る検討用コメントを
+      *実際に有効化したもの）。
+       REPLACE ==BYTE-LENGTH== BY ==LENGTH-AN==.
+      *
+      *ケース2.REPLACE有効時、ソース上はBYTE-LENGTHと書いても
+      *        実際にはLENGTH-ANとしてコンパイルされ、ケース1と
+      *        同じ結果(６バイト)になること。
+            MOVE "P-010-02"        TO CASE-ID.
+            MOVE FUNCTION BYTE-LENGTH(G-KANJI)  TO W-REPLACED.
+            IF W-REPLACED = W-BEFORE
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" W-REPLACED
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       REPLACE OFF.
+      *
+      *ケース3.REPLACE OFF後は置換前のBYTE-LENGTHへ戻っており、
+      *        結果もケース1と変わらないこと。
+            MOVE "P-010-03"        TO CASE-ID.
+            MOVE FUNCTION BYTE-LENGTH(G-KANJI)  TO W-RESTORED.
+            IF W-RESTORED = W-BEFORE
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" W-RESTORED
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.文字数を返すLENGTH(置換の対象外)は３であり、
+      *        バイト数のBYTE-LENGTH(６)とは一致しないこと。
+      *        （全角１文字＝２バイトという前提の裏取り）
+            MOVE "P-010-04"        TO CASE-ID.
+            MOVE FUNCTION LENGTH(G-KANJI)       TO W-CHAR-LEN.
+            IF W-CHAR-LEN NOT = W-BEFORE
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" W-CHAR-LEN
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-75)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
