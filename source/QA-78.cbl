@@ -0,0 +1,105 @@
+      ******************************************************************
+      *    テストケース：QA-78
+      *    プログラム名：日本語化テスト （DISPLAY UPONの装置指定）
+      *    処理概要　　：Jpn_01はDISPLAY ... UPON ENVIRONMENT-NAME/
+      *                  ENVIRONMENT-VALUEによる環境変数経由のみを
+      *                  確認している。本ケースはそれ以外の装置名
+      *                  (CONSOLE/SYSOUT/SYSERR)へ日本語(PIC N)の
+      *                  DISPLAYを振り分け、どの装置へ出してもON
+      *                  EXCEPTIONが起きず正常に完了することを確認
+      *                  する。
+      *  --------------------------------------------------------------
+      *   テストケース:１  UPON CONSOLEへの日本語DISPLAY
+      *   テストケース:２  UPON SYSOUTへの日本語DISPLAY
+      *   テストケース:３  UPON SYSERRへの日本語DISPLAY
+      *                    (標準エラー出力へ振り分けられる装置)
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-78.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-09.
+       DATE-COMPILED.        2011-12-09.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-78.RES".
+       COPY RESLOG.
+      *
+       01  N-MSG              PIC N(05)  VALUE "アイウエオ".
+       01  WK-EXCEPTION-SW    PIC X(01)  VALUE "N".
+           88  WK-EXCEPTION-RAISED            VALUE "Y"  FALSE "N".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-78)".
+      *
+      *ケース1.UPON CONSOLEへ日本語をDISPLAYしても例外にならない
+      *        こと。
+            MOVE "P-010-01"        TO CASE-ID.
+            SET WK-EXCEPTION-RAISED           TO FALSE.
+            DISPLAY N-MSG UPON CONSOLE
+                ON EXCEPTION SET WK-EXCEPTION-RAISED TO TRUE
+            END-DISPLAY.
+            IF NOT WK-EXCEPTION-RAISED
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.UPON SYSOUTへ日本語をDISPLAYしても例外にならない
+      *        こと。
+            MOVE "P-010-02"        TO CASE-ID.
+            SET WK-EXCEPTION-RAISED           TO FALSE.
+            DISPLAY N-MSG UPON SYSOUT
+                ON EXCEPTION SET WK-EXCEPTION-RAISED TO TRUE
+            END-DISPLAY.
+            IF NOT WK-EXCEPTION-RAISED
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.UPON SYSERR(標準エラー出力へ振り分けられる装置)へ
+      *        日本語をDISPLAYしても例外にならないこと。
+            MOVE "P-010-03"        TO CASE-ID.
+            SET WK-EXCEPTION-RAISED           TO FALSE.
+            DISPLAY N-MSG UPON SYSERR
+                ON EXCEPTION SET WK-EXCEPTION-RAISED TO TRUE
+            END-DISPLAY.
+            IF NOT WK-EXCEPTION-RAISED
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-78)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
