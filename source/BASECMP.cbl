@@ -0,0 +1,479 @@
+      ******************************************************************
+      *    テストケース：BASECMP
+      *    プログラム名：日本語化テスト 回帰ベースライン比較
+      *                  ユーティリティ
+      *    処理概要　　：TESTALLが書き出すALLDIGEST.TXT(今回の全件
+      *                  スナップショット)と、前回までのBASELINE.TXT
+      *                  をPROGRAM-ID＋CASE-ID単位で突き合わせ、
+      *                  回帰(OK→NG)・復旧(NG→OK)・新規・削除・
+      *                  変化なしをBASEDIFF.TXTへ分類して書き出す。
+      *  --------------------------------------------------------------
+      *   両ファイルをPROGRAM-ID＋CASE-IDでSORTしてから順編成の
+      *   突き合わせ(マッチマージ)を行う。DDXREFと同じく、このプロ
+      *   グラム自身は判定対象ではなく他のテスト結果を読む側の
+      *   ユーティリティである。
+      *   環境変数BASECMP-SELFTEST=1を立てておくと、実ファイルの
+      *   代わりに本体に埋め込んだ固定パターンで全5分類の判定が
+      *   正しいかどうかを自己チェックする。
+      *   環境変数BASECMP-SNAPSHOT=1を立てておくと、比較が終わった
+      *   後に今回のALLDIGEST.TXTをそのままBASELINE.TXTへコピーし、
+      *   次回の比較対象として置き換える。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           BASECMP.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-11-28.
+       DATE-COMPILED.        2011-11-28.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT BASE-IN             ASSIGN TO "BASELINE.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WK-BASE-IN-FS.
+           SELECT CURR-IN             ASSIGN TO "ALLDIGEST.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BASE-SORT-OUT       ASSIGN TO "BCMPBASE.SRT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURR-SORT-OUT       ASSIGN TO "BCMPCURR.SRT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BASE-SORT-WORK      ASSIGN TO "BCMP1.SRT".
+           SELECT CURR-SORT-WORK      ASSIGN TO "BCMP2.SRT".
+           SELECT DIFF-FILE           ASSIGN TO "BASEDIFF.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  BASE-IN
+           LABEL RECORDS ARE STANDARD.
+       01  BASE-IN-REC                PIC X(84).
+       FD  CURR-IN
+           LABEL RECORDS ARE STANDARD.
+       01  CURR-IN-REC                PIC X(84).
+       SD  BASE-SORT-WORK.
+       01  BSW-REC.
+           05  BSW-PROGRAM            PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  BSW-CASE-ID            PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  BSW-STATUS             PIC X(40).
+       SD  CURR-SORT-WORK.
+       01  CSW-REC.
+           05  CSW-PROGRAM            PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  CSW-CASE-ID            PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  CSW-STATUS             PIC X(40).
+       FD  BASE-SORT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  BASE-SORT-OUT-REC.
+           05  BSO-PROGRAM            PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  BSO-CASE-ID            PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  BSO-STATUS             PIC X(40).
+       FD  CURR-SORT-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  CURR-SORT-OUT-REC.
+           05  CSO-PROGRAM            PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  CSO-CASE-ID            PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  CSO-STATUS             PIC X(40).
+       FD  DIFF-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DIFF-REC.
+           05  DIFF-PROGRAM           PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  DIFF-CASE-ID           PIC X(30).
+           05  FILLER                 PIC X(02).
+           05  DIFF-VERDICT           PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  DIFF-OLD               PIC X(02).
+           05  FILLER                 PIC X(04).
+           05  DIFF-NEW               PIC X(02).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "BASECMP.RES".
+       COPY RESLOG.
+      *
+       01  WK-BASE-IN-FS       PIC XX.
+           88  WK-BASE-MISSING             VALUE "35".
+       01  WK-BASE-EOF-SW       PIC X  VALUE "N".
+           88  WK-BASE-EOF                 VALUE "Y".
+       01  WK-CURR-EOF-SW       PIC X  VALUE "N".
+           88  WK-CURR-EOF                 VALUE "Y".
+      *
+       01  WK-SAME-COUNT        PIC 9(05)  VALUE ZERO.
+       01  WK-REGRESSION-COUNT  PIC 9(05)  VALUE ZERO.
+       01  WK-FIXED-COUNT       PIC 9(05)  VALUE ZERO.
+       01  WK-NEW-COUNT         PIC 9(05)  VALUE ZERO.
+       01  WK-REMOVED-COUNT     PIC 9(05)  VALUE ZERO.
+      *
+       01  WK-MODE-FLAG         PIC X(01)  VALUE SPACE.
+       01  WK-SELFTEST-SW       PIC X      VALUE "N".
+           88  WK-SELFTEST                 VALUE "Y".
+       01  WK-SNAPSHOT-SW       PIC X      VALUE "N".
+           88  WK-SNAPSHOT                 VALUE "Y".
+      *
+      *    自己チェック用の固定パターン。5分類(変化なし(OK)/
+      *    回帰/復旧/変化なし(NG)/削除)を旧版に、6番目の新規分を
+      *    新版だけに持たせてBASECMPの判定ロジックそのものを検証
+      *    する。
+       01  WK-FIX-BASE-TABLE-DEF.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-01".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-02".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-03".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "NG".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-04".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "NG".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-05".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+       01  WK-FIX-BASE-TAB REDEFINES WK-FIX-BASE-TABLE-DEF.
+           05  WK-FIX-BASE-ROW  PIC X(84)  OCCURS 5.
+       01  WK-FIX-BASE-COUNT    PIC 9(03)  COMP  VALUE 5.
+      *
+       01  WK-FIX-CURR-TABLE-DEF.
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-01".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-02".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "NG".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-03".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-04".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "NG".
+           05  FILLER.
+               10  FILLER PIC X(10) VALUE "ZZFIX".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(30) VALUE "P-010-06".
+               10  FILLER PIC X(02) VALUE SPACES.
+               10  FILLER PIC X(40) VALUE "OK".
+       01  WK-FIX-CURR-TAB REDEFINES WK-FIX-CURR-TABLE-DEF.
+           05  WK-FIX-CURR-ROW  PIC X(84)  OCCURS 5.
+       01  WK-FIX-CURR-COUNT    PIC 9(03)  COMP  VALUE 5.
+       01  IDX-FIX              PIC 9(03)  COMP.
+      *
+      *    期待する判定の一覧。CASE-IDごとにVERDICTを突き合わせる。
+       01  WK-EXPECT-TABLE-DEF.
+           05  FILLER PIC X(10) VALUE "BASECMP-01".
+           05  FILLER PIC X(10) VALUE "P-010-01".
+           05  FILLER PIC X(10) VALUE "SAME".
+           05  FILLER PIC X(10) VALUE "BASECMP-02".
+           05  FILLER PIC X(10) VALUE "P-010-02".
+           05  FILLER PIC X(10) VALUE "REGRESSION".
+           05  FILLER PIC X(10) VALUE "BASECMP-03".
+           05  FILLER PIC X(10) VALUE "P-010-03".
+           05  FILLER PIC X(10) VALUE "FIXED".
+           05  FILLER PIC X(10) VALUE "BASECMP-04".
+           05  FILLER PIC X(10) VALUE "P-010-04".
+           05  FILLER PIC X(10) VALUE "SAME".
+           05  FILLER PIC X(10) VALUE "BASECMP-05".
+           05  FILLER PIC X(10) VALUE "P-010-05".
+           05  FILLER PIC X(10) VALUE "REMOVED".
+           05  FILLER PIC X(10) VALUE "BASECMP-06".
+           05  FILLER PIC X(10) VALUE "P-010-06".
+           05  FILLER PIC X(10) VALUE "NEW".
+       01  WK-EXPECT-TAB REDEFINES WK-EXPECT-TABLE-DEF.
+           05  WK-EXPECT-ROW  OCCURS 6.
+               10  WK-EXPECT-RESLOG-ID PIC X(10).
+               10  WK-EXPECT-CASE-ID   PIC X(10).
+               10  WK-EXPECT-VERDICT   PIC X(10).
+       01  WK-EXPECT-COUNT       PIC 9(03)  COMP  VALUE 6.
+       01  IDX-EXPECT            PIC 9(03)  COMP.
+       01  WK-FOUND-SW            PIC X  VALUE "N".
+           88  WK-FOUND                    VALUE "Y".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "BASECMP START".
+            PERFORM P-002-CHECK-ENV-FLAGS.
+            IF WK-SELFTEST
+                PERFORM P-006-WRITE-FIXTURE-FILES
+            END-IF.
+            PERFORM P-012-SORT-BASE-INPUT.
+            PERFORM P-014-SORT-CURR-INPUT.
+            PERFORM P-020-MERGE-AND-DIFF.
+            DISPLAY "  SAME=" WK-SAME-COUNT
+                    "  REGRESSION=" WK-REGRESSION-COUNT
+                    "  FIXED=" WK-FIXED-COUNT.
+            DISPLAY "  NEW=" WK-NEW-COUNT
+                    "  REMOVED=" WK-REMOVED-COUNT.
+            IF WK-SELFTEST
+                PERFORM P-060-VERIFY-FIXTURE-RESULTS
+            END-IF.
+            IF WK-SNAPSHOT
+                PERFORM P-080-WRITE-SNAPSHOT
+            END-IF.
+            DISPLAY "BASECMP END".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+      *    BASECMP-SELFTEST/BASECMP-SNAPSHOTの両環境変数を読む。
+      *    どちらも立っていなければ通常の回帰比較のみを行う。
+       P-002-CHECK-ENV-FLAGS.
+            MOVE SPACE                TO WK-MODE-FLAG.
+            DISPLAY "BASECMP-SELFTEST"  UPON ENVIRONMENT-NAME.
+            ACCEPT  WK-MODE-FLAG        FROM ENVIRONMENT-VALUE.
+            IF WK-MODE-FLAG = "1"
+                SET WK-SELFTEST          TO TRUE
+            END-IF.
+            MOVE SPACE                TO WK-MODE-FLAG.
+            DISPLAY "BASECMP-SNAPSHOT"  UPON ENVIRONMENT-NAME.
+            ACCEPT  WK-MODE-FLAG        FROM ENVIRONMENT-VALUE.
+            IF WK-MODE-FLAG = "1"
+                SET WK-SNAPSHOT          TO TRUE
+            END-IF.
+      *
+      *    埋め込み固定パターンをBASELINE.TXT/ALLDIGEST.TXTへ
+      *    いったん書き出し、以降は本番と同じ突き合わせ処理を
+      *    そのまま通す。
+       P-006-WRITE-FIXTURE-FILES.
+            OPEN OUTPUT BASE-IN.
+            PERFORM P-007-WRITE-ONE-BASE-ROW
+               VARYING IDX-FIX FROM 1 BY 1
+                  UNTIL IDX-FIX > WK-FIX-BASE-COUNT.
+            CLOSE BASE-IN.
+            OPEN OUTPUT CURR-IN.
+            PERFORM P-008-WRITE-ONE-CURR-ROW
+               VARYING IDX-FIX FROM 1 BY 1
+                  UNTIL IDX-FIX > WK-FIX-CURR-COUNT.
+            CLOSE CURR-IN.
+      *
+       P-007-WRITE-ONE-BASE-ROW.
+            MOVE WK-FIX-BASE-ROW(IDX-FIX)   TO BASE-IN-REC.
+            WRITE BASE-IN-REC.
+      *
+       P-008-WRITE-ONE-CURR-ROW.
+            MOVE WK-FIX-CURR-ROW(IDX-FIX)   TO CURR-IN-REC.
+            WRITE CURR-IN-REC.
+      *
+      *    BASELINE.TXTが存在しない(FILE STATUS 35、初回実行)なら
+      *    空のソート済みファイルを作るだけにし、エラーにしない。
+       P-012-SORT-BASE-INPUT.
+            OPEN INPUT BASE-IN.
+            IF WK-BASE-MISSING
+                OPEN OUTPUT BASE-SORT-OUT
+                CLOSE BASE-SORT-OUT
+            ELSE
+                CLOSE BASE-IN
+                SORT BASE-SORT-WORK
+                     ASCENDING KEY BSW-PROGRAM BSW-CASE-ID
+                     USING BASE-IN
+                     GIVING BASE-SORT-OUT
+            END-IF.
+      *
+       P-014-SORT-CURR-INPUT.
+            SORT CURR-SORT-WORK
+                 ASCENDING KEY CSW-PROGRAM CSW-CASE-ID
+                 USING CURR-IN
+                 GIVING CURR-SORT-OUT.
+      *
+      *    PROGRAM-ID＋CASE-IDをキーに、ソート済みの新旧2本を
+      *    順編成のまま突き合わせる(古典的なマッチマージ)。
+       P-020-MERGE-AND-DIFF.
+            MOVE "N"                TO WK-BASE-EOF-SW WK-CURR-EOF-SW.
+            OPEN INPUT BASE-SORT-OUT.
+            OPEN INPUT CURR-SORT-OUT.
+            OPEN OUTPUT DIFF-FILE.
+            PERFORM P-022-READ-BASE.
+            PERFORM P-024-READ-CURR.
+            PERFORM P-030-MERGE-ONE
+               UNTIL WK-BASE-EOF AND WK-CURR-EOF.
+            CLOSE BASE-SORT-OUT.
+            CLOSE CURR-SORT-OUT.
+            CLOSE DIFF-FILE.
+      *
+       P-022-READ-BASE.
+            READ BASE-SORT-OUT
+                AT END        SET WK-BASE-EOF      TO TRUE
+            END-READ.
+      *
+       P-024-READ-CURR.
+            READ CURR-SORT-OUT
+                AT END        SET WK-CURR-EOF      TO TRUE
+            END-READ.
+      *
+       P-030-MERGE-ONE.
+            IF WK-BASE-EOF
+                PERFORM P-036-WRITE-NEW
+                PERFORM P-024-READ-CURR
+            ELSE
+            IF WK-CURR-EOF
+                PERFORM P-038-WRITE-REMOVED
+                PERFORM P-022-READ-BASE
+            ELSE
+            IF BSO-PROGRAM = CSO-PROGRAM
+               AND BSO-CASE-ID = CSO-CASE-ID
+                PERFORM P-032-WRITE-COMPARE
+                PERFORM P-022-READ-BASE
+                PERFORM P-024-READ-CURR
+            ELSE
+            IF BSO-PROGRAM < CSO-PROGRAM
+               OR (BSO-PROGRAM = CSO-PROGRAM
+                   AND BSO-CASE-ID < CSO-CASE-ID)
+                PERFORM P-038-WRITE-REMOVED
+                PERFORM P-022-READ-BASE
+            ELSE
+                PERFORM P-036-WRITE-NEW
+                PERFORM P-024-READ-CURR
+            END-IF
+            END-IF
+            END-IF
+            END-IF.
+      *
+      *    同じキーが両方にある行。旧/新のステータス先頭2桁を比べ、
+      *    OK→NGなら回帰、NG→OKなら復旧、同じなら変化なしとする。
+       P-032-WRITE-COMPARE.
+            MOVE SPACES                TO DIFF-REC.
+            MOVE BSO-PROGRAM           TO DIFF-PROGRAM.
+            MOVE BSO-CASE-ID           TO DIFF-CASE-ID.
+            MOVE BSO-STATUS(1:2)       TO DIFF-OLD.
+            MOVE CSO-STATUS(1:2)       TO DIFF-NEW.
+            IF BSO-STATUS(1:2) = CSO-STATUS(1:2)
+                MOVE "SAME"            TO DIFF-VERDICT
+                ADD 1                  TO WK-SAME-COUNT
+            ELSE
+            IF BSO-STATUS(1:2) = "OK"
+                MOVE "REGRESSION"      TO DIFF-VERDICT
+                ADD 1                  TO WK-REGRESSION-COUNT
+            ELSE
+                MOVE "FIXED"           TO DIFF-VERDICT
+                ADD 1                  TO WK-FIXED-COUNT
+            END-IF
+            END-IF.
+            WRITE DIFF-REC.
+      *
+      *    新版にだけ現れたキー(新しく増えたテストケース)。
+       P-036-WRITE-NEW.
+            MOVE SPACES                TO DIFF-REC.
+            MOVE CSO-PROGRAM           TO DIFF-PROGRAM.
+            MOVE CSO-CASE-ID           TO DIFF-CASE-ID.
+            MOVE "NEW"                 TO DIFF-VERDICT.
+            MOVE SPACES                TO DIFF-OLD.
+            MOVE CSO-STATUS(1:2)       TO DIFF-NEW.
+            WRITE DIFF-REC.
+            ADD 1                      TO WK-NEW-COUNT.
+      *
+      *    旧版にだけ現れたキー(削除されたか、今回は走らなかった
+      *    テストケース)。
+       P-038-WRITE-REMOVED.
+            MOVE SPACES                TO DIFF-REC.
+            MOVE BSO-PROGRAM           TO DIFF-PROGRAM.
+            MOVE BSO-CASE-ID           TO DIFF-CASE-ID.
+            MOVE "REMOVED"             TO DIFF-VERDICT.
+            MOVE BSO-STATUS(1:2)       TO DIFF-OLD.
+            MOVE SPACES                TO DIFF-NEW.
+            WRITE DIFF-REC.
+            ADD 1                      TO WK-REMOVED-COUNT.
+      *
+      *    自己チェック。BASEDIFF.TXTを読み直し、固定パターンの
+      *    各CASE-IDが期待どおりのVERDICTになっているかを確認する。
+       P-060-VERIFY-FIXTURE-RESULTS.
+            PERFORM P-062-VERIFY-ONE-EXPECT
+               VARYING IDX-EXPECT FROM 1 BY 1
+                  UNTIL IDX-EXPECT > WK-EXPECT-COUNT.
+      *
+       P-062-VERIFY-ONE-EXPECT.
+            MOVE WK-EXPECT-RESLOG-ID(IDX-EXPECT)   TO CASE-ID.
+            PERFORM P-064-SCAN-DIFF-FOR-CASE.
+            IF WK-FOUND
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *    BASEDIFF.TXTを先頭から読み直し、期待CASE-IDと一致し
+      *    かつVERDICTも一致する行が1件あるかを確認する。
+       P-064-SCAN-DIFF-FOR-CASE.
+            MOVE "N"                   TO WK-FOUND-SW.
+            MOVE "N"                   TO WK-BASE-EOF-SW.
+            OPEN INPUT DIFF-FILE.
+            PERFORM P-066-SCAN-DIFF-ONE
+               UNTIL WK-BASE-EOF OR WK-FOUND.
+            CLOSE DIFF-FILE.
+      *
+       P-066-SCAN-DIFF-ONE.
+            READ DIFF-FILE
+                AT END        SET WK-BASE-EOF      TO TRUE
+            END-READ.
+            IF NOT WK-BASE-EOF
+                IF DIFF-CASE-ID(1:10) = WK-EXPECT-CASE-ID(IDX-EXPECT)
+                   AND DIFF-VERDICT(1:10) =
+                                 WK-EXPECT-VERDICT(IDX-EXPECT)
+                    SET WK-FOUND         TO TRUE
+                END-IF
+            END-IF.
+      *
+      *    今回のスナップショットをそのまま次回の比較対象として
+      *    採用する(ALLDIGEST.TXT→BASELINE.TXTへの単純コピー)。
+       P-080-WRITE-SNAPSHOT.
+            MOVE "N"                  TO WK-CURR-EOF-SW.
+            OPEN INPUT CURR-IN.
+            OPEN OUTPUT BASE-IN.
+            PERFORM P-082-COPY-ONE
+               UNTIL WK-CURR-EOF.
+            CLOSE CURR-IN.
+            CLOSE BASE-IN.
+      *
+       P-082-COPY-ONE.
+            READ CURR-IN
+                AT END        SET WK-CURR-EOF      TO TRUE
+                NOT AT END    WRITE BASE-IN-REC    FROM CURR-IN-REC
+            END-READ.
+      ******************************************************************
+       COPY RESPRC.
