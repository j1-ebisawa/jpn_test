@@ -19,13 +19,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-2.RES".
+       COPY RESLOG.
        01  W-G.
            05  A-01.
                10  A-01-1     PIC N(5).
@@ -37,11 +44,24 @@
                10  A-06-1     PIC N(5).
            05  A-07.
                10  A-07-1     PIC N/N/N.
+      *    ACCEPT FROM DATE/DAY/TIME:数字のみの項目を漢字見出しの
+      *    すぐ隣に配置し、単独ではなく同じグループ内でPIC Nの項目
+      *    と並んだ状態でも数字が正しく収まるかを確認する。
+       01  A-08-DATE          PIC 9(6).
+       01  A-09-DAY           PIC 9(5).
+       01  A-10-TIME          PIC 9(8).
+       01  H-DATE-LINE.
+           05  H-DATE-LABEL   PIC N(3)   VALUE "日付：".
+           05  H-DATE-OUT     PIC 9(6).
+       01  H-TIME-LINE.
+           05  H-TIME-LABEL   PIC N(3)   VALUE "時刻：".
+           05  H-TIME-OUT     PIC 9(8).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-2)".
       *�P�[�X1.���{����w�肵���ꍇ�A1�o�C�g���������͂ł��邩
             MOVE "P-010-01"        TO CASE-ID.
@@ -49,7 +69,9 @@
             DISPLAY "INPUT:'ABCDEFGHIJ'".
             ACCEPT  A-01-1.
             IF A-01 = "ABCDEFGHIJ"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-01=" A-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2�F���{����w�肵���ꍇ�A2�o�C�g���������͂ł��邩
             MOVE "P-020-01"        TO CASE-ID.
@@ -57,7 +79,9 @@
             DISPLAY "INPUT:'����������'".
             ACCEPT A-02.
             IF A-02 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-02=" A-02
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X3�F���{����w�肵���ꍇ�A2�o�C�g+1�o�C�g�������݂����͂ł��邩
             MOVE "P-030-01"        TO CASE-ID.
@@ -65,7 +89,9 @@
             DISPLAY "INPUT:'����1234��'".
             ACCEPT A-03.
             IF A-03 = "����1234��"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-03=" A-03
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X4�F�󂯎�葤���ڂ��A�����f�[�^����͂����Ƃ��A�؂�̂Ă��邩�B
             MOVE "P-040-01"        TO CASE-ID.
@@ -73,7 +99,9 @@
             DISPLAY "INPUT:'��������������'".
             ACCEPT A-04.
             IF A-04 = "����������"   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-04=" A-04
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�F�󂯎�葤���ڂ��A�Z��2�o�C�g�����f�[�^����͂����Ƃ��A
       *         �T�C�Y�����������āA�ȍ~��2�o�C�g�󔒂����߂��邩�B  20110921�C��
@@ -83,7 +111,9 @@
             ACCEPT A-05.
             IF A-05 = "�����@�@�@"                                      *>20110921�C��
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-05=" A-05
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�F�󂯎�葤���ڂ��A�Z��1�o�C�g�����f�[�^����͂����Ƃ��A
       *         �T�C�Y�����������āA�ȍ~��2�o�C�g�󔒂����߂��邩�B  20110921�C��
@@ -93,7 +123,9 @@
             ACCEPT A-06-1.                                              *>20110921�C��
             IF A-06 = "ABCD�@�@�@"                                      *>20110921�C��
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-06=" A-06
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�F���{��ҏW���ڂ��󂯎�葤�̂Ƃ��A�ҏW�͂���Ȃ����B
       *         �T�C�Y�����������āA�ȍ~��2�o�C�g�󔒂����߂��邩�B  20110921�C��
@@ -103,7 +135,9 @@
             ACCEPT A-07-1.                                              *>20110921�C��
             IF A-07 = "�������@�@"                                      *>20110921�C��
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-07=" A-07
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X8�F���{�ꍀ�ڈȊO���󂯎�葤�̂Ƃ��A�Z���f�[�^����͂����  20110921�ǉ�
       *         �T�C�Y�����������āA�ȍ~��1�o�C�g�󔒂����߂��邩�B   20110921�ǉ�
@@ -113,11 +147,50 @@
             ACCEPT A-06.                                                *>20110921�ǉ�
             IF A-06 = "������12  "                                      *>20110921�ǉ�
                                      DISPLAY CASE-ID "OK"               *>20110921�ǉ�
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG" "A-06=" A-06  *>20110921�ǉ�
+                                     PERFORM 9820-LOG-NG
             END-IF.                                                     *>20110921�ǉ�
+      *ケース9：ACCEPT FROM DATEで取得した数字が隣の漢字見出し項目を
+      *         壊さずにPIC N/数値混在グループへ格納できるか。
+            MOVE "P-090-01"        TO CASE-ID.
+            ACCEPT A-08-DATE         FROM DATE.
+            MOVE A-08-DATE           TO H-DATE-OUT.
+            IF A-08-DATE IS NUMERIC AND H-DATE-LABEL = "日付："
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG" "A-08-DATE="
+                                             A-08-DATE
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース10：ACCEPT FROM DAYの戻り値が数字項目として正しく
+      *          受け取れるか。
+            MOVE "P-100-01"        TO CASE-ID.
+            ACCEPT A-09-DAY          FROM DAY.
+            IF A-09-DAY IS NUMERIC   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG" "A-09-DAY="
+                                             A-09-DAY
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース11：ACCEPT FROM TIMEで取得した数字が隣の漢字見出し項目を
+      *          壊さずにPIC N/数値混在グループへ格納できるか。
+            MOVE "P-110-01"        TO CASE-ID.
+            ACCEPT A-10-TIME         FROM TIME.
+            MOVE A-10-TIME           TO H-TIME-OUT.
+            IF A-10-TIME IS NUMERIC AND H-TIME-LABEL = "時刻："
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG" "A-10-TIME="
+                                             A-10-TIME
+                                     PERFORM 9820-LOG-NG
+            END-IF.
       *
             DISPLAY "TEST END   (EX5-2)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
