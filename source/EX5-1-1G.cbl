@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-1-1G.RES".
+       COPY RESLOG.
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  W-L-GRP-10     REDEFINES L-A.
@@ -79,6 +86,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-1-1G)".
       *
        P-030. 
@@ -86,17 +94,23 @@
       *           �R���p�C���G���[�ƂȂ邩
             MOVE "P-030-01"        TO CASE-ID.
             IF L-G = R-A             DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"        TO CASE-ID.
             IF L-G > R-ZONE          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-03"        TO CASE-ID.
             IF L-G > 123             DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-030-04"        TO CASE-ID.
@@ -109,17 +123,23 @@
       *           �R���p�C���G���[�ƂȂ邩
             MOVE "P-110-01"        TO CASE-ID.
             IF L-GE = R-A            DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-02"        TO CASE-ID.
             IF L-GE > R-ZONE         DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-03"        TO CASE-ID.
             IF L-GE = 123            DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-110-04"        TO CASE-ID.
@@ -132,12 +152,16 @@
       *           �R���p�C���G���[�ƂȂ邩
             MOVE "P-190-01"        TO CASE-ID.
             IF "����������" = R-A    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-190-02"        TO CASE-ID.
             IF "����������" > R-ZONE DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-270. 
@@ -145,12 +169,16 @@
       *           �R���p�C���G���[�ƂȂ邩
             MOVE "P-270-01"        TO CASE-ID.
             IF ALL "������" = R-A    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-270-02"        TO CASE-ID.
             IF ALL "������" > R-ZONE DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *
@@ -163,22 +191,30 @@
       *
             MOVE "P-410-01"        TO CASE-ID.
             IF L-A = R-G             DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-410-02"        TO CASE-ID.
             IF L-ZONE > R-G          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-410-03"        TO CASE-ID.
             IF L-PACK < R-G          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-410-04"        TO CASE-ID.
             IF 12345  < R-G          DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-410-05"        TO CASE-ID.
@@ -195,22 +231,30 @@
       *
             MOVE "P-420-01"        TO CASE-ID.
             IF L-A = R-GE            DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-420-02"        TO CASE-ID.
             IF L-ZONE > R-GE         DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-420-03"        TO CASE-ID.
             IF L-PACK < R-GE         DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-420-04"        TO CASE-ID.
             IF 12345  < R-GE         DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *      MOVE "P-420-04"        TO CASE-ID.
@@ -226,17 +270,23 @@
       *
             MOVE "P-430-01"        TO CASE-ID.
             IF L-A = "������"        DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-430-02"        TO CASE-ID.
             IF L-ZONE-DEC > "������" DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-430-03"        TO CASE-ID.
             IF L-PACK-DEC < "������" DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
        P-440. 
@@ -247,23 +297,32 @@
       *
             MOVE "P-440-01"        TO CASE-ID.
             IF L-A = ALL "������"    DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-440-02"        TO CASE-ID.
             IF L-ZONE-DEC > ALL "������" 
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-440-03"        TO CASE-ID.
             IF L-PACK-DEC < ALL "������" 
                                      DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END   (EX5-1-1G)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
