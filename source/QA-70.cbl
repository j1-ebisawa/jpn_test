@@ -0,0 +1,190 @@
+      ******************************************************************
+      *    テストケース：QA-70
+      *    プログラム名：日本語化テスト （SORT文の文字コード順整列）
+      *    処理概要　　：SORT文が言語的な「読み」順ではなく、レコード
+      *                  キーのバイト値順に整列することを確認する。
+      *                  半角英数字と全角（マルチバイト）文字列が混在
+      *                  したキーでも、単純なバイト比較と同じ順序で
+      *                  出力されることをチェックする。
+      *  --------------------------------------------------------------
+      *   テストケース:１ ASCENDING KEYでの整列順
+      *   テストケース:２ DESCENDING KEYでの整列順
+      *   テストケース:３ 全角文字列どうしのバイト順整列
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-70.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-02.
+       DATE-COMPILED.        2011-09-02.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT SORT-WORK-FILE       ASSIGN TO "QA-70.SRT".
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-KEY              PIC X(10).
+           05  SORT-SEQ              PIC 9(02).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-70.RES".
+       COPY RESLOG.
+      *
+      *    整列前にRELEASEする元データと、整列後にRETURNしたキーを
+      *    並べて突き合わせるための作業テーブル。
+       01  WK-AFTER-TAB.
+           05  WK-AFTER-ENTRY         OCCURS 5.
+               10  WK-AFTER-KEY       PIC X(10).
+       01  WK-I                PIC 9(02).
+       01  WK-SORT-EOF-SW      PIC X      VALUE "N".
+           88  SORT-RETURN-EOF             VALUE "Y".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-70)".
+      *
+      *ケース1.半角英字と全角（マルチバイト）文字列が混在したキーを
+      *        ASCENDING KEYで整列すると、バイト値の小さい順（半角英
+      *        大文字=0x41〜は全角文字の先頭バイトより必ず小さい）に
+      *        並ぶことを確認する。
+            MOVE "P-010-01"           TO CASE-ID.
+            SORT SORT-WORK-FILE
+                 ASCENDING KEY SORT-KEY
+                 INPUT PROCEDURE IS S01-RELEASE-MIXED
+                 OUTPUT PROCEDURE IS S02-RETURN-ALL.
+            IF WK-AFTER-KEY(1) = "B         "   AND
+               WK-AFTER-KEY(2) = "C         "   AND
+               WK-AFTER-KEY(3) = "あ        "   AND
+               WK-AFTER-KEY(4) = "い        "   AND
+               WK-AFTER-KEY(5) = "う        "
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: "
+                                             WK-AFTER-KEY(1) "/"
+                                             WK-AFTER-KEY(2) "/"
+                                             WK-AFTER-KEY(3) "/"
+                                             WK-AFTER-KEY(4) "/"
+                                             WK-AFTER-KEY(5)
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.同じ混在キーをDESCENDING KEYで整列すると、ケース1と
+      *        ちょうど逆順になることを確認する。
+            MOVE "P-010-02"           TO CASE-ID.
+            SORT SORT-WORK-FILE
+                 DESCENDING KEY SORT-KEY
+                 INPUT PROCEDURE IS S01-RELEASE-MIXED
+                 OUTPUT PROCEDURE IS S02-RETURN-ALL.
+            IF WK-AFTER-KEY(1) = "う        "   AND
+               WK-AFTER-KEY(2) = "い        "   AND
+               WK-AFTER-KEY(3) = "あ        "   AND
+               WK-AFTER-KEY(4) = "C         "   AND
+               WK-AFTER-KEY(5) = "B         "
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: "
+                                             WK-AFTER-KEY(1) "/"
+                                             WK-AFTER-KEY(2) "/"
+                                             WK-AFTER-KEY(3) "/"
+                                             WK-AFTER-KEY(4) "/"
+                                             WK-AFTER-KEY(5)
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.「ア」（カタカナ）と「あ」「ん」（ひらがな）は読み
+      *        （発音）としては同系統の音を含むが、文字集合上は別の
+      *        領域に割り当てられている。SORT文は読みを解釈せず単純
+      *        にバイト値で比較するため、発音の近さに関係なく、ひら
+      *        がな２文字が先に来て「ア」が最後になることを確認する。
+            MOVE "P-010-03"           TO CASE-ID.
+            SORT SORT-WORK-FILE
+                 ASCENDING KEY SORT-KEY
+                 INPUT PROCEDURE IS S03-RELEASE-KANA
+                 OUTPUT PROCEDURE IS S02-RETURN-ALL.
+            IF WK-AFTER-KEY(1) = "あ        "   AND
+               WK-AFTER-KEY(2) = "ん        "   AND
+               WK-AFTER-KEY(3) = "ア        "
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: "
+                                             WK-AFTER-KEY(1) "/"
+                                             WK-AFTER-KEY(2) "/"
+                                             WK-AFTER-KEY(3)
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-70)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       S01-RELEASE-MIXED.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "C"                  TO SORT-KEY.
+            MOVE 1                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "あ"                 TO SORT-KEY.
+            MOVE 2                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "う"                 TO SORT-KEY.
+            MOVE 3                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "B"                  TO SORT-KEY.
+            MOVE 4                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "い"                 TO SORT-KEY.
+            MOVE 5                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+      *
+       S03-RELEASE-KANA.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "ア"                 TO SORT-KEY.
+            MOVE 1                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "あ"                 TO SORT-KEY.
+            MOVE 2                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+            MOVE SPACES               TO SORT-REC.
+            MOVE "ん"                 TO SORT-KEY.
+            MOVE 3                    TO SORT-SEQ.
+            RELEASE SORT-REC.
+      *
+       S02-RETURN-ALL.
+            MOVE "N"                  TO WK-SORT-EOF-SW.
+            PERFORM S02-1-RETURN-ONE  VARYING WK-I FROM 1 BY 1
+                                      UNTIL WK-I > 5
+                                      OR SORT-RETURN-EOF.
+      *
+       S02-1-RETURN-ONE.
+            RETURN SORT-WORK-FILE
+                AT END               SET SORT-RETURN-EOF TO TRUE
+            END-RETURN.
+            IF NOT SORT-RETURN-EOF
+                MOVE SORT-KEY         TO WK-AFTER-KEY(WK-I)
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
