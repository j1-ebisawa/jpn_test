@@ -20,14 +20,21 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  OVER-SW            PIC 9.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-6B-4.RES".
+       COPY RESLOG.
        01  W-PTR    PIC 999.
        01  W-INTO   PIC N(10).
        01  W-INTO-2 PIC N(20).
@@ -45,6 +52,7 @@
        MAIN                  SECTION.
        P-010. 
       * �P�[�X1.�����ҏW�^�C�v�Ɛ������ڃ^�C�v�̏ꍇ�ŁA
+            PERFORM 9800-OPEN-RESULT.
            MOVE 12345 TO N-01.
            MOVE 5 TO N-02.
            MOVE 34 TO N-03.
@@ -87,6 +95,9 @@
            DISPLAY N-04.
       ****
            
-           *>ACCEPT OMIT-WK.
+           PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
            GOBACK
            .
+      ******************************************************************
+       COPY RESPRC.
