@@ -16,13 +16,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(20).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-27.RES".
+       COPY RESLOG.
        01  A        PIC 
           X/X/X/X/XBX/X/X/X/XBX/X/X/X/XB.
        01  B        PIC
@@ -40,14 +47,17 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "QA-27 test start".
       *�P�[�X1:
             MOVE "PIC X string <= 30"  TO CASE-ID.
             MOVE "123451234512345" TO A
             IF A = ALL "1/2/3/4/5 "
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "A=" A
             END-IF.
       *�P�[�X2:
@@ -55,8 +65,10 @@
             MOVE "�P�Q�R�S�T�P�Q�R�S�T�P�Q�R�S�T" TO B
             IF B = ALL "�P�^�Q�^�R�^�S�^�T�@"
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "B=" B
             END-IF.
       *�P�[�X3:
@@ -64,8 +76,10 @@
             MOVE "1234512345123451234512345" TO C
             IF C = ALL "1/2/3/4/5 "
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "C=" C
             END-IF.
       *�P�[�X4:
@@ -74,8 +88,10 @@
                                       TO D
             IF D = ALL "�P�^�Q�^�R�^�S�^�T�@"
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "D=" D
             END-IF.
       *     
@@ -84,8 +100,10 @@
             MOVE ALL "12345" TO A
             IF A = ALL "1/2/3/4/5 "
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "A=" A
             END-IF.
       *�P�[�X6:
@@ -93,12 +111,17 @@
             MOVE ALL "�P�Q�R�S�T" TO B
             IF B = ALL "�P�^�Q�^�R�^�S�^�T�@"
                DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE
                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                display "B=" B
             END-IF.
             DISPLAY "QA-27 test end".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
