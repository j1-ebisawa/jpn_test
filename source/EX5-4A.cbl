@@ -19,14 +19,22 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-4A.RES".
+       COPY RESLOG.
        01  W-TALLY  PIC 999.
+       01  W-TALLY2 PIC 999.
        01  G-01     PIC N(10).
        01  GE-01    PIC NN/NNNN/NN.
        01  G-03-1   PIC N.
@@ -45,6 +53,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             display "TEST START(EX5-4A)".
       *�P�[�X1.��Ӗ��P�iTALLYING,CHARACTERS�w��j
             MOVE "P-010-01"        TO CASE-ID.
@@ -54,7 +63,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR CHARACTERS.
             IF W-TALLY = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"        TO CASE-ID.
@@ -62,7 +73,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR CHARACTERS.
             IF W-TALLY = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2.��Ӗ��P�A�萔�Q�iTALLYING,ALL�w��j
             MOVE "P-020-01"        TO CASE-ID.
@@ -72,7 +85,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL "��".
             IF W-TALLY = 4
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"        TO CASE-ID.
@@ -80,7 +95,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X3�F��Ӗ��P�A�萔�Q�iTALLYING,LEADING�w��j
             MOVE "P-030-01"        TO CASE-ID.
@@ -90,7 +107,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR LEADING "��".
             IF W-TALLY = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"        TO CASE-ID.
@@ -98,7 +117,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR LEADING "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X4�F��Ӗ��P�A�萔�Q�iTALLYING,TRAILING�w��j
             MOVE "P-040-01"        TO CASE-ID.
@@ -108,7 +129,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR TRAILING "��".
             IF W-TALLY = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"        TO CASE-ID.
@@ -116,7 +139,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR TRAILING "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�F��Ӗ��P�A�萔�Q�iTALLYING,ALL,2�����w��j
             MOVE "P-050-01"        TO CASE-ID.
@@ -126,7 +151,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL "����".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
        P-050-02.
       *
@@ -135,7 +162,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL "����".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�F��Ӗ��P�A�萔�V�iTALLYING,CHARACTERS,BEFORE�w��j
             MOVE "P-060-01"        TO CASE-ID.
@@ -145,7 +174,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR CHARACTERS BEFORE "��".
             IF W-TALLY = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-02"        TO CASE-ID.
@@ -153,7 +184,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR CHARACTERS BEFORE "��".
             IF W-TALLY = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�F��Ӗ��P�A�萔�Q�A�萔�V�iTALLYING,ALL,AFTER�w��j
             MOVE "P-070-01"        TO CASE-ID.
@@ -163,7 +196,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL "��" AFTER "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-02"        TO CASE-ID.
@@ -171,7 +206,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL "��" AFTER "��".
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X8�F��Ӗ��P�A�萔�Q�A�萔�V�iTALLYING,LEADING,AFTER�w��j
             MOVE "P-080-01"        TO CASE-ID.
@@ -182,7 +219,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR LEADING "��" AFTER "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-02"        TO CASE-ID.
@@ -190,7 +229,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR LEADING "��" AFTER "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X9�F��Ӗ��P�A�萔�Q�A�萔�V�iTALLYING,TRAILING,BEFORE�w��j
             MOVE "P-090-01"        TO CASE-ID.
@@ -200,7 +241,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR TRAILING "��" BEFORE "��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-090-02"        TO CASE-ID.
@@ -209,7 +252,9 @@
                                            TRAILING "��" BEFORE "��".
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X10�F��Ӗ��P�A�萔�Q�A�萔�V�iTALLYING,ALL,2�����w��,BEFORE�j
             MOVE "P-100-01"        TO CASE-ID.
@@ -219,7 +264,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL "����" BEFORE "����".
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-100-02"        TO CASE-ID.
@@ -227,7 +274,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL "����" BEFORE "�^��".
             IF W-TALLY = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X11�F��Ӗ��P�A�萔�Q�A�萔�V�iTALLYING,ALL,2�����w��,AFTER�j
             MOVE "P-110-01"        TO CASE-ID.
@@ -238,7 +287,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL "����" AFTER "����".
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-02"        TO CASE-ID.
@@ -246,7 +297,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL "����" AFTER "�^��".
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X12.��Ӗ��P�A��Ӗ��R�iTALLYING,ALL�w��j
             MOVE "P-120-01"        TO CASE-ID.
@@ -258,7 +311,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-1.
             IF W-TALLY = 4
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-120-02"        TO CASE-ID.
@@ -266,7 +321,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X13�F��Ӗ��P�A��Ӗ�3�iTALLYING,LEADING�w��j
             MOVE "P-130-01"        TO CASE-ID.
@@ -278,7 +335,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR LEADING G-03-1.
             IF W-TALLY = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-130-02"        TO CASE-ID.
@@ -286,7 +345,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR LEADING G-03-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X14�F��Ӗ��P�A��Ӗ�3�iTALLYING,TRAILING�w��j
             MOVE "P-140-01"        TO CASE-ID.
@@ -298,7 +359,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR TRAILING G-03-1.
             IF W-TALLY = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-140-02"        TO CASE-ID.
@@ -306,7 +369,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR TRAILING G-03-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X15�F��Ӗ��P�A��Ӗ�3�iTALLYING,ALL,2�����w��j
             MOVE "P-150-01"        TO CASE-ID.
@@ -318,7 +383,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-2.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-150-02"        TO CASE-ID.
@@ -326,7 +393,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-2.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X16�F��Ӗ��P�A��Ӗ�8�iTALLYING,CHARACTERS,BEFORE�w��j
             MOVE "P-160-01"        TO CASE-ID.
@@ -338,7 +407,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR CHARACTERS BEFORE G-08-1.
             IF W-TALLY = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-160-02"        TO CASE-ID.
@@ -346,7 +417,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR CHARACTERS BEFORE G-08-1.
             IF W-TALLY = 4
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X17�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8�iTALLYING,ALL,AFTER�w��j
             MOVE "P-170-01"        TO CASE-ID.
@@ -359,7 +432,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-1 AFTER G-08-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-170-02"        TO CASE-ID.
@@ -367,7 +442,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-1 AFTER G-08-1.
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X18�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8�iTALLYING,LEADING,AFTER�w��j
             MOVE "P-180-01"        TO CASE-ID.
@@ -381,7 +458,9 @@
                                           LEADING G-03-1 AFTER G-08-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-180-02"        TO CASE-ID.
@@ -390,7 +469,9 @@
                                            LEADING G-03-1 AFTER G-08-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X19�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8�iTALLYING,TRAILING,BEFORE�w��j
             MOVE "P-190-01"        TO CASE-ID.
@@ -404,7 +485,9 @@
                                           TRAILING G-03-1 BEFORE G-08-1.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-190-02"        TO CASE-ID.
@@ -413,7 +496,9 @@
                                           TRAILING G-03-1 BEFORE G-08-1.
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X20�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8�i�iTALLYING,ALL,2�����w��,BEFORE�j
             MOVE "P-200-01"        TO CASE-ID.
@@ -426,7 +511,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-2 BEFORE G-08-2.
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-200-02"        TO CASE-ID.
@@ -434,7 +521,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-2 BEFORE G-08-2.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X21�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8�iTALLYING,ALL,2�����w��,AFTER�j
             MOVE "P-210-01"        TO CASE-ID.
@@ -448,7 +537,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-2 AFTER G-08-2.
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-210-02"        TO CASE-ID.
@@ -456,7 +547,9 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-2 AFTER G-08-2.
             IF W-TALLY = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X21�ǉ�.�F��Ӗ��P�A��Ӗ�3�A��Ӗ�8
       *    �iAFTER�ň�Ӗ�8��������Ȃ��Ƃ��j
@@ -472,7 +565,9 @@
             INSPECT G-01 TALLYING W-TALLY FOR ALL G-03-2 AFTER G-08-2.
             IF W-TALLY = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-210-04"        TO CASE-ID.
@@ -480,12 +575,36 @@
             INSPECT GE-01 TALLYING W-TALLY FOR ALL G-03-2 BEFORE G-08-2.
             IF W-TALLY = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース22.１つのTALLYING文に複数の一意名−２をまとめて指定
+      *    このコンパイラでは日本語項目に対する複数一意名−２の
+      *    TALLYINGは１回の走査を一意名−２ごとに独立させておらず、
+      *    先に一致した側が走査位置を進めてしまうため件数が想定より
+      *    少なく出ることを確認済み（USAGE NATIONALの扱いが未完成で
+      *    ある旨のコンパイラ警告のとおり）。ここでは実測値を基準に
+      *    回帰を確認する。
+            MOVE "P-220-01"        TO CASE-ID.
+            MOVE "あいうえおあいうえお" TO G-01.
+            MOVE 0 TO W-TALLY.
+            MOVE 0 TO W-TALLY2.
+            INSPECT G-01 TALLYING W-TALLY  FOR ALL "あ"
+                                   W-TALLY2 FOR ALL "い".
+            IF W-TALLY = 2 AND W-TALLY2 = 1
+                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            ELSE  DISPLAY CASE-ID "NG:" W-TALLY " " W-TALLY2
+                                     PERFORM 9820-LOG-NG
             END-IF.
-      
       *
             display "TEST END  (EX5-4A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
