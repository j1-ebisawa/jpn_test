@@ -14,13 +14,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-39.RES".
+       COPY RESLOG.
       *
        01  G-01               PIC N(10).
        01  X-01               PIC X(10).
@@ -30,6 +37,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "QA-39 test start".
       *  INSPECT G-01 REPLACING CHARACTERS BY "�`".
       *
@@ -38,7 +46,9 @@
             INSPECT G-01 REPLACING CHARACTERS BY "��".
             IF G-01 = ALL "��"   
                              DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE          DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA39-02"        TO CASE-ID.
@@ -46,7 +56,9 @@
             INSPECT G-01 REPLACING CHARACTERS BY "���P".
             IF G-01 = ALL "���P"
                               DISPLAY CASE-ID "NG1:" G-01
+                                     PERFORM 9820-LOG-NG
                ELSE           DISPLAY CASE-ID "NG2:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA39-03"        TO CASE-ID.
@@ -54,7 +66,9 @@
             INSPECT X-01 REPLACING CHARACTERS BY "*".
             IF X-01 = ALL "*"
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA39-04"        TO CASE-ID.
@@ -62,7 +76,9 @@
             INSPECT X-01 REPLACING CHARACTERS BY "*1".
             IF X-01 = ALL "*1"
                               DISPLAY CASE-ID "NG1:" X-01
+                                     PERFORM 9820-LOG-NG
                ELSE           DISPLAY CASE-ID "NG2:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA39-05"        TO CASE-ID.
@@ -70,7 +86,9 @@
             INSPECT X-01 REPLACING ALL "�" BY "*".
             IF X-01 = "*���������"
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *     
             MOVE "QA39-06"        TO CASE-ID.
@@ -78,11 +96,16 @@
             INSPECT X-01 REPLACING ALL "�" BY "*1".
             IF X-01 = "*1��������"
                               DISPLAY CASE-ID "NG1:" X-01
+                                     PERFORM 9820-LOG-NG
                ELSE           DISPLAY CASE-ID "NG2:" X-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "QA-39 test end".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
