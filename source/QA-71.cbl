@@ -0,0 +1,121 @@
+      ******************************************************************
+      *    テストケース：QA-71
+      *    プログラム名：日本語化テスト （CALL境界でのPIC N受け渡し）
+      *    処理概要　　：サブプログラムQA-71SをCALLし、LINKAGE SECTION
+      *                  越しのPIC N項目の受け渡しがBY REFERENCE /
+      *                  BY CONTENTの別でどう違うか、また呼び出し元の
+      *                  項目長がLINKAGE側より大きい（参照変更で一部
+      *                  だけ窓を渡す）場合に窓の外側が書き換わらない
+      *                  ことを確認する。
+      *  --------------------------------------------------------------
+      *   テストケース:１ BY REFERENCEでの全角項目の受け渡し
+      *   テストケース:２ 参照変更で渡した窓の外側が保護されること
+      *   テストケース:３ BY CONTENTでは呼び出し元の項目が変化しない
+      *   テストケース:４ BY REFERENCEなら同じ項目が変化する（対比）
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-71.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-05.
+       DATE-COMPILED.        2011-09-05.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-71.RES".
+       COPY RESLOG.
+      *
+       01  G-WIDE             PIC N(05)  VALUE SPACES.
+       01  G-OVERSIZE-DAT.
+           05  G-OVERSIZE     PIC N(10)  VALUE ALL "ん".
+       01  G-CONTENT-COPY     PIC N(05)  VALUE "われわれ　".
+       01  G-DUMMY-NARROW     PIC N(03)  VALUE SPACES.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-71)".
+      *
+      *ケース1.BY REFERENCEで渡したPIC N(05)の項目に、サブプログラム
+      *        側のMOVEが反映され、末尾の文字まで正しく届くことを
+      *        確認する。
+            MOVE "P-010-01"           TO CASE-ID.
+            CALL "QA-71S"  USING BY REFERENCE G-WIDE
+                                 BY REFERENCE G-OVERSIZE(1:3)
+            END-CALL.
+            IF G-WIDE = "あいうえお"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " G-WIDE
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース2.実引数には全角10文字のG-OVERSIZEの先頭3文字だけを参照
+      *        変更（G-OVERSIZE(1:3)）で渡した。サブプログラムの
+      *        LINKACE側はPIC N(03)なので、書き換わるのはその3文字
+      *        分の窓だけであり、4文字目以降は呼び出し前のまま
+      *        （全て「ん」）であることを確認する。
+            MOVE "P-010-02"           TO CASE-ID.
+            IF G-OVERSIZE(1:3) = "かきく"          AND
+               G-OVERSIZE(4:7) = "んんんんんんん"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: " G-OVERSIZE
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース3.BY CONTENTで渡すと、サブプログラムはその場限りの
+      *        コピーへMOVEするだけなので、呼び出し元の項目は
+      *        呼び出し前の内容のまま変化しないことを確認する。
+            MOVE "P-010-03"           TO CASE-ID.
+            CALL "QA-71S"  USING BY CONTENT   G-CONTENT-COPY
+                                 BY REFERENCE G-DUMMY-NARROW
+            END-CALL.
+            IF G-CONTENT-COPY = "われわれ　"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: "
+                                             G-CONTENT-COPY
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *ケース4.ケース3と同じ項目を今度はBY REFERENCEで渡すと、対比
+      *        としてちゃんと書き換わることを確認する。
+            MOVE "P-010-04"           TO CASE-ID.
+            CALL "QA-71S"  USING BY REFERENCE G-CONTENT-COPY
+                                 BY REFERENCE G-DUMMY-NARROW
+            END-CALL.
+            IF G-CONTENT-COPY = "あいうえお"
+                                     DISPLAY CASE-ID "OK"
+                                           PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: "
+                                             G-CONTENT-COPY
+                                           PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-71)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
