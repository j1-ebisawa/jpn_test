@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-1-2B.RES".
+       COPY RESLOG.
        01  W-G.
       *�P�[�X1�F���{��{���{��萔1��
            05  A-01           PIC N(5).
@@ -113,18 +120,23 @@
       ******************************************************************
        MAIN                  SECTION.
        P-020. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-1-2B)".
       *�P�[�X20�F(�G���[�j���{��{�����萔
       *      �R���p�C�����G���[�A�Ȃ�OK
             MOVE "P-200-01"        TO CASE-ID.
             MOVE "�U"         TO A-20.
             IF C-20-1                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-200-02"        TO CASE-ID.
             MOVE "�`"         TO A-03.
             IF C-20-2                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
       *�P�[�X21�F(�G���[�j���{��ҏW�{�����萔
@@ -132,16 +144,23 @@
             MOVE "P-210-01"        TO CASE-ID.
             MOVE "�U"         TO A-20.
             IF C-21-1                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
             MOVE "P-210-02"        TO CASE-ID.
             MOVE "�`"         TO A-03.
             IF C-21-2                DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             DISPLAY "TEST END    (EX5-1-2B)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
