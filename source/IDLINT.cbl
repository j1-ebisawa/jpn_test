@@ -0,0 +1,219 @@
+      ******************************************************************
+      *    テストケース：IDLINT
+      *    プログラム名：日本語識別子命名規約チェッカ
+      *    処理概要　　：DATA/PROCEDURE DIVISIONの識別子のうち非ASCII
+      *                  バイトを含むものを検出し、EX3-5A/B/Cを種として
+      *                  集めた「既知の良い形」一覧と突き合わせて判定する。
+      *  --------------------------------------------------------------
+      *   このプログラム自体は判定対象ではなく、他プログラムのソースを
+      *   読み込んで走査する側のユーティリティである。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           IDLINT.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-11-15.
+       DATE-COMPILED.        2011-11-15.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT SRC-FILE            ASSIGN TO DYNAMIC
+                                        WK-SRC-FILE-NAME
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  SRC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SRC-REC            PIC X(80).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "IDLINT.RES".
+       COPY RESLOG.
+      *
+       01  WK-SRC-FILE-NAME   PIC X(12).
+      *
+      *    走査対象ソース一覧。EX3-5A/B/Cは日本語識別子を実際に
+      *    使っている「種」プログラムそのものであり、ここで走査
+      *    することで自分自身が持つ識別子の形を許可リストの根拠と
+      *    して確認できる。対象を増やしたいときはこの表に１行足す
+      *    だけでよい。
+       01  WK-SCAN-FILE-DEF.
+           05  FILLER   PIC X(12)  VALUE "EX3-5A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-5B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-5C.cbl".
+       01  WK-SCAN-FILE-TAB  REDEFINES WK-SCAN-FILE-DEF.
+           05  WK-SCAN-FILE-NAME  PIC X(12)  OCCURS 3 TIMES
+                                              INDEXED BY IDX-FILE.
+       01  WK-SCAN-FILE-COUNT  PIC 9(03)  COMP  VALUE 3.
+      *
+      *    許可リスト。EX3-5A/B/Cが実際に宣言している非ASCII識別子の
+      *    形をそのまま種として集めたもの。新しい形の識別子が現れた
+      *    ときはNGとして報告され、レビューのうえ問題なければここに
+      *    行を追加する。
+       01  WK-ALLOW-LIST-DEF.
+           05  FILLER   PIC X(30)  VALUE
+               "�f�[�^���P".
+           05  FILLER   PIC X(30)  VALUE
+               "�f�[�^��-abc".
+           05  FILLER   PIC X(30)  VALUE
+               "�����`�a�b".
+       01  WK-ALLOW-LIST  REDEFINES WK-ALLOW-LIST-DEF.
+           05  WK-ALLOW-ENTRY  PIC X(30)  OCCURS 3 TIMES
+                                           INDEXED BY IDX-ALLOW.
+       01  WK-ALLOW-COUNT   PIC 9(03)  COMP  VALUE 3.
+      *
+       01  WK-EOF-SW          PIC X       VALUE "N".
+           88  WK-EOF                     VALUE "Y".
+       01  WK-LINE-NO         PIC 9(05).
+       01  WK-LEVEL-CHK       PIC X(02).
+       01  WK-GAP-CHK         PIC X(02).
+       01  WK-IDENT           PIC X(30).
+       01  WK-HAS-HIGH-SW     PIC X       VALUE "N".
+           88  WK-HAS-HIGH                VALUE "Y".
+       01  WK-MATCH-SW        PIC X       VALUE "N".
+           88  WK-MATCH                   VALUE "Y".
+       01  WK-HAS-SPACE-SW    PIC X       VALUE "N".
+           88  WK-HAS-SPACE               VALUE "Y".
+       01  WK-SCAN-IDX        PIC 9(03)  COMP.
+       01  WK-TRIM-LEN        PIC 9(03)  COMP.
+       01  WK-TOTAL-CT        PIC 9(05)  VALUE ZERO.
+       01  WK-NG-CT           PIC 9(05)  VALUE ZERO.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (IDLINT)".
+            PERFORM P-020-SCAN-FILE
+               VARYING IDX-FILE FROM 1 BY 1
+                  UNTIL IDX-FILE > WK-SCAN-FILE-COUNT.
+            DISPLAY "TEST END   (IDLINT) TOTAL=" WK-TOTAL-CT
+                    " NG=" WK-NG-CT.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-SCAN-FILE.
+            MOVE WK-SCAN-FILE-NAME(IDX-FILE)  TO WK-SRC-FILE-NAME.
+            MOVE "N"                          TO WK-EOF-SW.
+            MOVE ZERO                         TO WK-LINE-NO.
+            OPEN INPUT SRC-FILE.
+            PERFORM P-030-READ-LINE UNTIL WK-EOF.
+            CLOSE SRC-FILE.
+      *
+       P-030-READ-LINE.
+            READ SRC-FILE
+                AT END        SET WK-EOF          TO TRUE
+                NOT AT END    ADD 1               TO WK-LINE-NO
+                              PERFORM P-040-CHECK-LINE
+            END-READ.
+      *
+      *    DATA DIVISIONのレベル番号項目(桁8-9が数字、桁10-11が空白)
+      *    ならP-050で識別子を取り出す。そうでなく、コメント行でも
+      *    なければ、単語一つだけで終止符を打つ段落名の行かどうかを
+      *    P-045で確かめる。
+       P-040-CHECK-LINE.
+            MOVE SRC-REC(8:2)                 TO WK-LEVEL-CHK.
+            MOVE SRC-REC(10:2)                TO WK-GAP-CHK.
+            IF WK-LEVEL-CHK IS NUMERIC AND WK-GAP-CHK = SPACES
+                PERFORM P-050-EXTRACT-IDENT
+            ELSE
+                IF SRC-REC(7:1) NOT = "*"
+                    PERFORM P-045-CHECK-PARA-NAME
+                END-IF
+            END-IF.
+      *
+       P-045-CHECK-PARA-NAME.
+            MOVE ZERO                         TO WK-TRIM-LEN.
+            PERFORM P-046-FIND-TRIM-LEN
+               VARYING WK-SCAN-IDX FROM 80 BY -1
+                  UNTIL WK-SCAN-IDX < 8
+                     OR WK-TRIM-LEN NOT = ZERO.
+            IF WK-TRIM-LEN > 8 AND SRC-REC(WK-TRIM-LEN:1) = "."
+                MOVE "N"                      TO WK-HAS-SPACE-SW
+                PERFORM P-047-CHECK-SPACE
+                   VARYING WK-SCAN-IDX FROM 8 BY 1
+                      UNTIL WK-SCAN-IDX > WK-TRIM-LEN - 1
+                IF NOT WK-HAS-SPACE
+                    MOVE SPACES               TO WK-IDENT
+                    MOVE SRC-REC(8:WK-TRIM-LEN - 8) TO WK-IDENT
+                    IF WK-IDENT NOT = SPACES
+                        PERFORM P-060-CHECK-IDENT
+                    END-IF
+                END-IF
+            END-IF.
+      *
+       P-046-FIND-TRIM-LEN.
+            IF SRC-REC(WK-SCAN-IDX:1) NOT = SPACE
+                MOVE WK-SCAN-IDX               TO WK-TRIM-LEN
+            END-IF.
+      *
+       P-047-CHECK-SPACE.
+            IF SRC-REC(WK-SCAN-IDX:1) = SPACE
+                SET WK-HAS-SPACE               TO TRUE
+            END-IF.
+      *
+       P-050-EXTRACT-IDENT.
+            MOVE SPACES                       TO WK-IDENT.
+            UNSTRING SRC-REC(12:60) DELIMITED BY "  "
+                     INTO WK-IDENT.
+            IF WK-IDENT NOT = SPACES
+                PERFORM P-060-CHECK-IDENT
+            END-IF.
+      *
+       P-060-CHECK-IDENT.
+            MOVE "N"                          TO WK-HAS-HIGH-SW.
+            PERFORM P-070-SCAN-BYTES
+               VARYING WK-SCAN-IDX FROM 1 BY 1
+                  UNTIL WK-SCAN-IDX > 30.
+            IF WK-HAS-HIGH
+                PERFORM P-080-REPORT-IDENT
+            END-IF.
+      *
+       P-070-SCAN-BYTES.
+            IF WK-IDENT(WK-SCAN-IDX:1) > X"7F"
+                SET WK-HAS-HIGH                TO TRUE
+            END-IF.
+      *
+       P-080-REPORT-IDENT.
+            ADD 1                             TO WK-TOTAL-CT.
+            MOVE SPACES                       TO CASE-ID.
+            STRING WK-SCAN-FILE-NAME(IDX-FILE) DELIMITED BY SPACE
+                   ":"                         DELIMITED BY SIZE
+                   WK-LINE-NO                  DELIMITED BY SIZE
+                              INTO CASE-ID.
+            MOVE "N"                          TO WK-MATCH-SW.
+            PERFORM P-090-CHECK-ALLOW
+               VARYING IDX-ALLOW FROM 1 BY 1
+                  UNTIL IDX-ALLOW > WK-ALLOW-COUNT
+                     OR WK-MATCH.
+            IF WK-MATCH
+                                    DISPLAY CASE-ID "OK"
+                                 PERFORM 9810-LOG-OK
+            ELSE
+                ADD 1                         TO WK-NG-CT
+                                    DISPLAY CASE-ID "NG:" WK-IDENT
+                                 PERFORM 9820-LOG-NG
+            END-IF.
+      *
+       P-090-CHECK-ALLOW.
+            IF WK-IDENT = WK-ALLOW-ENTRY(IDX-ALLOW)
+                SET WK-MATCH                   TO TRUE
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
+
