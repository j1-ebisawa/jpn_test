@@ -0,0 +1,265 @@
+      ******************************************************************
+      *    テストケース：DDXREF
+      *    プログラム名：日本語化テスト PIC N/PIC G データ項目
+      *                  クロスリファレンス表作成ユーティリティ
+      *    処理概要　　：一式のソースを走査し、PIC N/PIC Gで宣言された
+      *                  項目をプログラム名・行番号・項目名・PIC句付き
+      *                  でDDXREF.TXTへ書き出す。既にPIC N/PIC Gを持つと
+      *                  分かっている各ソースについて、1件も検出でき
+      *                  なければ走査ロジックの欠陥としてNGを報告する。
+      *  --------------------------------------------------------------
+      *   このプログラム自体は判定対象ではなく、他プログラムのソースを
+      *   読み込んで走査する側のユーティリティである(IDLINTと同じ型)。
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           DDXREF.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-11-22.
+       DATE-COMPILED.        2011-11-22.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT SRC-FILE            ASSIGN TO DYNAMIC
+                                        WK-SRC-FILE-NAME
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DICT-FILE           ASSIGN TO "DDXREF.TXT"
+                                        ORGANIZATION IS LINE SEQUENTIAL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  SRC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SRC-REC            PIC X(80).
+       FD  DICT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DICT-REC.
+           05  DICT-FILE-NAME     PIC X(12).
+           05  FILLER             PIC X(02).
+           05  DICT-LINE-NO       PIC 9(05).
+           05  FILLER             PIC X(02).
+           05  DICT-IDENT         PIC X(30).
+           05  FILLER             PIC X(02).
+           05  DICT-PIC-TYPE      PIC X(01).
+           05  FILLER             PIC X(02).
+           05  DICT-PIC-TEXT      PIC X(20).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "DDXREF.RES".
+       COPY RESLOG.
+      *
+       01  WK-SRC-FILE-NAME   PIC X(12).
+      *
+      *    走査対象ソース一覧。PIC N/PIC Gのどちらか一方でも宣言して
+      *    いることが既に分かっている本数分だけ並べてある。対象を
+      *    増やしたいときはこの表に１行足すだけでよい。
+       01  WK-SCAN-FILE-DEF.
+           05  FILLER   PIC X(12)  VALUE "EX3-3-6A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-4.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-5A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-5B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX3-5C.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-1A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-2A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-2B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-3A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-4A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-4B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX4-4C.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-1B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-1C.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-1D.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-1E.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-1G.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-2A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-1-2B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-2.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-3.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4-2.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4-3.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4C.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-4D.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-5A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-5B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-5C.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-5D.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-5F.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6A.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6B-1.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6B-2.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6B-3.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6B-4.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-6B.cbl".
+           05  FILLER   PIC X(12)  VALUE "EX5-7A.cbl".
+           05  FILLER   PIC X(12)  VALUE "IF_TEST.cbl".
+           05  FILLER   PIC X(12)  VALUE "Jpn_01.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-24.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-35.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-39.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-41.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-62.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-98.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-98B.cbl".
+           05  FILLER   PIC X(12)  VALUE "QA-FILE.cbl".
+       01  WK-SCAN-FILE-TAB  REDEFINES WK-SCAN-FILE-DEF.
+           05  WK-SCAN-FILE-NAME  PIC X(12)  OCCURS 49 TIMES
+                                              INDEXED BY IDX-FILE.
+       01  WK-SCAN-FILE-COUNT  PIC 9(03)  COMP  VALUE 49.
+      *
+       01  WK-EOF-SW          PIC X       VALUE "N".
+           88  WK-EOF                     VALUE "Y".
+       01  WK-LINE-NO         PIC 9(05).
+       01  WK-LEVEL-CHK       PIC X(02).
+       01  WK-IDENT           PIC X(30).
+       01  WK-SCAN-COL        PIC 9(03)  COMP.
+       01  WK-SEARCH-START    PIC 9(03)  COMP.
+       01  WK-SEARCH-RESULT   PIC 9(03)  COMP.
+       01  WK-LEVEL-COL       PIC 9(03)  COMP.
+       01  WK-IDENT-COL       PIC 9(03)  COMP.
+       01  WK-IDENT-LEN       PIC 9(03)  COMP.
+       01  WK-PICN-CNT        PIC 9(03)  COMP.
+       01  WK-PICG-CNT        PIC 9(03)  COMP.
+       01  WK-PIC-REMAIN      PIC X(80).
+       01  WK-PIC-DISCARD     PIC X(80).
+       01  WK-FILE-FIELD-CT   PIC 9(05).
+       01  WK-TOTAL-CT        PIC 9(05)  VALUE ZERO.
+       01  WK-NG-CT           PIC 9(05)  VALUE ZERO.
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            OPEN OUTPUT DICT-FILE.
+            DISPLAY "TEST START (DDXREF)".
+            PERFORM P-020-SCAN-FILE
+               VARYING IDX-FILE FROM 1 BY 1
+                  UNTIL IDX-FILE > WK-SCAN-FILE-COUNT.
+            CLOSE DICT-FILE.
+            DISPLAY "TEST END   (DDXREF) FIELDS=" WK-TOTAL-CT
+                    " NG=" WK-NG-CT.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-SCAN-FILE.
+            MOVE WK-SCAN-FILE-NAME(IDX-FILE)  TO WK-SRC-FILE-NAME.
+            MOVE "N"                          TO WK-EOF-SW.
+            MOVE ZERO                         TO WK-LINE-NO.
+            MOVE ZERO                         TO WK-FILE-FIELD-CT.
+            OPEN INPUT SRC-FILE.
+            PERFORM P-030-READ-LINE UNTIL WK-EOF.
+            CLOSE SRC-FILE.
+            PERFORM P-095-REPORT-FILE.
+      *
+       P-030-READ-LINE.
+            READ SRC-FILE
+                AT END        SET WK-EOF          TO TRUE
+                NOT AT END    ADD 1               TO WK-LINE-NO
+                              PERFORM P-040-CHECK-LINE
+            END-READ.
+      *
+      *    レベル番号の桁位置は項目の入れ子の深さにより変わるため、
+      *    桁8以降で最初に現れる非空白位置を探し、そこをレベル番号の
+      *    先頭桁とみなす(IDLINTは01レベル固定の桁8しか見ないが、
+      *    PIC N/PIC Gは大半がグループ配下の05/10レベルにあるため
+      *    桁を固定できない)。コメント行(桁7が"*")は対象外とする。
+       P-040-CHECK-LINE.
+            IF SRC-REC(7:1) NOT = "*"
+                MOVE 8                        TO WK-SEARCH-START
+                PERFORM P-036-FIND-NONBLANK
+                MOVE WK-SEARCH-RESULT         TO WK-LEVEL-COL
+                IF WK-LEVEL-COL > 0 AND WK-LEVEL-COL < 70
+                    MOVE SRC-REC(WK-LEVEL-COL:2)  TO WK-LEVEL-CHK
+                    IF WK-LEVEL-CHK IS NUMERIC
+                       AND SRC-REC(WK-LEVEL-COL + 2:1) = SPACE
+                        MOVE ZERO                 TO WK-PICN-CNT
+                                                      WK-PICG-CNT
+                        INSPECT SRC-REC TALLYING WK-PICN-CNT
+                                FOR ALL "PIC N"
+                        INSPECT SRC-REC TALLYING WK-PICG-CNT
+                                FOR ALL "PIC G"
+                        IF WK-PICN-CNT > 0 OR WK-PICG-CNT > 0
+                            PERFORM P-050-EXTRACT-IDENT
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+      *
+       P-036-FIND-NONBLANK.
+            MOVE ZERO                         TO WK-SEARCH-RESULT.
+            PERFORM P-037-CHECK-COL
+               VARYING WK-SCAN-COL FROM WK-SEARCH-START BY 1
+                  UNTIL WK-SCAN-COL > 72 OR WK-SEARCH-RESULT NOT = ZERO.
+      *
+       P-037-CHECK-COL.
+            IF SRC-REC(WK-SCAN-COL:1) NOT = SPACE
+                MOVE WK-SCAN-COL               TO WK-SEARCH-RESULT
+            END-IF.
+      *
+       P-050-EXTRACT-IDENT.
+            MOVE SPACES                       TO WK-IDENT.
+            COMPUTE WK-SEARCH-START = WK-LEVEL-COL + 2.
+            PERFORM P-036-FIND-NONBLANK.
+            MOVE WK-SEARCH-RESULT              TO WK-IDENT-COL.
+            IF WK-IDENT-COL > 0
+                COMPUTE WK-IDENT-LEN = 81 - WK-IDENT-COL
+                UNSTRING SRC-REC(WK-IDENT-COL:WK-IDENT-LEN)
+                         DELIMITED BY "  "
+                         INTO WK-IDENT
+                IF WK-IDENT NOT = SPACES
+                    PERFORM P-060-WRITE-DICT-REC
+                END-IF
+            END-IF.
+      *
+       P-060-WRITE-DICT-REC.
+            ADD 1                             TO WK-FILE-FIELD-CT
+                                                  WK-TOTAL-CT.
+            MOVE SPACES                       TO DICT-REC.
+            MOVE WK-SCAN-FILE-NAME(IDX-FILE)  TO DICT-FILE-NAME.
+            MOVE WK-LINE-NO                   TO DICT-LINE-NO.
+            MOVE WK-IDENT                     TO DICT-IDENT.
+            MOVE SPACES                       TO WK-PIC-REMAIN.
+            IF WK-PICN-CNT > 0
+                MOVE "N"                      TO DICT-PIC-TYPE
+                UNSTRING SRC-REC DELIMITED BY "PIC N"
+                         INTO WK-PIC-DISCARD WK-PIC-REMAIN
+            ELSE
+                MOVE "G"                      TO DICT-PIC-TYPE
+                UNSTRING SRC-REC DELIMITED BY "PIC G"
+                         INTO WK-PIC-DISCARD WK-PIC-REMAIN
+            END-IF.
+            MOVE WK-PIC-REMAIN(1:20)          TO DICT-PIC-TEXT.
+            WRITE DICT-REC.
+      *
+      *    走査対象は全てPIC N/PIC Gを含むと分かっているソースなので、
+      *    1件も検出できなかった場合は走査ロジック自体の欠陥とみなし
+      *    NGとする。
+       P-095-REPORT-FILE.
+            MOVE SPACES                       TO CASE-ID.
+            MOVE WK-SCAN-FILE-NAME(IDX-FILE)  TO CASE-ID.
+            IF WK-FILE-FIELD-CT > 0
+                                    DISPLAY CASE-ID "OK"
+                                            " FIELDS=" WK-FILE-FIELD-CT
+                                 PERFORM 9810-LOG-OK
+            ELSE
+                ADD 1                         TO WK-NG-CT
+                                    DISPLAY CASE-ID "NG: none found"
+                                 PERFORM 9820-LOG-NG
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
