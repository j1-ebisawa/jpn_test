@@ -19,14 +19,21 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  OVER-SW            PIC 9.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-7A.RES".
+       COPY RESLOG.
        01  G-01        PIC N(10).
        01  W-PTR       PIC 999.
        01  W-TALLY     PIC 999.
@@ -49,11 +56,13 @@
        01  X-01     PIC X(5).
        01  N-01     PIC 9(5).
        01  W-INTO-X PIC X(20).
+       01  G-02        PIC N(20).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START  (EX5-7A)".
       *�P�[�X1.DELIMITED BY �萔1/��Ӗ�2
             MOVE "P-010-01"        TO CASE-ID.
@@ -65,7 +74,9 @@
                      INTO W-INTO-1.
             IF W-INTO-1 = "����������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-010-02"        TO CASE-ID.
@@ -74,7 +85,9 @@
                      INTO W-INTO-1.
             IF W-INTO-1 = "����������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X2�FDELIMITED BY [ALL] �萔1
             MOVE "P-020-01"        TO CASE-ID.
@@ -88,7 +101,9 @@
             IF W-INTO-1 = "����������"
                AND W-PTR = 7
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-020-02"        TO CASE-ID.
@@ -100,7 +115,9 @@
             IF W-INTO-1 = "����������"
                AND W-PTR = 9
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X3�FDELIMITED BY �萔1/��Ӗ��Q OR �E�E�E
             MOVE "P-030-01"        TO CASE-ID.
@@ -114,7 +131,9 @@
             IF W-INTO-1 = "��"  AND
                W-INTO-2 = "��������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-030-02"        TO CASE-ID.
@@ -124,7 +143,9 @@
             IF W-INTO-1 = "��"  AND
                W-INTO-2 = "��������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X4�FDELIMITED BY ALL �萔1�@OR  ALL �萔2
             MOVE "P-040-01"        TO CASE-ID.
@@ -139,7 +160,9 @@
                W-INTO-2 = SPACES AND
                W-PTR = 5
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-040-02"        TO CASE-ID.
@@ -152,7 +175,9 @@
                W-INTO-2 = "����" AND
                W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X5�FDELIMITED BY �\�Ӓ萔�@OR  ALL �\�Ӓ萔
             MOVE "P-050-01"        TO CASE-ID.
@@ -167,7 +192,9 @@
                W-INTO-2 = SPACES AND
                W-PTR = 5
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-050-02"        TO CASE-ID.
@@ -180,7 +207,9 @@
                W-INTO-2 = "����" AND
                W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X6�FINTO ��Ӗ�4�ADELIMITER IN ��Ӗ�5 COUNT IN ��Ӗ��U �E�E�E
             MOVE "P-060-01"        TO CASE-ID.
@@ -195,7 +224,9 @@
             
             IF W-INTO-1 = "��" AND W-DELIN-1 = "��" AND W-CNT-1 = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-060-02"        TO CASE-ID.
@@ -210,7 +241,9 @@
             AND W-INTO-2 = "��������" AND 
                 W-DELIN-2 = "��" AND W-CNT-2 = 4
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X7�FWITH POINTER��
             MOVE "P-070-01"        TO CASE-ID.
@@ -224,7 +257,9 @@
             IF W-INTO-1 = "������������������" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-02"        TO CASE-ID.
@@ -236,7 +271,9 @@
             IF W-INTO-1 = "����������" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-03"        TO CASE-ID.
@@ -248,7 +285,9 @@
             IF W-INTO-1 = ALL "��" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-070-04"        TO CASE-ID.
@@ -260,7 +299,9 @@
             IF W-INTO-1 = ALL "��" AND
                W-PTR = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X8�FTALLYING��
             MOVE "P-080-01"        TO CASE-ID.
@@ -277,7 +318,9 @@
                W-INTO-4 = "��" AND W-INTO-5 = "��" AND
                W-TALLY = 5
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-080-02"        TO CASE-ID.
@@ -291,7 +334,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 6
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
       *�P�[�X9�FOVERFLOW
@@ -313,7 +358,9 @@
                W-INTO-4 = "��" AND W-INTO-5 = "��" AND
                W-TALLY = 5 AND OVER-SW = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-090-02"        TO CASE-ID.
@@ -334,7 +381,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 3 AND OVER-SW = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X10�F�����e�X�g�P
             MOVE "P-100-01"        TO CASE-ID.
@@ -362,7 +411,9 @@
                W-INTO-5 = "��" AND
                W-TALLY = 5 AND W-PTR = 11 AND OVER-SW = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-100-02"        TO CASE-ID.
@@ -387,10 +438,12 @@
                 W-INTO-5 = ALL "��"  AND
                 W-TALLY = 13 AND W-PTR = 9 AND OVER-SW = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *�P�[�X11�FDELIMITED BY �萔1/��Ӗ�2�i2�o�C�gDELIMITER)
             MOVE "P-110-01"        TO CASE-ID.
             MOVE "��������������������" TO G-01.
@@ -401,7 +454,9 @@
                      INTO W-INTO-1.
             IF W-INTO-1 = "����������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-110-02"        TO CASE-ID.
@@ -410,7 +465,9 @@
                      INTO W-INTO-1.
             IF W-INTO-1 = "����������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X12�FDELIMITED BY [ALL] �萔1�i2�o�C�gDELIMITER)
             MOVE "P-120-01"        TO CASE-ID.
@@ -424,7 +481,9 @@
             IF W-INTO-1 = "����������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-120-02"        TO CASE-ID.
@@ -436,7 +495,9 @@
             IF W-INTO-1 = "����������"
                AND W-PTR = 8
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X13�FDELIMITED BY �萔1/��Ӗ��Q�@OR �E�E�E�i2�o�C�gDELIMITER)
             MOVE "P-130-01"        TO CASE-ID.
@@ -450,7 +511,9 @@
             IF W-INTO-1 = "��"     AND
                W-INTO-2 = "������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-130-02"        TO CASE-ID.
@@ -460,7 +523,9 @@
             IF W-INTO-1 = "��"     AND
                W-INTO-2 = "������"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X14�FDELIMITED BY ALL �萔1�@OR  ALL �萔2�i2�o�C�gDELIMITER)
             MOVE "P-140-01"        TO CASE-ID.
@@ -475,7 +540,9 @@
                W-INTO-2 = "������" AND
                W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-140-02"        TO CASE-ID.
@@ -488,7 +555,9 @@
                W-INTO-2 = "������" AND
                W-PTR = 10
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X15�FINTO ��Ӗ�4�ADELIMITER IN ��Ӗ�5 COUNT IN ��Ӗ��U �E�E�E�i2�o�C�gDELIMITER)
             MOVE "P-150-01"        TO CASE-ID.
@@ -504,7 +573,9 @@
             
             IF W-INTO-1 = "��" AND W-DELIN2-1 = "����" AND W-CNT-1 = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-150-02"        TO CASE-ID.
@@ -519,7 +590,9 @@
             AND W-INTO-2 = "����" AND W-DELIN2-2 = "����" AND 
                 W-CNT-2 = 2
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X16�FWITH POINTER��i2�o�C�gDELIMITER)
             MOVE "P-160-01"        TO CASE-ID.
@@ -533,7 +606,9 @@
             IF W-INTO-1 = "��������������������" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-160-02"        TO CASE-ID.
@@ -545,7 +620,9 @@
             IF W-INTO-1 = "��������" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-160-03"        TO CASE-ID.
@@ -557,7 +634,9 @@
             IF W-INTO-1 = ALL "��" AND
                W-PTR = 11
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-160-04"        TO CASE-ID.
@@ -569,7 +648,9 @@
             IF W-INTO-1 = ALL "��" AND
                W-PTR = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
 
       *�P�[�X17�FTALLYING��i2�o�C�gDELIMITER)
@@ -586,7 +667,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 3
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-170-02"        TO CASE-ID.
@@ -600,7 +683,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 5
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X18�FOVERFLOW�i2�o�C�gDELIMITER)
             MOVE "P-180-01"        TO CASE-ID.
@@ -619,7 +704,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 3 AND OVER-SW = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-180-02"        TO CASE-ID.
@@ -638,7 +725,9 @@
                W-INTO-4 = ALL "��" AND W-INTO-5 = ALL "��" AND
                W-TALLY = 2 AND OVER-SW = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *�P�[�X19�F�����e�X�g�Q�i2�o�C�gDELIMITER)
             MOVE "P-190-01"        TO CASE-ID.
@@ -669,7 +758,9 @@
                W-INTO-5 = ALL "��"  AND
                W-TALLY = 2 AND W-PTR = 11 AND OVER-SW = 0
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-190-02"        TO CASE-ID.
@@ -697,11 +788,37 @@
                W-INTO-5 = ALL "��" AND
                W-TALLY = 12 AND W-PTR = 8 AND OVER-SW = 1
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      ***
+      *ケース20：DELIMITED BY ALL 半角文字と全角の類似文字が混在
+      *    したデータの区切り（EC子会社からのCSV風受信データを想定）
+      *    半角カンマを連続させた場合はALLにより１つの区切りとして
+      *    まとめられ、データ中に現れる全角カンマ（見た目が似た別の
+      *    文字）は区切りとして扱われず、データの一部としてそのまま
+      *    残ることを確認する。
+            MOVE "P-270-01"        TO CASE-ID.
+            MOVE "A,B，C,,D" TO G-02.
+            MOVE ALL "＊"   TO W-INTO.
+            MOVE 0 TO W-TALLY.
+            UNSTRING G-02 DELIMITED BY ALL ","
+                     INTO W-INTO-1 W-INTO-2 W-INTO-3
+                     TALLYING IN W-TALLY.
+            IF W-INTO-1 = "A" AND W-INTO-2 = "B，C" AND
+               W-INTO-3 = "D" AND W-TALLY = 3
+                  DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+            ELSE  DISPLAY CASE-ID "NG:" W-TALLY
+                                     PERFORM 9820-LOG-NG
             END-IF.
       ***
             DISPLAY "TEST END    (EX5-7A)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
