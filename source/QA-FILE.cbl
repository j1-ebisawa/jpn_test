@@ -0,0 +1,214 @@
+      ******************************************************************
+      *    テストケース：QA-FILE
+      *    プログラム名：日本語化テスト （順編成ファイルI/O）
+      *    処理概要　　：PIC N(10)/PIC X(20)混在レコードを順ファイルへ
+      *                  書き込み、読み直してマルチバイトデータが
+      *                  ディスクI/Oを経由しても壊れないことを
+      *                  チェックする。
+      *  --------------------------------------------------------------
+      *   テストケース:１〜２
+      *   テストケース:３〜４ 複数レコードのAT END
+      *   テストケース:５〜６ 切れたトレーラレコード
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-FILE.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-09-01.
+       DATE-COMPILED.        2011-09-01.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           SELECT QA-DATA-FILE          ASSIGN TO "QAFILE.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS WK-DATA-FS.
+           SELECT QA-TRAIL-FILE         ASSIGN TO "QAFILE2.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS WK-TRAIL-FS.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       FD  QA-DATA-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QA-DATA-REC.
+           05  QA-DATA-N                PIC N(10).
+           05  QA-DATA-X                PIC X(20).
+       FD  QA-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QA-TRAIL-REC.
+           05  QA-TRAIL-N                PIC N(10).
+           05  QA-TRAIL-X                PIC X(20).
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-FILE.RES".
+       COPY RESLOG.
+      *
+       01  QA-EXPECT-N        PIC N(10)  VALUE
+           "アイウエオかきくけこ".
+       01  QA-EXPECT-X        PIC X(20)  VALUE
+           "ABCDEFGHIJ1234567890".
+      *
+       01  WK-DATA-FS          PIC X(02).
+       01  WK-TRAIL-FS         PIC X(02).
+       01  WK-EOF-SW            PIC X      VALUE "N".
+           88  WK-EOF                      VALUE "Y".
+       01  WK-REC-COUNT         PIC 9(03)  COMP  VALUE 0.
+       01  WK-TRAIL-OK-SW        PIC X      VALUE "N".
+           88  WK-TRAIL-OK                  VALUE "Y".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-FILE)".
+            PERFORM P-020-WRITE-RECORD.
+            PERFORM P-030-READ-RECORD.
+      *ケース1.PIC N(10)のディスクI/O往復
+            MOVE "P-010-01"        TO CASE-ID.
+            IF QA-DATA-N = QA-EXPECT-N
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" QA-DATA-N
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース2.PIC X(20)のディスクI/O往復
+            MOVE "P-010-02"        TO CASE-ID.
+            IF QA-DATA-X = QA-EXPECT-X
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" QA-DATA-X
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            PERFORM P-040-WRITE-MULTI.
+            PERFORM P-050-READ-ALL.
+      *ケース3.3件読み終えて件数とAT ENDが正しいこと。
+            MOVE "P-010-03"        TO CASE-ID.
+            IF WK-EOF AND WK-REC-COUNT = 3 AND WK-DATA-FS = "10"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:"
+                                        WK-REC-COUNT WK-DATA-FS
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース4.AT END後もREADを続けて正常に返ること。
+            MOVE "P-010-04"        TO CASE-ID.
+            READ QA-DATA-FILE
+                AT END               SET WK-EOF TO TRUE
+            END-READ.
+      *        最初のAT ENDは"10"、EOF後の再読込は"46"。
+            IF WK-EOF AND WK-DATA-FS = "46"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-DATA-FS
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+            CLOSE QA-DATA-FILE.
+      *
+            PERFORM P-060-WRITE-SHORT-TRAILER.
+            PERFORM P-070-READ-SHORT-TRAILER.
+      *ケース5.空白トレーラでもREADは正常に返ること。
+            MOVE "P-010-05"        TO CASE-ID.
+            IF NOT WK-TRAIL-OK AND WK-TRAIL-FS = "00"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-TRAIL-FS
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *ケース6.空白トレーラの次もAT ENDが正しいこと。
+            MOVE "P-010-06"        TO CASE-ID.
+            READ QA-TRAIL-FILE
+                AT END               SET WK-EOF TO TRUE
+            END-READ.
+            IF WK-EOF AND WK-TRAIL-FS = "10"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-TRAIL-FS
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+            CLOSE QA-TRAIL-FILE.
+      *
+            DISPLAY "TEST END   (QA-FILE)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+       P-020-WRITE-RECORD.
+            MOVE QA-EXPECT-N        TO QA-DATA-N.
+            MOVE QA-EXPECT-X        TO QA-DATA-X.
+            OPEN OUTPUT QA-DATA-FILE.
+            WRITE QA-DATA-REC.
+            CLOSE QA-DATA-FILE.
+      *
+       P-030-READ-RECORD.
+            INITIALIZE QA-DATA-REC.
+            OPEN INPUT QA-DATA-FILE.
+            READ QA-DATA-FILE.
+            CLOSE QA-DATA-FILE.
+      *
+      *    通常2件＋トレーラ1件の計3件に書き直す。
+       P-040-WRITE-MULTI.
+            OPEN OUTPUT QA-DATA-FILE.
+            MOVE QA-EXPECT-N         TO QA-DATA-N.
+            MOVE QA-EXPECT-X         TO QA-DATA-X.
+            WRITE QA-DATA-REC.
+            MOVE QA-EXPECT-N         TO QA-DATA-N.
+            MOVE "KLMNOPQRST1234567890" TO QA-DATA-X.
+            WRITE QA-DATA-REC.
+            MOVE SPACES               TO QA-DATA-N.
+            MOVE "TRAILER   COUNT=002" TO QA-DATA-X.
+            WRITE QA-DATA-REC.
+            CLOSE QA-DATA-FILE.
+      *
+      *    AT ENDまでREADを繰り返し件数を数える。
+       P-050-READ-ALL.
+            MOVE "N"                  TO WK-EOF-SW.
+            MOVE 0                    TO WK-REC-COUNT.
+            OPEN INPUT QA-DATA-FILE.
+            PERFORM P-050-1-READ-ONE
+               UNTIL WK-EOF.
+      *
+       P-050-1-READ-ONE.
+            READ QA-DATA-FILE
+                AT END               SET WK-EOF TO TRUE
+            END-READ.
+            IF NOT WK-EOF
+                ADD 1                 TO WK-REC-COUNT
+            END-IF.
+      *
+      *    トレーラが空白のままのファイルを模す。
+       P-060-WRITE-SHORT-TRAILER.
+            OPEN OUTPUT QA-TRAIL-FILE.
+            MOVE QA-EXPECT-N          TO QA-TRAIL-N.
+            MOVE QA-EXPECT-X          TO QA-TRAIL-X.
+            WRITE QA-TRAIL-REC.
+            MOVE SPACES                TO QA-TRAIL-N.
+            MOVE SPACES                TO QA-TRAIL-X.
+            WRITE QA-TRAIL-REC.
+            CLOSE QA-TRAIL-FILE.
+      *
+      *    1件目を読み飛ばし2件目の空白を判定する。
+       P-070-READ-SHORT-TRAILER.
+            MOVE "N"                   TO WK-TRAIL-OK-SW.
+            OPEN INPUT QA-TRAIL-FILE.
+            READ QA-TRAIL-FILE.
+            READ QA-TRAIL-FILE.
+            IF QA-TRAIL-X NOT = SPACES
+                SET WK-TRAIL-OK        TO TRUE
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
