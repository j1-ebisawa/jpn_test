@@ -21,13 +21,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX4-2B.RES".
+       COPY RESLOG.
        01  G-10     PIC NNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNNN.
        01  G-11     PIC N(10)BN(10)/N(10)0N(10)9999.
        01  G-12     PIC S9(10)N(10)BN(10)/N(10)0N(10).
@@ -44,6 +51,7 @@
       ******************************************************************
        MAIN                  SECTION.
        P-010. 
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX4-2B)".
             go to p-end.
       *  �P�[�X1.���{��f�[�^�iN�j
@@ -71,8 +79,11 @@
        p-end.
             display "NG".
             DISPLAY "TEST END   (EX4-2B)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
       *
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
