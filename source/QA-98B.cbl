@@ -0,0 +1,88 @@
+      ******************************************************************
+      *    テストケース：QA-98B
+      *    プログラム名：日本語化テスト （添え字範囲外検出）
+      *    処理概要　　：PIC N OCCURS表へ範囲外の添え字で参照したとき、
+      *                  隣接メモリを黙って読むのではなく
+      *                  EC-BOUND-SUBSCRIPT例外が検出されることを
+      *                  チェックする。QA-98のケース12/13は範囲外
+      *                  添え字の「結果」を比較するだけで検出はしない
+      *                  ため、検出専用のケースとしてQA-98とは別
+      *                  プログラムに分離してある。
+      *  --------------------------------------------------------------
+      *   テストケース:１
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-98B.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-08-25.
+       DATE-COMPILED.        2011-08-25.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-98B.RES".
+       COPY RESLOG.
+      *
+       01  GRP-01-N5          PIC N(02)  OCCURS 20.
+       01  WK-I               PIC S9(3).
+       01  WK-TRAP-SW         PIC X      VALUE "N".
+           88  WK-TRAPPED                VALUE "Y".
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+      *    QA-98のケース11〜13と同じ「範囲外添え字」を与えるが、ここ
+      *    ではEC-BOUND-SUBSCRIPTをDECLARATIVESで捕まえて、NG扱いの
+      *    まま処理を継続できるかどうかを見る。>>TURN...CHECKING ONは
+      *    この段落の前後だけで有効にし、QA-98のように範囲外添え字の
+      *    結果を比較するだけの既存ケースへは影響させない。
+       DECLARATIVES.
+       BOUND-CHECK-SECTION SECTION.
+           USE AFTER EXCEPTION CONDITION EC-BOUND-SUBSCRIPT.
+       BOUND-CHECK-PARA.
+           SET WK-TRAPPED        TO TRUE.
+       END DECLARATIVES.
+      *
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-98B)".
+            MOVE ALL "あ" TO GRP-01-N5(1) GRP-01-N5(2).
+      *ケース1.OCCURS 20を越える添え字でEC-BOUND-SUBSCRIPTが検出される
+      *        ことを確認する。
+            MOVE "P-010-01"        TO CASE-ID.
+            MOVE "N"                TO WK-TRAP-SW.
+            MOVE 21                 TO WK-I.
+      >>TURN EC-BOUND-SUBSCRIPT CHECKING ON
+            MOVE GRP-01-N5(WK-I)    TO GRP-01-N5(1)
+      >>TURN EC-BOUND-SUBSCRIPT CHECKING OFF
+            IF WK-TRAPPED
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG: not trapped"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+            DISPLAY "TEST END   (QA-98B)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      ******************************************************************
+       COPY RESPRC.
