@@ -20,13 +20,20 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK            PIC X.
        01  CASE-ID            PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-5D.RES".
+       COPY RESLOG.
        01  W-L-GRP.
            05  L-A            PIC A(10).
            05  FILLER         REDEFINES L-A.
@@ -127,12 +134,31 @@
            05  FILLER         REDEFINES L-GE.
                10  L-GE-3     PIC N/N.
                10  L-GE-2     PIC /N.
-           
+
+      *
+      *    JIS系の受注システムとEBCDIC/DBCS系の倉庫システムとの
+      *    インターフェース処理で、MOVEの向きによって切り捨て／
+      *    埋め込みの結果が食い違う障害があったため、日本語データの
+      *    主要なMOVEの組み合わせを１つの表としてまとめ、どちら側で
+      *    どう切り捨て・埋め込みされるかを一覧で確認できるように
+      *    しておく。
+      *    なお本システムは全て日本語項目をPIC Nで扱っており、
+      *    EBCDIC/DBCS系コンパイラのPIC G（DBCS項目）に相当する
+      *    宣言は存在しない。またこのコンパイラではPIC NからPIC Xへ
+      *    直接MOVEすることはできず、"invalid MOVE statement"として
+      *    コンパイルエラーになることを確認済みのため、N→Xの実行結果
+      *    は本表には含めていない。
+       01  M-N6            PIC N(6).
+       01  M-N3            PIC N(3).
+       01  M-N3-DST        PIC N(3).
+       01  M-N6-DST        PIC N(6).
+       01  M-AN-DST        PIC N(5).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
        MAIN-00.
+            PERFORM 9800-OPEN-RESULT.
             DISPLAY "TEST START (EX5-5D)".
        P-320. 
       *  �P�[�X32. MOVE ���{�� TO �p�����A ���{��A�E�E�E
@@ -148,37 +174,49 @@
             MOVE "P-320-01"        TO CASE-ID.
             IF  R-GRP-10 = "����������"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-02"        TO CASE-ID.
             IF  R-AN = "����������"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-03"        TO CASE-ID.
             IF  R-ANE = "��/��/��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-04"        TO CASE-ID.
             IF  R-G = "��������������������"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-05"        TO CASE-ID.
             IF  R-GJ-5 = "����������"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-320-06"        TO CASE-ID.
             IF  R-GE = "���^���^��"
                                      DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
       *  �P�[�X33. MOVE CORR �W�c TO �W�c
@@ -202,87 +240,153 @@
             IF  L-A           OF W-L-GRP =
                 L-A           OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-02"        TO CASE-ID.
             IF  L-AN          OF W-L-GRP =
                 L-AN          OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-03"        TO CASE-ID.
             IF  L-ANE         OF W-CORR-GRP = "E // / /"
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-04"        TO CASE-ID.
             IF  L-ZONE        OF W-L-GRP =
                 L-ZONE        OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-05"        TO CASE-ID.
             IF  L-ZONE-DEC    OF W-L-GRP =
                 L-ZONE-DEC    OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-06"        TO CASE-ID.
             IF  L-PACK        OF W-L-GRP =
                 L-PACK        OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-07"        TO CASE-ID.
             IF  L-PACK-DEC    OF W-L-GRP =
                 L-PACK-DEC    OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-08"        TO CASE-ID.
             IF  L-BIN         OF W-L-GRP =
                 L-BIN         OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-09"        TO CASE-ID.
             IF  L-BIN-DEC     OF W-L-GRP =
                 L-BIN-DEC     OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-10"        TO CASE-ID.
             IF  L-NE          OF W-L-GRP =
                 L-NE          OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-11"        TO CASE-ID.
             IF  L-G-10        OF W-L-GRP =
                 L-G-10        OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
             MOVE "P-330-12"        TO CASE-ID.
             IF  L-GE          OF W-L-GRP =
                 L-GE          OF W-CORR-GRP
                               DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
                ELSE           DISPLAY CASE-ID "NG:" L-GE OF W-CORR-GRP
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *  ケース34.日本語データのMOVE方向別 切り捨て／埋め込み一覧
+      *
+      *    (1) 日本語→日本語（長い項目→短い項目）は右側が切り捨て
+      *        られる。
+            MOVE "あいうえ"        TO M-N6.
+            MOVE "P-340-01"        TO CASE-ID.
+            MOVE M-N6 TO M-N3-DST.
+            IF  M-N3-DST = "あい"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *    (2) 日本語→日本語（短い項目→長い項目）は右側に半角空白
+      *        （１バイトのスペース）で埋め込まれる。全角空白では
+      *        埋め込まれないので注意。
+            MOVE "あい"            TO M-N3.
+            MOVE "P-340-02"        TO CASE-ID.
+            MOVE M-N3 TO M-N6-DST.
+            IF  M-N6-DST = "あい      "
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      *
+      *    (3) 英数字→日本語はバイト列としてそのまま複写される
+      *        （文字コード変換は行われない）。
+            MOVE "P-340-03"        TO CASE-ID.
+            MOVE "ABCDEFGHIJ"      TO R-AN.
+            MOVE R-AN TO M-AN-DST.
+            IF  M-AN-DST = "ABCDEFGHIJ"
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG"
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
              DISPLAY "TEST END   (EX5-5D)".
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
 
