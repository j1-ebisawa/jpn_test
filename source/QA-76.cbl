@@ -0,0 +1,120 @@
+      ******************************************************************
+      *    テストケース：QA-76
+      *    プログラム名：日本語化テスト （文字種網羅性チェック）
+      *    処理概要　　：JIS X 0208の各区（ひらがな・カタカナ・
+      *                  全角英数字・全角記号・ギリシャ文字・
+      *                  キリル文字・罫線素片・第一水準漢字・
+      *                  第二水準漢字・常用漢字）から代表文字を
+      *                  1字ずつ選び、どの区の文字でもPIC N項目上で
+      *                  バイト長2・往復一致という同じ性質を保つ
+      *                  ことを表駆動で確認する。QA-24/QA-74は特定の
+      *                  文字種（半角カタカナ等）を個別に見ているが、
+      *                  本ケースは区をまたいだ網羅性の裏取りを行う。
+      *  --------------------------------------------------------------
+      *   テストケース:１〜10  各区の代表文字のバイト長・往復一致
+      ******************************************************************
+       IDENTIFICATION        DIVISION.
+      ******************************************************************
+       PROGRAM-ID.           QA-76.
+       AUTHOR.               TSH.
+       DATE-WRITTEN.         2011-12-06.
+       DATE-COMPILED.        2011-12-06.
+      ******************************************************************
+       ENVIRONMENT           DIVISION.
+      ******************************************************************
+       CONFIGURATION         SECTION.
+       SOURCE-COMPUTER.      PC.
+       OBJECT-COMPUTER.      PC.
+       SPECIAL-NAMES.
+      ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+       DATA                  DIVISION.
+      ******************************************************************
+      ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
+       WORKING-STORAGE       SECTION.
+      ******************************************************************
+       01  OMIT-WK            PIC X.
+       01  CASE-ID            PIC X(30).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "QA-76.RES".
+       COPY RESLOG.
+      *
+      *    JIS X 0208の区分けごとの代表文字１字と、その区分名を
+      *    組にした表。区分名はCASE-IDの一部として結果に残す。
+       01  QA76-CHAR-TABLE-DEF.
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-01 HIRAGANA".
+               10  FILLER   PIC N(01)  VALUE "ひ".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-02 KATAKANA".
+               10  FILLER   PIC N(01)  VALUE "カ".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-03 ZENKAKU-EISUU".
+               10  FILLER   PIC N(01)  VALUE "Ａ".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-04 ZENKAKU-KIGOU".
+               10  FILLER   PIC N(01)  VALUE "！".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-05 GREEK".
+               10  FILLER   PIC N(01)  VALUE "Α".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-06 CYRILLIC".
+               10  FILLER   PIC N(01)  VALUE "Б".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-07 KEISEN".
+               10  FILLER   PIC N(01)  VALUE "─".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-08 KANJI-LV1".
+               10  FILLER   PIC N(01)  VALUE "亜".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-09 KANJI-LV2".
+               10  FILLER   PIC N(01)  VALUE "弌".
+           05  FILLER.
+               10  FILLER   PIC X(30)  VALUE "QA76-10 KANJI-JOUYOU".
+               10  FILLER   PIC N(01)  VALUE "語".
+       01  QA76-CHAR-TAB  REDEFINES QA76-CHAR-TABLE-DEF.
+           05  QA76-CHAR-ROW  OCCURS 10 TIMES INDEXED BY IDX-Q76.
+               10  QA76-CASE-ID        PIC X(30).
+               10  QA76-CHAR           PIC N(01).
+       01  QA76-CHAR-COUNT     PIC 9(03)  COMP  VALUE 10.
+      *
+       01  WK-CHAR-WORK         PIC N(01).
+       01  WK-CHAR-WORK-X  REDEFINES WK-CHAR-WORK  PIC X(02).
+       01  WK-BYTE-LEN           PIC 9(05).
+      ******************************************************************
+       PROCEDURE             DIVISION.
+      ******************************************************************
+       MAIN                  SECTION.
+       P-010.
+            PERFORM 9800-OPEN-RESULT.
+            DISPLAY "TEST START (QA-76)".
+      *
+            PERFORM P-020-RUN-CHAR-CASE
+               VARYING IDX-Q76 FROM 1 BY 1
+                  UNTIL IDX-Q76 > QA76-CHAR-COUNT.
+      *
+            DISPLAY "TEST END   (QA-76)".
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
+            GOBACK
+            .
+      *
+      *    表の１区分につき、(1)PIC N項目としてのバイト長が
+      *    全角１文字分の２バイトであること、(2)作業域へ移して
+      *    比較しても値が保たれること、の２点を確認する。
+       P-020-RUN-CHAR-CASE.
+            MOVE QA76-CASE-ID(IDX-Q76)   TO CASE-ID.
+            MOVE QA76-CHAR(IDX-Q76)      TO WK-CHAR-WORK.
+            MOVE FUNCTION BYTE-LENGTH(WK-CHAR-WORK)  TO WK-BYTE-LEN.
+            IF WK-BYTE-LEN = 2
+               AND WK-CHAR-WORK = QA76-CHAR(IDX-Q76)
+                                     DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
+               ELSE                  DISPLAY CASE-ID "NG:" WK-BYTE-LEN
+                                     PERFORM 9820-LOG-NG
+            END-IF.
+      ******************************************************************
+       COPY RESPRC.
