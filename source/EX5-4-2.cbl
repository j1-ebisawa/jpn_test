@@ -17,31 +17,44 @@
        OBJECT-COMPUTER.      PC.
        SPECIAL-NAMES.
       ******************************************************************
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
        DATA                  DIVISION.
       ******************************************************************
       ******************************************************************
+       FILE                  SECTION.
+       COPY RESFD.
        WORKING-STORAGE       SECTION.
       ******************************************************************
        01  OMIT-WK           PIC X.
        01  CASE-ID           PIC X(10).
+       01  WK-RESULT-FILE-NAME      PIC X(20)  VALUE "EX5-4-2.RES".
+       COPY RESLOG.
        01  G-01              PIC N(10).
       ******************************************************************
        PROCEDURE             DIVISION.
       ******************************************************************
        MAIN                  SECTION.
       * 
+            PERFORM 9800-OPEN-RESULT.
             MOVE "5-4-2"          TO CASE-ID.
             MOVE "あいうえお"     TO G-01.
             INSPECT G-01 REPLACING ALL "あ" BY "AB".
       *      
             IF G-01 = "ABいうえお"
                   DISPLAY CASE-ID "OK"
+                                     PERFORM 9810-LOG-OK
             ELSE  DISPLAY CASE-ID "NG:" G-01
+                                     PERFORM 9820-LOG-NG
             END-IF.
       *
-            *>ACCEPT OMIT-WK.
+            PERFORM 9895-PAUSE-IF-REQUESTED.
+            PERFORM 9890-CLOSE-RESULT.
             GOBACK
             .
+      ******************************************************************
+       COPY RESPRC.
       
                   
       
