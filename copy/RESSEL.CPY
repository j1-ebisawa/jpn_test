@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    RESSEL - 実行結果(PASS/FAIL)ファイルのFILE-CONTROL記述。
+      *             WK-RESULT-FILE-NAMEには、OPENの前に各プログラム
+      *             が<PROGRAM-ID>.RESという値を設定しておくこと。
+      *----------------------------------------------------------------
+           SELECT RESULT-FILE          ASSIGN TO DYNAMIC
+                                                    WK-RESULT-FILE-NAME
+                                        ORGANIZATION IS LINE SEQUENTIAL.
