@@ -0,0 +1,38 @@
+      *----------------------------------------------------------------
+      *    RESPRC - 実行結果(PASS/FAIL)ファイルのオープン・記録・
+      *             クローズ用パラグラフ。呼び出し元プログラムは
+      *             PERFORM 9810-LOG-OKまたはPERFORM 9820-LOG-NGの
+      *             前にCASE-IDを設定しておくこと。
+      *----------------------------------------------------------------
+       9800-OPEN-RESULT.
+           OPEN OUTPUT RESULT-FILE.
+      *
+       9810-LOG-OK.
+           ADD 1           TO WK-RESULT-OK-COUNT.
+           MOVE SPACES     TO RESULT-REC.
+           MOVE CASE-ID    TO RES-CASE-ID.
+           MOVE "OK"       TO RES-STATUS.
+           WRITE RESULT-REC.
+      *
+       9820-LOG-NG.
+           ADD 1           TO WK-RESULT-NG-COUNT.
+           MOVE SPACES     TO RESULT-REC.
+           MOVE CASE-ID    TO RES-CASE-ID.
+           MOVE "NG"       TO RES-STATUS.
+           WRITE RESULT-REC.
+      *
+       9890-CLOSE-RESULT.
+           CLOSE RESULT-FILE.
+           MOVE WK-RESULT-NG-COUNT  TO RETURN-CODE.
+      *
+      *    対話端末で画面を読む時間を取りたいときだけ、実行前に
+      *    環境変数QA-PAUSE=1を立てておけばここで一時停止する。
+      *    立てていなければ従来どおりコメントアウトのACCEPTと
+      *    同じく何もせず素通りする(バッチ実行には影響しない)。
+       9895-PAUSE-IF-REQUESTED.
+           MOVE SPACE               TO WK-PAUSE-FLAG.
+           DISPLAY "QA-PAUSE"       UPON ENVIRONMENT-NAME.
+           ACCEPT  WK-PAUSE-FLAG    FROM ENVIRONMENT-VALUE.
+           IF WK-PAUSE-FLAG = "1"
+               ACCEPT OMIT-WK
+           END-IF.
