@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      *    KNOWNDIF - このビルドのOC(OpenCOBOL)の挙動がMicro Focus
+      *               と異なることが既にわかっていて、その差異を
+      *               容認しているCASE-IDの一覧を共有する参照テーブ
+      *               ル(QA-33のケースごとのOC/MF深刻度対比、および
+      *               QA-35のNULバイトのPB→QB変換ケースが対象)。
+      *               ここに載っているケースがMISMATCH/NGで返って
+      *               きても、それは既知・容認済みの差異であって
+      *               新たな不具合ではない。逆にここに載っていない
+      *               ケースがMISMATCH/NGで返ってきた場合は、新規の
+      *               差異として調査が必要になる。ここに一覧化して
+      *               おけば、新たに見つかった差異も各プログラムに
+      *               CASE-IDの比較をハードコードするのではなく、
+      *               テーブルへの一行追加だけで済む。
+      *----------------------------------------------------------------
+       01  WK-KNOWN-DIF-DEF.
+           05  FILLER   PIC X(30)  VALUE
+               "Alphbetic value '123'".
+           05  FILLER   PIC X(30)  VALUE
+               "N-ZONE    value 'G'".
+           05  FILLER   PIC X(30)  VALUE
+               "QA35-01".
+           05  FILLER   PIC X(30)  VALUE
+               "QA35-02".
+       01  WK-KNOWN-DIF-TAB  REDEFINES WK-KNOWN-DIF-DEF.
+           05  WK-KNOWN-DIF-CASE-ID        PIC X(30)  OCCURS 4 TIMES
+                                            INDEXED BY IDX-KNOWN-DIF.
+       01  WK-KNOWN-DIF-COUNT  PIC 9(03)  COMP  VALUE 4.
