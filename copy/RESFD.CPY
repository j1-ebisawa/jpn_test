@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *    RESFD  - 実行結果(PASS/FAIL)ファイルのレコードレイアウト。
+      *             RESPRCの記録用パラグラフがこの形式で書き込む。
+      *----------------------------------------------------------------
+       FD  RESULT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESULT-REC.
+           05  RES-CASE-ID              PIC X(30).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  RES-STATUS               PIC X(40).
