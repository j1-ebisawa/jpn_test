@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------
+      *    KNOWNSEV - 「コンパイルできて普通に実行できる」以外の
+      *               既知の深刻度を持つプログラムを一覧化した共有
+      *               参照テーブル。現状はTESTALLが特別扱いすべき
+      *               「実行できないはずの」コンパイル確認用プログ
+      *               ラムを対象とする(これらはコンパイルが通って
+      *               正常にCALLから戻ってくること自体が不合格で
+      *               あり、そもそも通らないことを確かめるための
+      *               プログラムである)。ここに一覧化しておけば、
+      *               新しい確認用プログラムを増やすときも各所に
+      *               プログラム名の比較をハードコードするのでは
+      *               なく、テーブルに一行追加するだけでよい。
+      *----------------------------------------------------------------
+       01  WK-KNOWN-SEV-DEF.
+           05  FILLER   PIC X(10)  VALUE "IF_TEST".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-1".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX4-2B".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-4-3".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-4-5".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-4D".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-2".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-3".
+           05  FILLER   PIC X(02)  VALUE "NG".
+           05  FILLER   PIC X(10)  VALUE "EX5-6B-4".
+           05  FILLER   PIC X(02)  VALUE "NG".
+       01  WK-KNOWN-SEV-TAB  REDEFINES WK-KNOWN-SEV-DEF.
+           05  WK-KNOWN-SEV-ENTRY          OCCURS 10 TIMES
+                                            INDEXED BY IDX-KNOWN-SEV.
+               10  WK-KNOWN-SEV-NAME       PIC X(10).
+      *            "NG" = 構文エラーで撥ねられるのが正しい姿(負のコン
+      *            トロール)。将来、段階的な深刻度が要るようになれば
+      *            ここへコードを増やすだけでよい。
+               10  WK-KNOWN-SEV-CODE       PIC X(02).
+       01  WK-KNOWN-SEV-COUNT  PIC 9(03)  COMP  VALUE 10.
