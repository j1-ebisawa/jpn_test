@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    RESLOG - 実行結果(PASS/FAIL)ファイル用のワーキング領域の
+      *             カウンタ(RESFD/RESSEL/RESPRCとあわせて使う)。
+      *----------------------------------------------------------------
+       01  WK-RESULT-OK-COUNT           PIC 9(05)  VALUE ZERO.
+       01  WK-RESULT-NG-COUNT           PIC 9(05)  VALUE ZERO.
+      *
+      *    QA-PAUSE=1を環境変数に立てておくと、旧来コメントアウト
+      *    されていた「ACCEPT OMIT-WK.」と同じ一時停止を対話端末で
+      *    再現できる(9895-PAUSE-IF-REQUESTEDを参照)。
+       01  WK-PAUSE-FLAG                PIC X(01)  VALUE SPACE.
